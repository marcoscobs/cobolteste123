@@ -16,19 +16,82 @@
 
        FILE-CONTROL.
           COPY CLIENTE.SEL.
+          COPY VENDEDOR.SEL.
 
           SELECT CSV-FILE ASSIGN TO WS-NOME-CSV
           ORGANIZATION IS LINE SEQUENTIAL
           FILE STATUS IS FS.
 
+          SELECT REJEITOS-FILE ASSIGN TO WS-NOME-REJEITOS
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS-REJ.
+
+          SELECT BACKUP-FILE ASSIGN TO WS-NOME-BACKUP
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS-BKP.
+
+          SELECT CTL-FILE ASSIGN TO "CLIENTE.CTL"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS-CTL.
+
+          COPY COLCFG.SEL.
+
+          SELECT HISTORICO-FILE ASSIGN TO "HISTORICO-CLIENTES.TXT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS-HIST.
+
        DATA DIVISION.
        FILE SECTION.
           COPY CLIENTE.FD.
+          COPY VENDEDOR.FD.
 
           FD CSV-FILE.
           01 REG-CSV.
             02 LINHA-CSV PIC X(4791).
 
+          FD REJEITOS-FILE.
+          01 REG-REJEITO.
+            02 REJ-CNPJ              PIC X(18).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 REJ-RAZAO             PIC X(60).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 REJ-MOTIVO            PIC X(60).
+
+          FD BACKUP-FILE.
+          01 REG-BACKUP.
+            02 BKP-COD               PIC 9(07).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 BKP-CNPJ              PIC 9(14).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 BKP-RAZAO             PIC X(60).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 BKP-LAT               PIC -ZZ9.99999999.
+            02 FILLER                PIC X(01) VALUE ";".
+            02 BKP-LONG              PIC -ZZ9.99999999.
+
+          FD CTL-FILE.
+          01 REG-CTL                 PIC 9(07).
+
+          COPY COLCFG.FD.
+
+          FD HISTORICO-FILE.
+          01 REG-HISTORICO.
+            02 HIST-DATA-HORA       PIC 9(14).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-COD-CLI          PIC 9(07).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-OPERACAO        PIC X(10).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-CNPJ             PIC 9(14).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-RAZAO           PIC X(60).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-LAT              PIC -ZZ9.99999999.
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-LONG             PIC -ZZ9.99999999.
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-SIT              PIC X(01).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
 
@@ -61,9 +124,137 @@
        77 WS-LONG-EDIT               PIC -ZZ9.99999999.
        77 WS-LAT-TEXT                PIC X(15).
        77 WS-LONG-TEXT               PIC X(15).
+      * Campos usados para tirar pontua��o (. - /) do CNPJ lido do CSV
+      * antes do teste NUMERIC, j� que a maioria das planilhas de
+      * origem traz o CNPJ formatado.
+       77 WS-CNPJ-TEXT               PIC X(18).
+       77 WS-CNPJ-LIMPO              PIC X(14).
+       77 WS-TAXID-P1                PIC X(14).
+       77 WS-TAXID-P2                PIC X(04).
+       77 WS-TAXID-P3                PIC X(04).
+       77 WS-TAXID-P4                PIC X(04).
+       77 WS-TAXID-P5                PIC X(04).
+      * Texto digitado em EF-PESQ, para testar se � um CNPJ exato.
+       77 WS-PESQ-TEXT               PIC X(20).
+       77 WS-PESQ-LIMPO              PIC X(14).
+      * Busca multicampo (PESQUISAR-MULTICAMPO-CLI) -- casa o texto
+      * digitado tanto contra o CNPJ (d�gitos) quanto contra a raz�o
+      * social (substring, sem diferenciar mai�sculas/min�sculas).
+       77 WS-PESQ-TEXT-UPPER         PIC X(20).
+       77 WS-PESQ-TXT-LEN            PIC 9(02) COMP.
+       77 WS-PESQ-LEN                PIC 9(02) COMP.
+       77 WS-TALLY                   PIC 9(03) COMP.
+       77 WS-RAZAO-UPPER             PIC X(60).
+       77 WS-CNPJ-DISP               PIC X(14).
        77 WS-NOME-CSV                PIC X(500).
+       77 WS-NOME-REJEITOS           PIC X(500).
+       77 FS-REJ                     PIC XX VALUE SPACES.
+       77 WS-NOME-BACKUP             PIC X(500).
+       77 FS-BKP                     PIC XX VALUE SPACES.
+       77 WS-QTD-REMOVER             PIC 9(07) VALUE 0.
+      * Controle de quantidade de clientes (CLIENTE.CTL) -- verificado
+      * na abertura do programa contra a contagem atual, para avisar
+      * de queda inesperada no total de registros de uma sessao para
+      * outra (ver VERIFICA-INTEGRIDADE-CLI).
+       77 FS-CTL                     PIC XX VALUE SPACES.
+       77 WS-QTD-CLI-CTL             PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-CLI-ATUAL           PIC 9(07) VALUE ZEROS.
+      * Preferencia de colunas da listagem (COLCFG), por usuario do
+      * Windows -- ver MONTA-CABECALHO-LISTA-CLI/PREENCHE-LINHA e
+      * CONFIGURAR-COLUNAS-CLI.
+       77 WS-USUARIO-COLCFG          PIC X(30) VALUE SPACES.
+       77 FS-COLCFG                  PIC XX VALUE SPACES.
+       77 WS-COL-LISTA-ATUAL         PIC 9(02) VALUE 0.
+       77 FS-HIST                    PIC XX VALUE SPACES.
+       77 WS-HIST-OPERACAO           PIC X(10) VALUE SPACES.
+       77 WS-HORA-HIST               PIC 9(08) VALUE ZEROS.
+       01 WS-DATA-HORA-HIST.
+          05 WS-DATA-HIST            PIC 9(08).
+          05 WS-HORA-HIST-6          PIC 9(06).
+      * Dados novos do cliente guardados entre a detec��o do CNPJ
+      * duplicado (AVISA-DUPLICIDADE-CLI) e a confirma��o de
+      * sobrescrita (EXECUTA-SOBRESCREVER-CLI).
+       77 WS-PEND-COD-CLI            PIC 9(07).
+       77 WS-PEND-RAZAO-CLI          PIC X(60).
+       77 WS-PEND-CNPJ-CLI           PIC 9(14).
+       77 WS-PEND-LAT-CLI            PIC S9(03)V9(08).
+       77 WS-PEND-LONG-CLI           PIC S9(03)V9(08).
+      * Texto que AVISA-DUPLICIDADE-CLI acrescenta ao aviso quando o
+      * registro que colide no CNPJ estiver inativo (excluido), para o
+      * usuario saber que confirmar a sobrescrita tambem reativa esse
+      * cadastro.
+       77 WS-MSG-SIT-DUP-CLI         PIC X(40) VALUE SPACES.
        77 WS-COD-CLI                 PIC 9(07).
+       77 COD-VEND-D                 PIC 9(03).
+
+      * Vendedor destino digitado na tela de atribuicao em lote (ver
+      * ATRIBUIR-VENDEDOR-SELECIONADOS) -- distinto de COD-VEND-D, que
+      * e da tela de edi��o de um unico cliente.
+       77 COD-VEND-LOTE-D            PIC 9(03).
+
+      * WS-SEM-FILTRO-PED -- "sem filtro" de LK-FILTRO-NUM-PEDIDO para
+      * a chamada a CADPED feita por HISTORICO-PEDIDOS (mesma id�ia de
+      * HBSIS mover ZEROS antes de CALL "CADPED"); fica sempre ZEROS.
+       77 WS-SEM-FILTRO-PED          PIC 9(07) VALUE ZEROS.
+
+      * Controle de pagina��o de LISTAR (p�ginas de 50 registros, no
+      * mesmo tamanho de LV-Dados-Item occurs 50 em EdObj01.cpy).
+       77 WS-PAGINA-ATUAL            PIC 9(05) VALUE 1.
+       77 WS-ITENS-PAGINA            PIC 9(03) VALUE 0.
+       77 WS-PILHA-TOPO              PIC 9(03) VALUE 0.
+       77 WS-COD-INICIO-PAGINA       PIC 9(07) VALUE ZEROS.
+       01 WS-PILHA-PAGINAS-CLI.
+          05 WS-PILHA-COD-CLI OCCURS 100 TIMES PIC 9(07).
+
+      * Codigos marcados na lista (multipla selecao), capturados por
+      * CAPTURA-SELECIONADOS-CLI para as operacoes em lote de
+      * EXCLUIR-SELECIONADOS/ATRIBUIR-VENDEDOR-SELECIONADOS -- limite
+      * de 50 porque uma pagina de LISTAR nunca mostra mais que isso.
+       77 WS-QTD-SEL-CLI             PIC 9(03) VALUE 0.
+       77 WS-INDICE-SEL-CLI          PIC 9(03) VALUE 0.
+      * Contam, dentro de EXECUTA-EXCLUIR-SELECIONADOS e
+      * EXECUTA-ATRIBUIR-VENDEDOR-SELECIONADOS, quantos dos
+      * WS-QTD-SEL-CLI confirmados de fato tiveram sucesso no
+      * READ WITH LOCK, para informar ao usuario se algum cliente
+      * selecionado nao pode ser processado (travado por outra
+      * sessao ou excluido entre a selecao e a confirmacao).
+       77 WS-QTD-OK-LOTE-CLI         PIC 9(03) VALUE 0.
+       77 WS-QTD-FALHA-LOTE-CLI      PIC 9(03) VALUE 0.
+       01 WS-TAB-SELECIONADOS-CLI.
+          05 WS-COD-SEL-CLI OCCURS 50 TIMES PIC 9(07).
+
+      * Pinta as linhas de LISTAR com latitude/longitude ausente ou
+      * fora da faixa v�lida -- liga custom-color-flag (owndrawlistview,
+      * j� existente, nunca ligado) e chama setColor no item da lista
+      * (LV-Dado-Objeto, occurs 50 em EdObj01.cpy, instancia de
+      * owndrawlviewitem). Valores no formato COLORREF do Windows
+      * (0x00BBGGRR).
+       01 custom-color-flag          PIC 9 IS EXTERNAL.
+       77 WS-COR-NORMAL              PIC 9(8) COMP-5 VALUE 16777215.
+       77 WS-COR-PROBLEMA            PIC 9(8) COMP-5 VALUE 13158655.
+
+       77 WS-FILTRO-COD-CLI          PIC 9(07) VALUE ZEROS.
+       01 WS-SWITCHES-FILTRO-CLI.
+          05 WS-FILTRO-APLICADO      PIC X(01) VALUE "N".
+             88 FILTRO-JA-APLICADO-CLI         VALUE "S".
+       77 EX-LINHA                   PIC 9(02) VALUE 0.
       *77 LER-VENDEDOR-DB          PIC 9.
+      *-----------------------------------------------------------------
+      * Controle de confirma��o gen�rica (MBOX-CONF) -- guarda qual
+      * a��o pendente deve ser efetivada quando o usu�rio confirmar.
+       77 WS-ACAO-PENDENTE           PIC X(20) VALUE SPACES.
+      * Contadores da pr�-valida��o do IMPORTAR (CSV de clientes).
+       77 WS-CONT-LIDOS              PIC 9(05) VALUE 0.
+       77 WS-CONT-OK                 PIC 9(05) VALUE 0.
+       77 WS-CONT-ERRO               PIC 9(05) VALUE 0.
+      * Linhas que passaram a classificacao em CLASSIFICA-LINHA-CLI mas
+      * ainda assim nao gravaram em GRAVA-CSV-CLIENTES por colidir no
+      * CNPJ com um cliente ja cadastrado (WRITE FS=22) -- contado
+      * separado de WS-CONT-ERRO, que so cobre rejeicao na classificacao.
+       77 WS-CONT-DUPLICADO          PIC 9(05) VALUE 0.
+       77 WS-LINHA-VALIDA            PIC X(03) VALUE "NAO".
+          88 LINHA-CLI-VALIDA                  VALUE "SIM".
+       77 WS-MOTIVO-REJEICAO         PIC X(60) VALUE SPACES.
       *-----------------------------------------------------------------
        78 DIALOG-SYSTEM            VALUE "DSGRUN".
        77 BYTE                     PIC 9(003) VALUE ZEROS.
@@ -109,18 +300,38 @@
       *-----------------------------------------------------------------
        LINKAGE SECTION.
       *-----------------------------------------------------------------
-       procedure division.
+      * LK-FILTRO-COD-CLI -- c�digo do cliente que a tela deve abrir j�
+      * selecionado (chamador passa ZEROS para abrir sem filtro, como
+      * sempre foi o comportamento).
+       01 LK-FILTRO-COD-CLI           PIC 9(07).
+      *-----------------------------------------------------------------
+       procedure division using LK-FILTRO-COD-CLI.
 
        INICIO.
           PERFORM INICIALIZA-SCREENSET
 
+          MOVE LK-FILTRO-COD-CLI TO WS-FILTRO-COD-CLI
+
+          PERFORM CAPTURA-USUARIO-COLCFG
+
           OPEN INPUT CLIENTE
           IF FS = "35" OR FS = "05"
              OPEN OUTPUT CLIENTE
           END-IF
           CLOSE CLIENTE
 
+          OPEN INPUT COLCFG
+          IF FS-COLCFG = "35" OR FS-COLCFG = "05"
+             OPEN OUTPUT COLCFG
+          END-IF
+          CLOSE COLCFG
+
+          PERFORM VERIFICA-INTEGRIDADE-CLI
+
           PERFORM CONTROLE UNTIL OPERACAO EQUAL "Sair"
+
+          PERFORM ATUALIZA-CONTROLE-CLI
+
           EXIT PROGRAM.
           STOP RUN.
       *-----------------------------------------------------------------
@@ -130,6 +341,13 @@
           MOVE VERSION-NO  TO DS-VERSION-NO
           MOVE DS-PUSH-SET TO DS-CONTROL
           MOVE "CADCLI"     TO DS-SET-NAME.
+      *-----------------------------------------------------------------
+      * Identifica o usuario do Windows logado, para COLCFG guardar a
+      * preferencia de colunas por pessoa, nao s� por maquina.
+       CAPTURA-USUARIO-COLCFG.
+          MOVE SPACES TO WS-USUARIO-COLCFG
+          DISPLAY "USERNAME" UPON ENVIRONMENT-NAME
+          ACCEPT WS-USUARIO-COLCFG FROM ENVIRONMENT-VALUE.
       *-----------------------------------------------------------------
        CONTROLE.
           EVALUATE FUNCTION UPPER-CASE(OPERACAO)
@@ -153,12 +371,32 @@
                 PERFORM ADICIONAR
              WHEN "EDITAR"
                 PERFORM EDITAR
+             WHEN "HISTORICO-PEDIDOS"
+                PERFORM HISTORICO-PEDIDOS
              WHEN "CONFIGURA-SELECAO"
                 PERFORM CONFIGURA-SELECAO
              WHEN "IMPORTAR"
                 PERFORM IMPORTAR
              WHEN "REMOVER-TODOS"
                 PERFORM REMOVER-TODOS
+             WHEN "EXPORTAR"
+                PERFORM EXPORTAR
+             WHEN "EXPORTAR-CSV"
+                PERFORM EXPORTAR-CSV
+             WHEN "PROXIMA-PAGINA"
+                PERFORM PROXIMA-PAGINA-CLI
+             WHEN "PAGINA-ANTERIOR"
+                PERFORM PAGINA-ANTERIOR-CLI
+             WHEN "CONFIRMAR"
+                PERFORM CONFIRMAR-ACAO-PENDENTE
+             WHEN "CANCELAR"
+                PERFORM CANCELAR-ACAO-PENDENTE
+             WHEN "CONFIGURAR-COLUNAS"
+                PERFORM CONFIGURAR-COLUNAS-CLI
+             WHEN "EXCLUIR-SELECIONADOS"
+                PERFORM EXCLUIR-SELECIONADOS
+             WHEN "ATRIBUIR-VENDEDOR-SELECIONADOS"
+                PERFORM ATRIBUIR-VENDEDOR-SELECIONADOS
           END-EVALUATE
 
           MOVE SPACE TO OPERACAO
@@ -168,30 +406,79 @@
        INICIALIZA-OBJETOS.
 
           MOVE   "CADCLI"        TO OO-PROGRAMA-LISTA
+          SET P-Check-Box         TO TRUE
+          SET P-Multipla-Selecao  TO TRUE
           invoke EdObj01 "Configuracao" using Objetos
           MOVE-OBJECT-HANDLE WIN-CLIENTE OO-Handle-Objeto
 
+          CALL "BordersOff" USING WIN-CLIENTE
+
+          MOVE 1                  TO custom-color-flag
+
+          PERFORM LER-CFG-COLUNAS-CLI
+          PERFORM MONTA-CABECALHO-LISTA-CLI.
+      *-----------------------------------------------------------------
+      * Le de COLCFG quais colunas o usuario atual quer ver na lista
+      * (arquivo ausente ou sem registro deste usuario = todas as
+      * colunas, comportamento de sempre).
+       LER-CFG-COLUNAS-CLI.
+          INITIALIZE REG-COLCFG
+          MOVE WS-USUARIO-COLCFG TO USUARIO-COLCFG
+          MOVE "CLI"              TO TELA-COLCFG
+
+          OPEN INPUT COLCFG
+          IF FS-COLCFG EQUAL ZEROS
+             READ COLCFG
+                INVALID KEY
+                   MOVE "S" TO COL-CODIGO-COLCFG COL-DOC-COLCFG
+                                COL-NOME-COLCFG  COL-LAT-COLCFG
+                                COL-LONG-COLCFG
+             END-READ
+             CLOSE COLCFG
+          ELSE
+             MOVE "S" TO COL-CODIGO-COLCFG COL-DOC-COLCFG
+                          COL-NOME-COLCFG  COL-LAT-COLCFG
+                          COL-LONG-COLCFG
+          END-IF
+
+          MOVE "S" TO COL-CODIGO-COLCFG.
+      *-----------------------------------------------------------------
+      * Monta o cabecalho da ListView s� com as colunas ativas em
+      * COLCFG, na mesma ordem de sempre -- PREENCHE-LINHA preenche
+      * exatamente as mesmas colunas, na mesma ordem, para as posicoes
+      * continuarem batendo com o cabecalho.
+       MONTA-CABECALHO-LISTA-CLI.
           MOVE 0                  TO y
 
-          ADD 1                   TO y
-          MOVE "C�digo"           TO Lvitem-text  (y)
-          MOVE 5                  TO lvitem-length(y)
+          IF COLUNA-CODIGO-ATIVA
+             ADD 1                TO y
+             MOVE "C�digo"        TO Lvitem-text  (y)
+             MOVE 5               TO lvitem-length(y)
+          END-IF
 
-          ADD 1                   TO y
-          MOVE "CNPJ"             TO Lvitem-text  (y)
-          MOVE 10                 TO lvitem-length(y)
+          IF COLUNA-DOC-ATIVA
+             ADD 1                TO y
+             MOVE "CNPJ"          TO Lvitem-text  (y)
+             MOVE 10              TO lvitem-length(y)
+          END-IF
 
-          ADD 1                   TO y
-          MOVE "Raz�o Social"     TO Lvitem-text  (y)
-          MOVE 30                 TO lvitem-length(y)
+          IF COLUNA-NOME-ATIVA
+             ADD 1                TO y
+             MOVE "Raz�o Social"  TO Lvitem-text  (y)
+             MOVE 30              TO lvitem-length(y)
+          END-IF
 
-          ADD 1                   TO y
-          MOVE "Latitude"         TO Lvitem-text  (y)
-          MOVE 10                 TO lvitem-length(y)
+          IF COLUNA-LAT-ATIVA
+             ADD 1                TO y
+             MOVE "Latitude"      TO Lvitem-text  (y)
+             MOVE 10              TO lvitem-length(y)
+          END-IF
 
-          ADD 1                   TO y
-          MOVE "Longitude"        TO Lvitem-text  (y)
-          MOVE 10                 TO lvitem-length(y)
+          IF COLUNA-LONG-ATIVA
+             ADD 1                TO y
+             MOVE "Longitude"     TO Lvitem-text  (y)
+             MOVE 10              TO lvitem-length(y)
+          END-IF
 
           SET WS-LISTA            TO lv-lista
           SET object-reference    TO WS-LISTA
@@ -199,9 +486,183 @@
           MOVE "add-header"       TO call-function
           CALL "ED-LIST" using data-block-lv.
       *-----------------------------------------------------------------
+      * Regrava em COLCFG a preferencia de colunas do usuario atual.
+       GRAVA-CFG-COLUNAS-CLI.
+          MOVE WS-USUARIO-COLCFG TO USUARIO-COLCFG
+          MOVE "CLI"              TO TELA-COLCFG
+
+          OPEN I-O COLCFG
+          WRITE REG-COLCFG
+             INVALID KEY REWRITE REG-COLCFG
+          END-WRITE
+          CLOSE COLCFG.
+      *-----------------------------------------------------------------
+      * Efetiva a escolha de colunas feita pelo usuario na tela de
+      * configura��o -- grava a preferencia e refaz o cabe�alho e a
+      * p�gina atual da lista para o efeito aparecer na hora.
+      *
+      * Coluna Codigo nao entra na escolha do usuario: PREENCHE-CHAVE,
+      * EXCLUIR, EDITAR e a captura de itens marcados (ver
+      * CAPTURA-SELECIONADOS-CLI) dependem de LVITEM-TEXT(1) ser sempre
+      * o codigo do cliente para identificar a linha -- fica sempre
+      * ativa, independente do estado de CB-COL-CODIGO-D na tela.
+       CONFIGURAR-COLUNAS-CLI.
+          MOVE "S" TO COL-CODIGO-COLCFG
+
+          MOVE "N" TO COL-DOC-COLCFG
+          IF CB-COL-CNPJ-D = 1
+             MOVE "S" TO COL-DOC-COLCFG
+          END-IF
+
+          MOVE "N" TO COL-NOME-COLCFG
+          IF CB-COL-RAZAO-D = 1
+             MOVE "S" TO COL-NOME-COLCFG
+          END-IF
+
+          MOVE "N" TO COL-LAT-COLCFG
+          IF CB-COL-LAT-D = 1
+             MOVE "S" TO COL-LAT-COLCFG
+          END-IF
+
+          MOVE "N" TO COL-LONG-COLCFG
+          IF CB-COL-LONG-D = 1
+             MOVE "S" TO COL-LONG-COLCFG
+          END-IF
+
+          PERFORM GRAVA-CFG-COLUNAS-CLI
+          PERFORM MONTA-CABECALHO-LISTA-CLI
+          PERFORM CARREGA-PAGINA-CLI.
+      *-----------------------------------------------------------------
+      * Se o texto digitado em EF-PESQ, sem pontua��o, for um CNPJ
+      * num�rico, vai direto no registro por chave alternada -- sen�o
+      * cai na busca gen�rica de sempre dentro da lista carregada.
        PESQUISAR.
-          INVOKE EDOBJ01 "Pesquisar" USING DATA-BLOCK-LV WS-LISTA PESQ
-          CONTINUE.
+          MOVE SPACES         TO WS-PESQ-TEXT
+          MOVE PESQ           TO WS-PESQ-TEXT
+          PERFORM LIMPA-PESQ-CLI
+
+          IF WS-PESQ-LIMPO IS NUMERIC AND WS-PESQ-LIMPO NOT = ZEROS
+             PERFORM PESQUISAR-CNPJ-EXATO
+          ELSE
+             PERFORM PESQUISAR-MULTICAMPO-CLI
+             IF ERRO-LER-D = "NAO"
+                INVOKE EDOBJ01 "Pesquisar" USING DATA-BLOCK-LV WS-LISTA
+                                                 PESQ
+                CONTINUE
+             END-IF
+          END-IF.
+      *-----------------------------------------------------------------
+       LIMPA-PESQ-CLI.
+          MOVE SPACES TO WS-PESQ-LIMPO
+          MOVE SPACES TO WS-TAXID-P1 WS-TAXID-P2 WS-TAXID-P3
+                         WS-TAXID-P4 WS-TAXID-P5
+
+          UNSTRING WS-PESQ-TEXT DELIMITED BY "." OR "-" OR "/" INTO
+          WS-TAXID-P1 WS-TAXID-P2 WS-TAXID-P3 WS-TAXID-P4 WS-TAXID-P5
+
+          STRING WS-TAXID-P1 DELIMITED BY SPACE
+                 WS-TAXID-P2 DELIMITED BY SPACE
+                 WS-TAXID-P3 DELIMITED BY SPACE
+                 WS-TAXID-P4 DELIMITED BY SPACE
+                 WS-TAXID-P5 DELIMITED BY SPACE
+                 INTO WS-PESQ-LIMPO.
+      *-----------------------------------------------------------------
+      * Pula direto para o cliente dono deste CNPJ, sem passar pela
+      * busca gen�rica -- usa a chave alternada, ent�o n�o importa
+      * onde o registro est� na lista.
+       PESQUISAR-CNPJ-EXATO.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+
+          MOVE WS-PESQ-LIMPO TO CNPJ-CLI
+
+          OPEN INPUT CLIENTE
+          START CLIENTE KEY IS = CNPJ-CLI
+          IF FS EQUAL ZEROS
+             READ CLIENTE NEXT WITH IGNORE LOCK
+          END-IF
+
+          IF FS NOT EQUAL ZEROS OR NOT CLI-ATIVO
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Nenhum cliente encontrado com este CNPJ."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE CLIENTE
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE COD-CLI            TO COD-CLI-D
+          MOVE RAZAO-CLI           TO RAZAO-CLI-D
+          MOVE CNPJ-CLI            TO CNPJ-CLI-D
+          MOVE LAT-CLI            TO LAT-CLI-D
+          MOVE LONG-CLI           TO LONG-CLI-D
+
+          CLOSE CLIENTE.
+      *-----------------------------------------------------------------
+      * PESQUISAR-MULTICAMPO-CLI -- busca sequencial por CNPJ (d�gitos,
+      * casamento parcial) ou raz�o social (substring, sem diferenciar
+      * mai�sculas/min�sculas), para o caso de PESQUISAR n�o ter um
+      * CNPJ completo para ir direto na chave alternada.
+       PESQUISAR-MULTICAMPO-CLI.
+          INITIALIZE CAMPO-ERRO
+          MOVE "NAO" TO ERRO-LER-D
+
+          MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PESQ-TEXT))
+                                         TO WS-PESQ-TEXT-UPPER
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PESQ-TEXT))
+                                         TO WS-PESQ-TXT-LEN
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PESQ-LIMPO))
+                                         TO WS-PESQ-LEN
+
+          IF WS-PESQ-TXT-LEN = 0
+             EXIT PARAGRAPH
+          END-IF
+
+          OPEN INPUT CLIENTE
+          IF FS NOT EQUAL ZEROS
+             STRING "Aten��o! Erro na abertura do arquivo CLIENTE. FS: "
+                    FS DELIMITED BY SIZE INTO CAMPO-ERRO
+             EXIT PARAGRAPH
+          END-IF
+
+          INITIALIZE REG-CLI
+          START CLIENTE KEY IS >= XAV-CLI
+          IF FS EQUAL ZEROS
+             READ CLIENTE NEXT WITH IGNORE LOCK
+             PERFORM UNTIL FS EQUAL "10" OR ERRO-LER-D = SPACES
+                IF CLI-ATIVO
+                   MOVE 0 TO WS-TALLY
+                   IF WS-PESQ-LEN > 0
+                      MOVE CNPJ-CLI TO WS-CNPJ-DISP
+                      INSPECT WS-CNPJ-DISP TALLYING WS-TALLY
+                         FOR ALL WS-PESQ-LIMPO (1:WS-PESQ-LEN)
+                   END-IF
+                   IF WS-TALLY = 0
+                      MOVE RAZAO-CLI TO WS-RAZAO-UPPER
+                      MOVE FUNCTION UPPER-CASE(WS-RAZAO-UPPER)
+                                         TO WS-RAZAO-UPPER
+                      INSPECT WS-RAZAO-UPPER TALLYING WS-TALLY
+                         FOR ALL WS-PESQ-TEXT-UPPER (1:WS-PESQ-TXT-LEN)
+                   END-IF
+                   IF WS-TALLY > 0
+                      MOVE SPACES    TO ERRO-LER-D
+                      MOVE COD-CLI   TO COD-CLI-D
+                      MOVE RAZAO-CLI TO RAZAO-CLI-D
+                      MOVE CNPJ-CLI  TO CNPJ-CLI-D
+                      MOVE LAT-CLI   TO LAT-CLI-D
+                      MOVE LONG-CLI  TO LONG-CLI-D
+                   END-IF
+                END-IF
+                IF ERRO-LER-D = "NAO"
+                   READ CLIENTE NEXT WITH IGNORE LOCK
+                END-IF
+             END-PERFORM
+          END-IF
+
+          IF ERRO-LER-D = "NAO"
+             STRING "Aten��o! Nenhum cliente encontrado com estes dados."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+          END-IF
+
+          CLOSE CLIENTE.
       *-----------------------------------------------------------------
        EXCLUIR.
 
@@ -234,7 +695,13 @@
              EXIT PARAGRAPH
           END-IF
 
-          DELETE CLIENTE
+          MOVE "EXCLUSAO" TO WS-HIST-OPERACAO
+          PERFORM GRAVA-HISTORICO-CLI
+
+          SET CLI-INATIVO TO TRUE
+          ACCEPT DT-EXCLUSAO-CLI FROM DATE YYYYMMDD
+
+          REWRITE REG-CLI
 
           IF FS NOT = ZEROS
              MOVE "NAO" TO ERRO-LER-D
@@ -279,8 +746,29 @@
           MOVE CNPJ-CLI            TO CNPJ-CLI-D
           MOVE LAT-CLI            TO LAT-CLI-D
           MOVE LONG-CLI           TO LONG-CLI-D
+          MOVE COD-VEND OF REG-CLI TO COD-VEND-D
 
           CLOSE CLIENTE.
+      *-----------------------------------------------------------------
+      * HISTORICO-PEDIDOS -- botao "Historico de Pedidos" da tela de
+      * clientes. Abre CADPED ja filtrado para listar so os pedidos do
+      * cliente selecionado, mesmo mecanismo de LK-FILTRO-COD-CLI/
+      * LK-FILTRO-COD-VEND ja usado pelo menu de HBSIS para abrir uma
+      * tela pronta num registro, so que aqui o filtro e pelo cliente
+      * do pedido (WS-FILTRO-COD-CLI-PED em CADPED) em vez do numero
+      * do pedido.
+       HISTORICO-PEDIDOS.
+          PERFORM PREENCHE-CHAVE
+
+          IF COD-CLI-D EQUAL ZEROS
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Nenhum registro selecionado."
+             DELIMITED BY SIZE INTO CAMPO-ERRO
+             EXIT PARAGRAPH
+          END-IF
+
+          CALL "CADPED" USING WS-SEM-FILTRO-PED COD-CLI-D
+          CANCEL "CADPED".
       *-----------------------------------------------------------------
        ADICIONAR.
 
@@ -294,14 +782,18 @@
               EXIT PARAGRAPH
           END-IF
 
-          INITIALIZE REG-CLI FS
+          MOVE 9999999     TO COD-CLI
+          START CLIENTE KEY IS <= XAV-CLI
+          IF FS EQUAL ZEROS
+             READ CLIENTE PREVIOUS WITH IGNORE LOCK
+             MOVE COD-CLI  TO COD-CLI-D
+          ELSE
+             MOVE ZEROS    TO COD-CLI-D
+          END-IF
 
-          PERFORM UNTIL FS = "23" OR = "10"
-             ADD 1 TO COD-CLI
-             READ CLIENTE WITH IGNORE LOCK
-          END-PERFORM
-          MOVE COD-CLI    TO COD-CLI-D
+          ADD 1            TO COD-CLI-D
           INITIALIZE RAZAO-CLI-D CNPJ-CLI-D LAT-CLI-D LONG-CLI-D
+                     COD-VEND-D
           CLOSE CLIENTE.
       *-----------------------------------------------------------------
        SELECIONAR.
@@ -340,6 +832,33 @@
              SET OBJECT-REFERENCE        TO WS-LISTA
              CALL "ED-LIST" USING DATA-BLOCK-LV
              MOVE FUNCTION NUMVAL(LVITEM-TEXT(1)) TO COD-CLI-D.
+      *-----------------------------------------------------------------
+      * Mesma ideia de PREENCHE-CHAVE, mas percorrendo todos os itens
+      * marcados na lista (multipla selecao) em vez de s� o primeiro:
+      * cada volta pede o proximo selecionado a partir do ultimo
+      * encontrado, ate a lista acabar ou a tabela ficar cheia.
+       CAPTURA-SELECIONADOS-CLI.
+          MOVE 0 TO WS-QTD-SEL-CLI
+          MOVE 0 TO NUMERIC-VALUE
+          MOVE "GET-SELECTED-LIST-ITEM" TO CALL-FUNCTION
+          SET OBJECT-REFERENCE         TO WS-LISTA
+          CALL "ED-LIST" USING DATA-BLOCK-LV
+
+          PERFORM UNTIL NUMERIC-VALUE2 IS NOT NUMERIC
+                     OR NUMERIC-VALUE2 NOT > 0
+                     OR WS-QTD-SEL-CLI = 50
+             ADD 1 TO WS-QTD-SEL-CLI
+             MOVE NUMERIC-VALUE2         TO NUMERIC-VALUE
+             MOVE "RETRIEVE-LIST-ITEM"   TO CALL-FUNCTION
+             SET OBJECT-REFERENCE        TO WS-LISTA
+             CALL "ED-LIST" USING DATA-BLOCK-LV
+             MOVE FUNCTION NUMVAL(LVITEM-TEXT(1))
+                                         TO WS-COD-SEL-CLI(WS-QTD-SEL-CLI)
+
+             MOVE "GET-SELECTED-LIST-ITEM" TO CALL-FUNCTION
+             SET OBJECT-REFERENCE          TO WS-LISTA
+             CALL "ED-LIST" USING DATA-BLOCK-LV
+          END-PERFORM.
       *-----------------------------------------------------------------
        GRAVAR.
           INITIALIZE ERRO-LER-D CAMPO-ERRO REG-CLI
@@ -358,6 +877,7 @@
           MOVE CNPJ-CLI-D      TO CNPJ-CLI
           MOVE LAT-CLI-D      TO LAT-CLI
           MOVE LONG-CLI-D     TO LONG-CLI
+          MOVE COD-VEND-D     TO COD-VEND OF REG-CLI
 
           PERFORM INVOKA-CNPJ
           IF ERRO-LER-D NOT = SPACES
@@ -365,19 +885,130 @@
              EXIT PARAGRAPH
           END-IF
 
-          WRITE REG-CLI
+          IF LAT-CLI < -90 OR LAT-CLI > 90
+          OR LONG-CLI < -180 OR LONG-CLI > 180
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Latitude/longitude fora da faixa v�lida "
+                    "(-90 a 90 / -180 a 180)."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE CLIENTE
+             EXIT PARAGRAPH
+          END-IF
 
-          IF FS = "22"
-             REWRITE REG-CLI
-             IF FS = "23"
-                MOVE "NAO" TO ERRO-LER-D
-                STRING "Aten��o! Erro CNPJ j� cadastado anteriormente. "
-                "FS: " FS DELIMITED BY SIZE INTO CAMPO-ERRO
+          IF COD-VEND OF REG-CLI NOT = ZEROS
+             PERFORM VALIDA-VENDEDOR-CLI
+             IF ERRO-LER-D NOT = SPACES
                 CLOSE CLIENTE
                 EXIT PARAGRAPH
              END-IF
           END-IF
 
+          WRITE REG-CLI
+
+          IF FS = "22"
+             PERFORM AVISA-DUPLICIDADE-CLI
+             CLOSE CLIENTE
+             EXIT PARAGRAPH
+          END-IF
+
+          IF FS NOT = ZEROS
+             MOVE "NAO"        TO ERRO-LER-D
+             STRING "Aten��o! Erro na grava��o do registro. FS: "
+             FS DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE CLIENTE
+             EXIT PARAGRAPH
+          END-IF
+
+          CLOSE CLIENTE
+
+          PERFORM LISTAR.
+      *-----------------------------------------------------------------
+      * WRITE voltou FS=22 (CNPJ j� cadastrado em outro registro) --
+      * guarda os dados novos e mostra o cliente que j� existe com
+      * esse CNPJ antes de decidir se sobrescreve.
+       AVISA-DUPLICIDADE-CLI.
+          MOVE COD-CLI    TO WS-PEND-COD-CLI
+          MOVE RAZAO-CLI  TO WS-PEND-RAZAO-CLI
+          MOVE LAT-CLI    TO WS-PEND-LAT-CLI
+          MOVE LONG-CLI   TO WS-PEND-LONG-CLI
+          MOVE CNPJ-CLI   TO WS-PEND-CNPJ-CLI
+
+          START CLIENTE KEY IS = CNPJ-CLI
+          IF FS EQUAL ZEROS
+             READ CLIENTE NEXT WITH IGNORE LOCK
+          END-IF
+
+          MOVE SPACES TO WS-MSG-SIT-DUP-CLI
+          IF CLI-INATIVO
+             STRING "Este cadastro esta INATIVO (excluido); "
+                    "confirmar tambem o reativa. "
+                    DELIMITED BY SIZE INTO WS-MSG-SIT-DUP-CLI
+          END-IF
+
+          STRING "Aten��o! Este CNPJ j� est� cadastrado para o "
+                 "cliente c�digo " COD-CLI " (" RAZAO-CLI
+                 "). " FUNCTION TRIM(WS-MSG-SIT-DUP-CLI)
+                 " Confirma sobrescrever esse cadastro com os "
+                 "novos dados?"
+                 DELIMITED BY SIZE INTO CAMPO-ERRO
+          MOVE "SOBRESCREVER-CLI" TO WS-ACAO-PENDENTE.
+      *-----------------------------------------------------------------
+      * GRAVA-HISTORICO-CLI -- grava em HISTORICO-CLIENTES.TXT a vers�o
+      * de REG-CLI como ela estava ANTES da altera��o/exclus�o, para
+      * n�o perder a razao/CNPJ/coordenadas anteriores de um cliente.
+       GRAVA-HISTORICO-CLI.
+          ACCEPT WS-DATA-HIST FROM DATE YYYYMMDD
+          ACCEPT WS-HORA-HIST FROM TIME
+          MOVE WS-HORA-HIST (1:6)  TO WS-HORA-HIST-6
+
+          OPEN EXTEND HISTORICO-FILE
+          IF FS-HIST = "05" OR FS-HIST = "35"
+             OPEN OUTPUT HISTORICO-FILE
+          END-IF
+
+          MOVE WS-DATA-HORA-HIST TO HIST-DATA-HORA
+          MOVE COD-CLI           TO HIST-COD-CLI
+          MOVE WS-HIST-OPERACAO  TO HIST-OPERACAO
+          MOVE CNPJ-CLI          TO HIST-CNPJ
+          MOVE RAZAO-CLI         TO HIST-RAZAO
+          MOVE LAT-CLI           TO HIST-LAT
+          MOVE LONG-CLI          TO HIST-LONG
+          MOVE SIT-CLI           TO HIST-SIT
+
+          WRITE REG-HISTORICO
+
+          CLOSE HISTORICO-FILE.
+      *-----------------------------------------------------------------
+      * Usu�rio confirmou -- agora sim sobrescreve o registro que
+      * colide no CNPJ com os dados guardados em AVISA-DUPLICIDADE-CLI.
+       EXECUTA-SOBRESCREVER-CLI.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+
+          OPEN I-O CLIENTE
+          IF FS NOT = ZEROS
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Erro na abertura do arquivo CLIENTE. FS: "
+             FS DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE CLIENTE
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE WS-PEND-CNPJ-CLI TO CNPJ-CLI
+          START CLIENTE KEY IS = CNPJ-CLI
+          IF FS EQUAL ZEROS
+             READ CLIENTE NEXT WITH IGNORE LOCK
+          END-IF
+
+          MOVE "ALTERACAO" TO WS-HIST-OPERACAO
+          PERFORM GRAVA-HISTORICO-CLI
+
+          MOVE WS-PEND-RAZAO-CLI TO RAZAO-CLI
+          MOVE WS-PEND-LAT-CLI   TO LAT-CLI
+          MOVE WS-PEND-LONG-CLI  TO LONG-CLI
+          SET CLI-ATIVO          TO TRUE
+          INITIALIZE DT-EXCLUSAO-CLI
+
+          REWRITE REG-CLI
           IF FS NOT = ZEROS
              MOVE "NAO"        TO ERRO-LER-D
              STRING "Aten��o! Erro na grava��o do registro. FS: "
@@ -417,35 +1048,267 @@
          END-IF
 
          STRING PSZPATH(1:WS-STRING-LEN)
-                 "EDPE050-MOVIMENTACOES-PEDIDOS.CSV" INTO CAMINHO-CSV-D.
+                 "EDPE048-CLIENTES.CSV" INTO CAMINHO-CSV-D.
+
+      *    O nome acima � apenas um padr�o sugerido -- EF-CAMINHO-CSV
+      *    continua edit�vel na tela, para o caso do arquivo de clientes
+      *    ter outro nome na pasta escolhida.
       *-----------------------------------------------------------------
+      * LISTAR recarrega sempre a partir da primeira p�gina -- PROXIMA-
+      * PAGINA-CLI/PAGINA-ANTERIOR-CLI � que avan�am/recuam sem reler o
+      * arquivo inteiro de uma vez s�.
        LISTAR.
+          IF WS-FILTRO-COD-CLI NOT = ZEROS
+             AND NOT FILTRO-JA-APLICADO-CLI
+             MOVE "S" TO WS-FILTRO-APLICADO
+             PERFORM CARREGA-FILTRO-CLI
+          ELSE
+             MOVE 1      TO WS-PAGINA-ATUAL
+             MOVE 0      TO WS-PILHA-TOPO
+             MOVE ZEROS  TO WS-COD-INICIO-PAGINA
+             PERFORM CARREGA-PAGINA-CLI
+          END-IF.
+      *-----------------------------------------------------------------
+      * CARREGA-FILTRO-CLI -- usada s� na primeira LISTAR depois que o
+      * programa foi chamado com LK-FILTRO-COD-CLI preenchido; mostra
+      * s� aquele cliente j� selecionado, em vez da lista inteira.
+       CARREGA-FILTRO-CLI.
           SET OBJECT-REFERENCE TO WS-LISTA
           MOVE "CLEAR-OBJECT"  TO CALL-FUNCTION
           CALL "ED-LIST" USING DATA-BLOCK-LV
 
+          MOVE 0 TO WS-ITENS-PAGINA
+          SET LV-Mais-de-50 TO FALSE
+
+          OPEN INPUT CLIENTE
+          MOVE WS-FILTRO-COD-CLI TO XAV-CLI
+          READ CLIENTE WITH IGNORE LOCK
+             INVALID KEY CONTINUE
+             NOT INVALID KEY
+                IF CLI-ATIVO
+                   ADD 1 TO WS-ITENS-PAGINA
+                   PERFORM PREENCHE-LINHA
+                   MOVE "INSERT-LIST-ITEM" TO CALL-FUNCTION
+                   SET OBJECT-REFERENCE    TO WS-LISTA
+                   CALL "ED-LIST" USING DATA-BLOCK-LV
+                   PERFORM COLORE-LINHA-CLI
+                END-IF
+          END-READ
+          CLOSE CLIENTE.
+      *-----------------------------------------------------------------
+      * CARREGA-PAGINA-CLI -- l� no m�ximo 50 clientes ativos a partir
+      * de WS-COD-INICIO-PAGINA e liga LV-Flag-Mais-de-50 quando ainda
+      * sobrar registro depois dessa p�gina (mesmo limite de LV-Dados-
+      * Item occurs 50 em EdObj01.cpy).
+       CARREGA-PAGINA-CLI.
+          SET OBJECT-REFERENCE TO WS-LISTA
+          MOVE "CLEAR-OBJECT"  TO CALL-FUNCTION
+          CALL "ED-LIST" USING DATA-BLOCK-LV
+
+          MOVE 0 TO WS-ITENS-PAGINA
+          SET LV-Mais-de-50 TO FALSE
+
           OPEN INPUT CLIENTE
 
           INITIALIZE REG-CLI
+          MOVE WS-COD-INICIO-PAGINA TO XAV-CLI
           START CLIENTE KEY IS >= XAV-CLI
           IF FS EQUAL ZEROS
              READ CLIENTE NEXT WITH IGNORE LOCK
-             IF FS EQUAL ZEROS
-                PERFORM UNTIL FS EQUAL "10"
-                   PERFORM PREENCHE-LINHA
-                   MOVE "INSERT-LIST-ITEM" TO CALL-FUNCTION
-                   SET OBJECT-REFERENCE    TO WS-LISTA
-                   CALL "ED-LIST" USING DATA-BLOCK-LV
+             PERFORM UNTIL FS EQUAL "10" OR LV-Mais-de-50
+                IF CLI-ATIVO
+                   IF WS-ITENS-PAGINA < 50
+                      ADD 1 TO WS-ITENS-PAGINA
+                      PERFORM PREENCHE-LINHA
+                      MOVE "INSERT-LIST-ITEM" TO CALL-FUNCTION
+                      SET OBJECT-REFERENCE    TO WS-LISTA
+                      CALL "ED-LIST" USING DATA-BLOCK-LV
+                      PERFORM COLORE-LINHA-CLI
+                   ELSE
+                      SET LV-Mais-de-50 TO TRUE
+                      MOVE COD-CLI TO WS-COD-CLI
+                   END-IF
+                END-IF
+                IF NOT LV-Mais-de-50
                    READ CLIENTE NEXT WITH IGNORE LOCK
-                END-PERFORM
-             END-IF
+                END-IF
+             END-PERFORM
           END-IF
 
           CLOSE CLIENTE.
       *-----------------------------------------------------------------
+      * PROXIMA-PAGINA-CLI -- s� avan�a se CARREGA-PAGINA-CLI deixou
+      * LV-Flag-Mais-de-50 ligada; empilha onde a p�gina atual come�ou.
+       PROXIMA-PAGINA-CLI.
+          IF LV-Mais-de-50
+             ADD 1 TO WS-PILHA-TOPO
+             MOVE WS-COD-INICIO-PAGINA TO WS-PILHA-COD-CLI (WS-PILHA-TOPO)
+             MOVE WS-COD-CLI           TO WS-COD-INICIO-PAGINA
+             ADD 1 TO WS-PAGINA-ATUAL
+             PERFORM CARREGA-PAGINA-CLI
+          END-IF.
+      *-----------------------------------------------------------------
+      * PAGINA-ANTERIOR-CLI -- desempilha o in�cio da p�gina anterior.
+       PAGINA-ANTERIOR-CLI.
+          IF WS-PILHA-TOPO > 0
+             MOVE WS-PILHA-COD-CLI (WS-PILHA-TOPO) TO WS-COD-INICIO-PAGINA
+             SUBTRACT 1 FROM WS-PILHA-TOPO
+             SUBTRACT 1 FROM WS-PAGINA-ATUAL
+             PERFORM CARREGA-PAGINA-CLI
+          END-IF.
+      *-----------------------------------------------------------------
+      * IMPORTAR agora s� faz a pr�-valida��o do arquivo inteiro e
+      * pergunta a confirma��o (MBOX-CONF) antes de gravar qualquer
+      * registro -- a grava��o de fato fica em GRAVA-CSV-CLIENTES,
+      * disparada por CONFIRMAR-ACAO-PENDENTE.
        IMPORTAR.
+          PERFORM VALIDA-CSV-CLIENTES
+
+          IF ERRO-LER-D = SPACES
+             STRING "Confer�ncia do arquivo: " WS-CONT-LIDOS
+             " linha(s) lida(s), " WS-CONT-OK " ser�o importadas, "
+             WS-CONT-ERRO " ser�o rejeitadas. Confirma a importa��o?"
+             DELIMITED BY SIZE INTO CAMPO-ERRO
+             MOVE "IMPORTAR-CLI" TO WS-ACAO-PENDENTE
+          END-IF.
+      *-----------------------------------------------------------------
+      * L� o CSV do in�cio ao fim sem gravar nada em CLIENTE, apenas
+      * classificando cada linha com CLASSIFICA-LINHA-CLI e somando
+      * os contadores que v�o para a mensagem de confirma��o.
+       VALIDA-CSV-CLIENTES.
+
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          MOVE 0 TO WS-CONT-LIDOS WS-CONT-OK WS-CONT-ERRO
+
+          MOVE CAMINHO-CSV-D       TO WS-NOME-CSV
+          OPEN INPUT CSV-FILE
+
+          IF FS NOT = ZEROS
+             MOVE "NAO"        TO ERRO-LER-D
+             STRING "Aten��o! Erro ao abrir arquivo csv. FS: " FS
+                           DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE CSV-FILE
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM MONTA-NOME-REJEITOS-CLI
+          OPEN OUTPUT REJEITOS-FILE
+
+          INITIALIZE REG-CSV
+          READ CSV-FILE
+
+          IF IGNORA-CAB-D = 1
+             READ CSV-FILE
+          END-IF
+
+          PERFORM UNTIL FS NOT = ZEROS
+             ADD 1 TO WS-CONT-LIDOS
+             PERFORM CLASSIFICA-LINHA-CLI
+             IF LINHA-CLI-VALIDA
+                ADD 1 TO WS-CONT-OK
+             ELSE
+                ADD 1 TO WS-CONT-ERRO
+                PERFORM GRAVA-REJEITO-CLI
+             END-IF
+             READ CSV-FILE
+          END-PERFORM
+
+          CLOSE CSV-FILE REJEITOS-FILE.
+      *-----------------------------------------------------------------
+      * Monta o nome do arquivo de rejeitos na mesma pasta do CSV de
+      * importa��o, para o usu�rio conseguir corrigir a planilha de
+      * origem exatamente nas linhas que n�o entraram.
+       MONTA-NOME-REJEITOS-CLI.
+          INITIALIZE WS-STRING-LEN WS-SPACES
+          MOVE SPACES TO WS-NOME-REJEITOS
+
+          INSPECT FUNCTION REVERSE(WS-NOME-CSV) TALLYING WS-SPACES
+                                                       FOR LEADING SPACES
+          COMPUTE WS-STRING-LEN = LENGTH OF WS-NOME-CSV - WS-SPACES
+
+          PERFORM VARYING WS-STRING-LEN FROM WS-STRING-LEN BY -1
+             UNTIL WS-STRING-LEN = 0
+             OR WS-NOME-CSV (WS-STRING-LEN:1) = "\"
+          END-PERFORM
+
+          STRING WS-NOME-CSV (1:WS-STRING-LEN)
+                 "IMPORTACAO-CLIENTES-REJEITOS.TXT"
+                 DELIMITED BY SIZE INTO WS-NOME-REJEITOS.
+      *-----------------------------------------------------------------
+       GRAVA-REJEITO-CLI.
+          MOVE CNPJ-CLI      TO REJ-CNPJ
+          MOVE RAZAO-CLI     TO REJ-RAZAO
+          MOVE WS-MOTIVO-REJEICAO TO REJ-MOTIVO
+          WRITE REG-REJEITO.
+      *-----------------------------------------------------------------
+      * Tira pontos, barra e h�fen do CNPJ lido do CSV (ex.:
+      * "00.000.000/0000-00") antes do teste NUMERIC, j� que esse �
+      * o formato que a maioria das planilhas de origem traz.
+       LIMPA-CNPJ-CLI.
+          MOVE SPACES TO WS-CNPJ-LIMPO
+          MOVE SPACES TO WS-TAXID-P1 WS-TAXID-P2 WS-TAXID-P3
+                         WS-TAXID-P4 WS-TAXID-P5
+
+          UNSTRING WS-CNPJ-TEXT DELIMITED BY "." OR "-" OR "/" INTO
+          WS-TAXID-P1 WS-TAXID-P2 WS-TAXID-P3 WS-TAXID-P4 WS-TAXID-P5
+
+          STRING WS-TAXID-P1 DELIMITED BY SPACE
+                 WS-TAXID-P2 DELIMITED BY SPACE
+                 WS-TAXID-P3 DELIMITED BY SPACE
+                 WS-TAXID-P4 DELIMITED BY SPACE
+                 WS-TAXID-P5 DELIMITED BY SPACE
+                 INTO WS-CNPJ-LIMPO.
+      *-----------------------------------------------------------------
+      * Interpreta uma linha do CSV para dentro de REG-CLI e classifica
+      * se ela pode ser gravada (LINHA-CLI-VALIDA) -- usado tanto na
+      * pr�-valida��o quanto na grava��o, para as duas fases nunca
+      * discordarem sobre o que � uma linha boa.
+       CLASSIFICA-LINHA-CLI.
+          INITIALIZE REG-CLI WS-LAT-EDIT WS-LONG-EDIT WS-LAT-TEXT
+          WS-LONG-TEXT WS-CNPJ-TEXT
+          MOVE "NAO"              TO WS-LINHA-VALIDA
+          MOVE SPACES             TO WS-MOTIVO-REJEICAO
+
+          UNSTRING LINHA-CSV DELIMITED BY "," INTO
+          WS-CNPJ-TEXT RAZAO-CLI WS-LAT-TEXT WS-LONG-TEXT
+
+          PERFORM LIMPA-CNPJ-CLI
+          MOVE WS-CNPJ-LIMPO TO CNPJ-CLI
+
+          IF CNPJ-CLI IS NOT NUMERIC OR CNPJ-CLI IS ZEROS
+             MOVE "CNPJ n�o num�rico ou em branco" TO WS-MOTIVO-REJEICAO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE FUNCTION NUMVAL(WS-LAT-TEXT) TO WS-LAT-EDIT
+          MOVE FUNCTION NUMVAL(WS-LONG-TEXT) TO WS-LONG-EDIT
+
+          MOVE WS-LAT-EDIT          TO LAT-CLI
+          MOVE WS-LONG-EDIT         TO LONG-CLI
+
+          MOVE CNPJ-CLI TO CNPJ-CLI-D
+          PERFORM INVOKA-CNPJ
+          IF ERRO-LER-D NOT = SPACES
+             MOVE "CNPJ inv�lido" TO WS-MOTIVO-REJEICAO
+             INITIALIZE CAMPO-ERRO ERRO-LER-D
+             EXIT PARAGRAPH
+          END-IF
+
+          IF LAT-CLI < -90 OR LAT-CLI > 90
+          OR LONG-CLI < -180 OR LONG-CLI > 180
+             MOVE "Latitude/longitude fora da faixa v�lida"
+                                         TO WS-MOTIVO-REJEICAO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE "SIM" TO WS-LINHA-VALIDA.
+      *-----------------------------------------------------------------
+      * Grava de fato as linhas v�lidas do CSV em CLIENTE -- s� �
+      * chamada depois que o usu�rio confirmou o resumo do IMPORTAR.
+       GRAVA-CSV-CLIENTES.
 
           INITIALIZE CAMPO-ERRO ERRO-LER-D WS-COD-CLI
+          MOVE 0 TO WS-CONT-OK WS-CONT-DUPLICADO
 
           MOVE CAMINHO-CSV-D       TO WS-NOME-CSV
           OPEN INPUT CSV-FILE
@@ -458,6 +1321,12 @@
              EXIT PARAGRAPH
           END-IF
 
+          PERFORM MONTA-NOME-REJEITOS-CLI
+          OPEN EXTEND REJEITOS-FILE
+          IF FS-REJ = "05" OR FS-REJ = "35"
+             OPEN OUTPUT REJEITOS-FILE
+          END-IF
+
           INITIALIZE REG-CSV
           READ CSV-FILE
 
@@ -466,64 +1335,477 @@
           END-IF
 
           PERFORM ADICIONAR
-          MOVE COD-CLI        TO WS-COD-CLI
+          MOVE COD-CLI-D       TO WS-COD-CLI
 
           OPEN I-O CLIENTE
           IF FS NOT = ZEROS
              MOVE "NAO"            TO ERRO-LER-D
              STRING "Aten��o! Erro na abertura do arquivo CLIENTE: FS:"
              FS DELIMITED BY SIZE INTO CAMPO-ERRO
-             CLOSE CLIENTE CSV-FILE
+             CLOSE CLIENTE CSV-FILE REJEITOS-FILE
              EXIT PARAGRAPH
           END-IF
 
           PERFORM UNTIL FS NOT = ZEROS
-             INITIALIZE REG-CLI WS-LAT-EDIT WS-LONG-EDIT WS-LAT-TEXT
-             WS-LONG-TEXT CAMPO-ERRO ERRO-LER-D
-
+             MOVE WS-COD-CLI      TO COD-CLI-D
+             PERFORM CLASSIFICA-LINHA-CLI
              MOVE WS-COD-CLI      TO COD-CLI
 
-             UNSTRING LINHA-CSV DELIMITED BY "," INTO
-             CNPJ-CLI RAZAO-CLI WS-LAT-TEXT WS-LONG-TEXT
-
-             IF CNPJ-CLI IS NOT NUMERIC OR CNPJ-CLI IS ZEROS
-                READ CSV-FILE
-                EXIT PERFORM CYCLE
-             END-IF
-
-             MOVE FUNCTION NUMVAL(WS-LAT-TEXT) TO WS-LAT-EDIT
-             MOVE FUNCTION NUMVAL(WS-LONG-TEXT) TO WS-LONG-EDIT
-
-             MOVE WS-LAT-EDIT          TO LAT-CLI
-             MOVE WS-LONG-EDIT         TO LONG-CLI
-
-             MOVE CNPJ-CLI TO CNPJ-CLI-D
-             PERFORM INVOKA-CNPJ
-             IF ERRO-LER-D NOT = SPACES
+             IF NOT LINHA-CLI-VALIDA
                 READ CSV-FILE
-                INITIALIZE CAMPO-ERRO ERRO-LER-D
                 EXIT PERFORM CYCLE
              END-IF
 
              WRITE REG-CLI
              IF FS NOT = ZEROS
+                ADD 1 TO WS-CONT-DUPLICADO
+                MOVE "CNPJ ja cadastrado (duplicado)"
+                                     TO WS-MOTIVO-REJEICAO
+                PERFORM GRAVA-REJEITO-CLI
                 READ CSV-FILE
                 EXIT PERFORM CYCLE
              END-IF
 
+             ADD 1 TO WS-CONT-OK
              ADD 1 TO WS-COD-CLI
 
              READ CSV-FILE
           END-PERFORM
 
-          CLOSE CSV-FILE CLIENTE.
+          CLOSE CSV-FILE CLIENTE REJEITOS-FILE
+
+          STRING "Importacao concluida: " WS-CONT-OK
+                 " cliente(s) importado(s), " WS-CONT-DUPLICADO
+                 " rejeitado(s) por CNPJ ja cadastrado (ver "
+                 FUNCTION TRIM(WS-NOME-REJEITOS) ")"
+                 DELIMITED BY SIZE INTO CAMPO-ERRO
+
+          PERFORM LISTAR.
+      *-----------------------------------------------------------------
+      * Efetiva a a��o que estava aguardando confirma��o em MBOX-CONF.
+       CONFIRMAR-ACAO-PENDENTE.
+          EVALUATE WS-ACAO-PENDENTE
+             WHEN "IMPORTAR-CLI"
+                PERFORM GRAVA-CSV-CLIENTES
+             WHEN "REMOVER-TODOS-CLI"
+                PERFORM EXECUTA-REMOVER-TODOS
+             WHEN "SOBRESCREVER-CLI"
+                PERFORM EXECUTA-SOBRESCREVER-CLI
+             WHEN "EXCLUIR-SELECIONADOS-CLI"
+                PERFORM EXECUTA-EXCLUIR-SELECIONADOS
+             WHEN "ATRIBUIR-VENDEDOR-SELECIONADOS-CLI"
+                PERFORM EXECUTA-ATRIBUIR-VENDEDOR-SELECIONADOS
+          END-EVALUATE
+
+          MOVE SPACES TO WS-ACAO-PENDENTE
+          INITIALIZE CAMPO-ERRO ERRO-LER-D.
       *-----------------------------------------------------------------
+      * Usu�rio desistiu da a��o pendente -- s� limpa o estado.
+       CANCELAR-ACAO-PENDENTE.
+          MOVE SPACES TO WS-ACAO-PENDENTE
+          INITIALIZE CAMPO-ERRO ERRO-LER-D.
+      *-----------------------------------------------------------------
+      * Conta quantos clientes existem hoje no arquivo -- mesma
+      * tecnica de contagem usada em REMOVER-TODOS e BACKUP-CLIENTE.
+       CONTA-CLIENTES-ATUAL.
+
+          MOVE ZEROS TO WS-QTD-CLI-ATUAL
+          OPEN INPUT CLIENTE
+          IF FS EQUAL ZEROS
+             INITIALIZE REG-CLI
+             START CLIENTE KEY IS >= XAV-CLI
+             IF FS EQUAL ZEROS
+                READ CLIENTE NEXT WITH IGNORE LOCK
+                PERFORM UNTIL FS = "10"
+                   ADD 1 TO WS-QTD-CLI-ATUAL
+                   READ CLIENTE NEXT WITH IGNORE LOCK
+                END-PERFORM
+             END-IF
+             CLOSE CLIENTE
+          END-IF.
+      *-----------------------------------------------------------------
+      * Le a quantidade de clientes registrada no fim da sessao
+      * anterior (arquivo ausente ou vazio = primeira execucao, nada
+      * para comparar ainda).
+       LER-CONTROLE-CLI.
+
+          MOVE ZEROS TO WS-QTD-CLI-CTL
+          OPEN INPUT CTL-FILE
+          IF FS-CTL EQUAL ZEROS
+             READ CTL-FILE
+             IF FS-CTL EQUAL ZEROS
+                MOVE REG-CTL TO WS-QTD-CLI-CTL
+             END-IF
+             CLOSE CTL-FILE
+          END-IF.
+      *-----------------------------------------------------------------
+      * Regrava a quantidade atual de clientes como referencia para a
+      * proxima execucao.
+       GRAVA-CONTROLE-CLI.
+
+          OPEN OUTPUT CTL-FILE
+          MOVE WS-QTD-CLI-ATUAL TO REG-CTL
+          WRITE REG-CTL
+          CLOSE CTL-FILE.
+      *-----------------------------------------------------------------
+      * Compara a quantidade atual de clientes com a registrada no fim
+      * da sessao anterior. Uma queda inesperada pode indicar perda de
+      * dados (arquivo corrompido, remocao feita fora do sistema etc)
+      * -- avisa o usuario e sugere conferir os backups ja gravados
+      * por BACKUP-CLIENTE.
+       VERIFICA-INTEGRIDADE-CLI.
+
+          PERFORM CONTA-CLIENTES-ATUAL
+          PERFORM LER-CONTROLE-CLI
+
+          IF WS-QTD-CLI-CTL > ZEROS
+          AND WS-QTD-CLI-ATUAL < WS-QTD-CLI-CTL
+             INITIALIZE CAMPO-ERRO
+             STRING "Atencao! O cadastro de clientes tem agora "
+                    WS-QTD-CLI-ATUAL " registro(s), contra "
+                    WS-QTD-CLI-CTL " no encerramento anterior."
+                    " Confira se houve perda de dados e, se for"
+                    " o caso, restaure pelo backup mais recente"
+                    " (CLIENTE-BACKUP-AAAA-MM-DD.TXT)."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+             MOVE "NAO" TO ERRO-LER-D
+          END-IF.
+      *-----------------------------------------------------------------
+      * Atualiza o controle de quantidade ao encerrar normalmente pelo
+      * menu, para servir de referencia na proxima abertura.
+       ATUALIZA-CONTROLE-CLI.
+
+          PERFORM CONTA-CLIENTES-ATUAL
+          PERFORM GRAVA-CONTROLE-CLI.
+      *-----------------------------------------------------------------
+      * S� pede confirma��o -- a exclus�o de fato (mesmo soft-delete
+      * de EXCLUIR, um a um) fica em EXECUTA-EXCLUIR-SELECIONADOS,
+      * disparada por CONFIRMAR-ACAO-PENDENTE. S� atua sobre os
+      * clientes marcados na lista (multipla selecao), diferente de
+      * REMOVER-TODOS, que atinge o cadastro inteiro.
+       EXCLUIR-SELECIONADOS.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          PERFORM CAPTURA-SELECIONADOS-CLI
+
+          IF WS-QTD-SEL-CLI = 0
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Atencao! Nenhum cliente marcado na lista."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+             EXIT PARAGRAPH
+          END-IF
+
+          STRING "Confirma excluir os " WS-QTD-SEL-CLI
+                 " cliente(s) marcado(s) na lista?"
+                 DELIMITED BY SIZE INTO CAMPO-ERRO
+          MOVE "EXCLUIR-SELECIONADOS-CLI" TO WS-ACAO-PENDENTE.
+      *-----------------------------------------------------------------
+      * Exclui (soft-delete, mesma logica de EXCLUIR) cada cliente
+      * capturado em WS-TAB-SELECIONADOS-CLI; guarda historico de cada
+      * um antes de inativar, do mesmo jeito que EXCLUIR faz para um
+      * unico cliente.
+       EXECUTA-EXCLUIR-SELECIONADOS.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          MOVE 1 TO WS-INDICE-SEL-CLI
+          MOVE 0 TO WS-QTD-OK-LOTE-CLI WS-QTD-FALHA-LOTE-CLI
+
+          OPEN I-O CLIENTE
+          PERFORM UNTIL WS-INDICE-SEL-CLI > WS-QTD-SEL-CLI
+             MOVE WS-COD-SEL-CLI(WS-INDICE-SEL-CLI) TO COD-CLI
+             READ CLIENTE WITH LOCK
+             IF FS EQUAL ZEROS
+                MOVE "EXCLUSAO" TO WS-HIST-OPERACAO
+                PERFORM GRAVA-HISTORICO-CLI
+                SET CLI-INATIVO TO TRUE
+                ACCEPT DT-EXCLUSAO-CLI FROM DATE YYYYMMDD
+                REWRITE REG-CLI
+                IF FS EQUAL ZEROS
+                   ADD 1 TO WS-QTD-OK-LOTE-CLI
+                ELSE
+                   ADD 1 TO WS-QTD-FALHA-LOTE-CLI
+                END-IF
+             ELSE
+                ADD 1 TO WS-QTD-FALHA-LOTE-CLI
+             END-IF
+             ADD 1 TO WS-INDICE-SEL-CLI
+          END-PERFORM
+          CLOSE CLIENTE
+
+          IF WS-QTD-FALHA-LOTE-CLI NOT = 0
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Atencao! " WS-QTD-OK-LOTE-CLI
+                    " cliente(s) excluido(s); " WS-QTD-FALHA-LOTE-CLI
+                    " nao pode(ram) ser excluido(s) (registro"
+                    " travado por outra sessao ou ja alterado)."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+          END-IF
+
+          PERFORM LISTAR.
+      *-----------------------------------------------------------------
+      * S� valida o vendedor destino digitado na tela de atribui��o em
+      * lote e pede confirma��o -- a atribui��o de fato fica em
+      * EXECUTA-ATRIBUIR-VENDEDOR-SELECIONADOS.
+       ATRIBUIR-VENDEDOR-SELECIONADOS.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          PERFORM CAPTURA-SELECIONADOS-CLI
+
+          IF WS-QTD-SEL-CLI = 0
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Atencao! Nenhum cliente marcado na lista."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE COD-VEND-LOTE-D TO COD-VEND OF REG-CLI
+          PERFORM VALIDA-VENDEDOR-CLI
+          IF ERRO-LER-D NOT = SPACES
+             EXIT PARAGRAPH
+          END-IF
+
+          STRING "Confirma atribuir o vendedor " COD-VEND-LOTE-D
+                 " aos " WS-QTD-SEL-CLI
+                 " cliente(s) marcado(s) na lista?"
+                 DELIMITED BY SIZE INTO CAMPO-ERRO
+          MOVE "ATRIBUIR-VENDEDOR-SELECIONADOS-CLI" TO WS-ACAO-PENDENTE.
+      *-----------------------------------------------------------------
+      * Grava o vendedor destino em cada cliente capturado em
+      * WS-TAB-SELECIONADOS-CLI, guardando historico da altera��o do
+      * mesmo jeito que EXECUTA-SOBRESCREVER-CLI faz.
+       EXECUTA-ATRIBUIR-VENDEDOR-SELECIONADOS.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          MOVE 1 TO WS-INDICE-SEL-CLI
+          MOVE 0 TO WS-QTD-OK-LOTE-CLI WS-QTD-FALHA-LOTE-CLI
+
+          OPEN I-O CLIENTE
+          PERFORM UNTIL WS-INDICE-SEL-CLI > WS-QTD-SEL-CLI
+             MOVE WS-COD-SEL-CLI(WS-INDICE-SEL-CLI) TO COD-CLI
+             READ CLIENTE WITH LOCK
+             IF FS EQUAL ZEROS
+                MOVE "ALTERACAO" TO WS-HIST-OPERACAO
+                PERFORM GRAVA-HISTORICO-CLI
+                MOVE COD-VEND-LOTE-D TO COD-VEND OF REG-CLI
+                REWRITE REG-CLI
+                IF FS EQUAL ZEROS
+                   ADD 1 TO WS-QTD-OK-LOTE-CLI
+                ELSE
+                   ADD 1 TO WS-QTD-FALHA-LOTE-CLI
+                END-IF
+             ELSE
+                ADD 1 TO WS-QTD-FALHA-LOTE-CLI
+             END-IF
+             ADD 1 TO WS-INDICE-SEL-CLI
+          END-PERFORM
+          CLOSE CLIENTE
+
+          IF WS-QTD-FALHA-LOTE-CLI NOT = 0
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Atencao! " WS-QTD-OK-LOTE-CLI
+                    " cliente(s) atualizado(s); " WS-QTD-FALHA-LOTE-CLI
+                    " nao pode(ram) ser atualizado(s) (registro"
+                    " travado por outra sessao ou ja alterado)."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+          END-IF
+
+          PERFORM LISTAR.
+      *-----------------------------------------------------------------
+      * S� conta quantos clientes existem e pede confirma��o -- a
+      * remo��o de fato fica em EXECUTA-REMOVER-TODOS, disparada por
+      * CONFIRMAR-ACAO-PENDENTE depois que o usu�rio confirmar.
        REMOVER-TODOS.
 
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          MOVE 0 TO WS-QTD-REMOVER
+
+          OPEN INPUT CLIENTE
+          IF FS EQUAL ZEROS
+             INITIALIZE REG-CLI
+             START CLIENTE KEY IS >= XAV-CLI
+             IF FS EQUAL ZEROS
+                READ CLIENTE NEXT WITH IGNORE LOCK
+                PERFORM UNTIL FS = "10"
+                   ADD 1 TO WS-QTD-REMOVER
+                   READ CLIENTE NEXT WITH IGNORE LOCK
+                END-PERFORM
+             END-IF
+             CLOSE CLIENTE
+          END-IF
+
+          STRING "Confirma remover todos os " WS-QTD-REMOVER
+                 " cliente(s) cadastrados? Uma c�pia de seguran�a ser�"
+                 " gravada antes da remo��o."
+                 DELIMITED BY SIZE INTO CAMPO-ERRO
+          MOVE "REMOVER-TODOS-CLI" TO WS-ACAO-PENDENTE.
+      *-----------------------------------------------------------------
+      * Grava uma c�pia de seguran�a de CLIENTE antes de esvaziar o
+      * arquivo, e s� depois faz o OPEN OUTPUT que remove tudo.
+       EXECUTA-REMOVER-TODOS.
+          PERFORM BACKUP-CLIENTE
+
           INITIALIZE CAMPO-ERRO ERRO-LER-D
 
           OPEN OUTPUT CLIENTE
           CLOSE CLIENTE.
+      *-----------------------------------------------------------------
+       BACKUP-CLIENTE.
+          ACCEPT DT-INV FROM DATE YYYYMMDD
+
+          MOVE SPACES TO WS-NOME-BACKUP
+          STRING "CLIENTE-BACKUP-" ANO-INV "-" MES-INV "-" DIA-INV
+                 ".TXT" DELIMITED BY SIZE INTO WS-NOME-BACKUP
+
+          OPEN OUTPUT BACKUP-FILE
+          OPEN INPUT CLIENTE
+
+          IF FS EQUAL ZEROS
+             INITIALIZE REG-CLI
+             START CLIENTE KEY IS >= XAV-CLI
+             IF FS EQUAL ZEROS
+                READ CLIENTE NEXT WITH IGNORE LOCK
+                PERFORM UNTIL FS = "10"
+                   PERFORM GRAVA-LINHA-BACKUP-CLI
+                   READ CLIENTE NEXT WITH IGNORE LOCK
+                END-PERFORM
+             END-IF
+             CLOSE CLIENTE
+          END-IF
+
+          CLOSE BACKUP-FILE.
+      *-----------------------------------------------------------------
+       GRAVA-LINHA-BACKUP-CLI.
+          MOVE SPACES           TO REG-BACKUP
+          MOVE COD-CLI          TO BKP-COD
+          MOVE CNPJ-CLI         TO BKP-CNPJ
+          MOVE RAZAO-CLI        TO BKP-RAZAO
+          MOVE LAT-CLI          TO WS-LAT-EDIT
+          MOVE WS-LAT-EDIT      TO BKP-LAT
+          MOVE LONG-CLI         TO WS-LONG-EDIT
+          MOVE WS-LONG-EDIT     TO BKP-LONG
+          WRITE REG-BACKUP.
+      *-----------------------------------------------------------------
+       EXPORTAR.
+
+          MOVE 0                          TO EX-LINHA
+          INITIALIZE EX-DADOS
+
+          MOVE SPACES                     TO EX-EMPRESA
+          MOVE "Cadastro de Clientes"     TO EX-TITULO
+          PERFORM MONTA-COLUNAS-EXCEL-CLI
+
+          OPEN INPUT CLIENTE
+
+          INITIALIZE REG-CLI
+          START CLIENTE KEY IS >= XAV-CLI
+          IF FS EQUAL ZEROS
+             READ CLIENTE NEXT WITH IGNORE LOCK
+             IF FS EQUAL ZEROS
+                PERFORM UNTIL FS EQUAL "10"
+                   IF CLI-ATIVO
+                      PERFORM ACUMULA-LINHA-EXCEL-CLI
+                   END-IF
+                   READ CLIENTE NEXT WITH IGNORE LOCK
+                END-PERFORM
+             END-IF
+          END-IF
+
+          IF EX-LINHA > 0
+             PERFORM GERA-PLANILHA-EXCEL-CLI
+          END-IF
+
+          CLOSE CLIENTE.
+      *-----------------------------------------------------------------
+       MONTA-COLUNAS-EXCEL-CLI.
+          MOVE "D" TO EX-ALINHAMENTO (1)
+          MOVE "C�digo"        TO EX-NOME-COLUNA (1)
+          MOVE 07              TO EX-TAMANHO-COLUNA (1)
+
+          MOVE "E" TO EX-ALINHAMENTO (2)
+          MOVE "CNPJ"          TO EX-NOME-COLUNA (2)
+          MOVE 14              TO EX-TAMANHO-COLUNA (2)
+
+          MOVE "E" TO EX-ALINHAMENTO (3)
+          MOVE "Raz�o Social"  TO EX-NOME-COLUNA (3)
+          MOVE 50              TO EX-TAMANHO-COLUNA (3)
+
+          MOVE "D" TO EX-ALINHAMENTO (4)
+          MOVE "Latitude"      TO EX-NOME-COLUNA (4)
+          MOVE 12              TO EX-TAMANHO-COLUNA (4)
+
+          MOVE "D" TO EX-ALINHAMENTO (5)
+          MOVE "Longitude"     TO EX-NOME-COLUNA (5)
+          MOVE 12              TO EX-TAMANHO-COLUNA (5).
+      *-----------------------------------------------------------------
+       ACUMULA-LINHA-EXCEL-CLI.
+          ADD 1                        TO EX-LINHA
+          MOVE COD-CLI                 TO EX-COLUNA-1 (EX-LINHA)
+          MOVE CNPJ-CLI                TO EX-COLUNA-2 (EX-LINHA)
+          MOVE RAZAO-CLI               TO EX-COLUNA-3 (EX-LINHA)
+          MOVE LAT-CLI                 TO WS-LAT-EDIT
+          MOVE LONG-CLI                TO WS-LONG-EDIT
+          MOVE WS-LAT-EDIT             TO EX-COLUNA-4 (EX-LINHA)
+          MOVE WS-LONG-EDIT            TO EX-COLUNA-5 (EX-LINHA)
+
+          IF EX-LINHA = 50
+             PERFORM GERA-PLANILHA-EXCEL-CLI
+          END-IF.
+      *-----------------------------------------------------------------
+       GERA-PLANILHA-EXCEL-CLI.
+          INVOKE EDOBJ01 "Excel" USING OBJETOS
+          MOVE 0                       TO EX-LINHA
+          INITIALIZE EX-DADOS.
+      *-----------------------------------------------------------------
+      * EXPORTAR-CSV -- grava CLIENTE no mesmo layout que IMPORTAR l�
+      * (CNPJ,RAZAO,LAT,LONG), usando o caminho escolhido em
+      * CONFIGURA-SELECAO/EF-CAMINHO-CSV, para permitir fazer um backup
+      * em planilha e reimportar depois sem montar o CSV na m�o.
+       EXPORTAR-CSV.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          MOVE 0 TO WS-CONT-OK
+
+          MOVE CAMINHO-CSV-D       TO WS-NOME-CSV
+          OPEN OUTPUT CSV-FILE
+
+          IF FS NOT = ZEROS
+             MOVE "NAO"        TO ERRO-LER-D
+             STRING "Aten��o! Erro ao criar arquivo csv. FS: " FS
+                           DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE CSV-FILE
+             EXIT PARAGRAPH
+          END-IF
+
+          OPEN INPUT CLIENTE
+
+          INITIALIZE REG-CLI
+          START CLIENTE KEY IS >= XAV-CLI
+          IF FS EQUAL ZEROS
+             READ CLIENTE NEXT WITH IGNORE LOCK
+             PERFORM UNTIL FS EQUAL "10"
+                IF CLI-ATIVO
+                   PERFORM ESCREVE-LINHA-CSV-CLI
+                   ADD 1 TO WS-CONT-OK
+                END-IF
+                READ CLIENTE NEXT WITH IGNORE LOCK
+             END-PERFORM
+          END-IF
+
+          CLOSE CLIENTE CSV-FILE
+
+          STRING "Exporta��o conclu�da: " WS-CONT-OK
+                 " cliente(s) gravado(s) em " FUNCTION TRIM(WS-NOME-CSV)
+                 DELIMITED BY SIZE INTO CAMPO-ERRO.
+      *-----------------------------------------------------------------
+       ESCREVE-LINHA-CSV-CLI.
+          MOVE LAT-CLI          TO WS-LAT-EDIT
+          MOVE LONG-CLI         TO WS-LONG-EDIT
+
+          MOVE SPACES           TO REG-CSV
+          STRING CNPJ-CLI                        DELIMITED BY SIZE
+                 ","                              DELIMITED BY SIZE
+                 FUNCTION TRIM(RAZAO-CLI)         DELIMITED BY SIZE
+                 ","                              DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-LAT-EDIT)       DELIMITED BY SIZE
+                 ","                              DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-LONG-EDIT)      DELIMITED BY SIZE
+                 INTO LINHA-CSV
+          WRITE REG-CSV.
       *-----------------------------------------------------------------
        INVOKA-CNPJ.
           INITIALIZE ERRO-LER-D CAMPO-ERRO
@@ -534,16 +1816,90 @@
           IF CAMPO-ERRO NOT = SPACE
              MOVE "NAO" TO ERRO-LER-D
           END-IF.
+      *-----------------------------------------------------------------
+      * VALIDA-VENDEDOR-CLI -- confere se o COD-VEND informado existe
+      * em VENDEDOR, da mesma forma que o CNPJ � conferido pela EDCNPJ.
+      *-----------------------------------------------------------------
+       VALIDA-VENDEDOR-CLI.
+          INITIALIZE ERRO-LER-D CAMPO-ERRO
+
+          OPEN INPUT VENDEDOR
+          IF FS NOT = ZEROS
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Erro na abertura do arquivo VENDEDOR. FS: "
+             FS DELIMITED BY SIZE INTO CAMPO-ERRO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE COD-VEND OF REG-CLI TO XAV-VEND
+          READ VENDEDOR WITH IGNORE LOCK
+
+          IF FS NOT = ZEROS
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Vendedor "
+             COD-VEND OF REG-CLI " n�o cadastrado."
+             DELIMITED BY SIZE INTO CAMPO-ERRO
+          END-IF
+
+          CLOSE VENDEDOR.
       *-----------------------------------------------------------------
        PREENCHE-LINHA.
           INITIALIZE LVIEW-ITEM
-          MOVE COD-CLI               TO LVITEM-TEXT(1)
-          MOVE CNPJ-CLI               TO LVITEM-TEXT(2)
-          MOVE RAZAO-CLI              TO LVITEM-TEXT(3)
-          MOVE LAT-CLI               TO WS-LAT-EDIT
-          MOVE LONG-CLI              TO WS-LONG-EDIT
-          MOVE WS-LAT-EDIT            TO LVITEM-TEXT(4)
-          MOVE WS-LONG-EDIT           TO LVITEM-TEXT(5).
+          MOVE 0 TO WS-COL-LISTA-ATUAL
+
+          IF COLUNA-CODIGO-ATIVA
+             ADD 1 TO WS-COL-LISTA-ATUAL
+             MOVE COD-CLI TO LVITEM-TEXT(WS-COL-LISTA-ATUAL)
+          END-IF
+
+          IF COLUNA-DOC-ATIVA
+             ADD 1 TO WS-COL-LISTA-ATUAL
+             MOVE CNPJ-CLI TO LVITEM-TEXT(WS-COL-LISTA-ATUAL)
+          END-IF
+
+          IF COLUNA-NOME-ATIVA
+             ADD 1 TO WS-COL-LISTA-ATUAL
+             MOVE RAZAO-CLI TO LVITEM-TEXT(WS-COL-LISTA-ATUAL)
+          END-IF
+
+          IF COLUNA-LAT-ATIVA
+             MOVE LAT-CLI TO WS-LAT-EDIT
+             ADD 1 TO WS-COL-LISTA-ATUAL
+             MOVE WS-LAT-EDIT TO LVITEM-TEXT(WS-COL-LISTA-ATUAL)
+          END-IF
+
+          IF COLUNA-LONG-ATIVA
+             MOVE LONG-CLI TO WS-LONG-EDIT
+             ADD 1 TO WS-COL-LISTA-ATUAL
+             MOVE WS-LONG-EDIT TO LVITEM-TEXT(WS-COL-LISTA-ATUAL)
+          END-IF
+
+          PERFORM PREPARA-TOOLTIP-LINHA.
+      *-----------------------------------------------------------------
+      * PREPARA-TOOLTIP-LINHA -- a coluna "Raz�o Social" do cabe�alho
+      * (INICIALIZA-OBJETOS) fica limitada a 30 posi��es; quando a
+      * raz�o social passa disso, guarda o texto completo em TP-Texto
+      * (TP-Grupo-Tooltip de EdObj01.cpy) na posi��o da linha que est�
+      * sendo inserida, para o runtime exibir como tooltip ao passar o
+      * mouse sobre a linha truncada.
+       PREPARA-TOOLTIP-LINHA.
+          MOVE SPACES TO TP-Texto (WS-ITENS-PAGINA)
+          IF FUNCTION LENGTH(FUNCTION TRIM(RAZAO-CLI)) > 30
+             MOVE RAZAO-CLI TO TP-Texto (WS-ITENS-PAGINA)
+          END-IF.
+      *-----------------------------------------------------------------
+      * COLORE-LINHA-CLI -- destaca na lista o cliente sem latitude/
+      * longitude preenchida ou com valor fora da faixa v�lida.
+       COLORE-LINHA-CLI.
+          IF (LAT-CLI = ZEROS AND LONG-CLI = ZEROS)
+          OR LAT-CLI < -90 OR LAT-CLI > 90
+          OR LONG-CLI < -180 OR LONG-CLI > 180
+             INVOKE LV-Dado-Objeto (WS-ITENS-PAGINA) "setColor"
+                                            USING WS-COR-PROBLEMA
+          ELSE
+             INVOKE LV-Dado-Objeto (WS-ITENS-PAGINA) "setColor"
+                                            USING WS-COR-NORMAL
+          END-IF.
       *-----------------------------------------------------------------
        CALL-DIALOG-SYSTEM.
           CALL DIALOG-SYSTEM USING DS-CONTROL-BLOCK DATA-BLOCK
