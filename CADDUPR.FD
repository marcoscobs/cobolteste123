@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    CADDUPR.FD  -  Layout do arquivo de documentos duplicados
+      *    (mesmo numero de CNPJ/CPF cadastrado em CLIENTE e em
+      *    VENDEDOR ao mesmo tempo), mantido pela op��o "Processa" do
+      *    HBSIS.
+      ******************************************************************
+       FD  CADDUPR
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADDUPR.DAT".
+
+       01  REG-DUPR.
+           05  DOC-DUPR              PIC 9(14).
+           05  COD-CLI-DUPR          PIC 9(07).
+           05  RAZAO-DUPR            PIC X(60).
+           05  COD-VEND-DUPR         PIC 9(03).
+           05  NOME-VEND-DUPR        PIC X(60).
+           05  DT-PROCESSO-DUPR      PIC 9(08).
