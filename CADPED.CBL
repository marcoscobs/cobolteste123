@@ -0,0 +1,1313 @@
+      *Para uso com o FS
+      *SET CALLFH"FHREDIR"
+
+       COPY DSLANG.CPY.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CADPED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 66 IS CC66.
+       CLASS-CONTROL.
+           EDOBJ01 IS CLASS "edobj01".
+
+       FILE-CONTROL.
+          COPY PEDIDO.SEL.
+          COPY CLIENTE.SEL.
+          COPY VENDEDOR.SEL.
+          COPY ITEM-PED.SEL.
+          COPY PRODUTO.SEL.
+          COPY ESTOQUE.SEL.
+          COPY RECEBIMENTO.SEL.
+
+          SELECT CSV-FILE ASSIGN TO WS-NOME-CSV
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS.
+
+          SELECT REJEITOS-FILE ASSIGN TO WS-NOME-REJEITOS
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS-REJ.
+
+      * CKP-FILE -- ponto de checkpoint da importa��o (quantas linhas
+      * de dados do CSV j� est�o gravadas em PEDIDO/ITEM-PED/PRODUTO/
+      * ESTOQUE), para GRAVA-CSV-PEDIDOS poder retomar de onde parou
+      * se for interrompida, em vez de regravar do zero.
+          SELECT CKP-FILE ASSIGN TO "IMPORTPED.CKP"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS-CKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+          COPY PEDIDO.FD.
+          COPY CLIENTE.FD.
+          COPY VENDEDOR.FD.
+          COPY ITEM-PED.FD.
+          COPY PRODUTO.FD.
+          COPY ESTOQUE.FD.
+          COPY RECEBIMENTO.FD.
+
+          FD CSV-FILE.
+          01 REG-CSV.
+            02 LINHA-CSV PIC X(4791).
+
+          FD REJEITOS-FILE.
+          01 REG-REJEITO.
+            02 REJ-NUM-PEDIDO        PIC X(07).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 REJ-COD-PRODUTO       PIC X(05).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 REJ-MOTIVO            PIC X(60).
+
+          FD CKP-FILE.
+          01 REG-CKP.
+      * CKP-ARQUIVO guarda o caminho do CSV a que o checkpoint se
+      * refere, para um IMPORTPED.CKP deixado por uma importacao
+      * interrompida de um arquivo nunca ser aplicado, por engano, ao
+      * inicio de um CSV diferente.
+            02 CKP-ARQUIVO           PIC X(500).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 CKP-LINHA             PIC 9(07).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+      * Objecto.
+       01 OBJ-IMP                  OBJECT REFERENCE.
+       01 OBJ-DB                   OBJECT REFERENCE.
+       77 WS-MSG-RET               PIC X(76).
+       77 WS-RETORNO               PIC X.
+       77 WS-COD                   PIC 999  VALUE 0.
+      *-----------------------------------------------------------------
+       77 WS-NUM-PEDIDO              PIC 9(07).
+      * Controle de pagina��o de LISTAR (p�ginas de 50 registros, no
+      * mesmo tamanho de LV-Dados-Item occurs 50 em EdObj01.cpy) --
+      * mesma t�cnica de CADCLI/CADVEND.
+       77 WS-PAGINA-ATUAL            PIC 9(05) VALUE 1.
+       77 WS-ITENS-PAGINA            PIC 9(03) VALUE 0.
+       77 WS-PILHA-TOPO              PIC 9(03) VALUE 0.
+       77 WS-NUM-INICIO-PAGINA       PIC 9(07) VALUE ZEROS.
+       01 WS-PILHA-PAGINAS-PED.
+          05 WS-PILHA-NUM-PED OCCURS 100 TIMES PIC 9(07).
+
+       77 WS-FILTRO-NUM-PEDIDO       PIC 9(07) VALUE ZEROS.
+      * WS-FILTRO-COD-CLI-PED -- preenchido quando CADPED � chamado a
+      * partir do bot�o "Hist�rico de Pedidos" de CADCLI: lista todos
+      * os pedidos daquele cliente em vez de abrir um pedido s�.
+       77 WS-FILTRO-COD-CLI-PED      PIC 9(07) VALUE ZEROS.
+       01 WS-SWITCHES-FILTRO-PED.
+          05 WS-FILTRO-APLICADO      PIC X(01) VALUE "N".
+             88 FILTRO-JA-APLICADO-PED          VALUE "S".
+
+      * Texto digitado em EF-PESQ -- pedido n�o tem chave alternada,
+      * ent�o a busca � sempre direta pela chave primaria NUM-PEDIDO.
+       77 WS-PESQ-TEXT               PIC X(20).
+       77 WS-PESQ-NUM                PIC 9(07).
+
+      * Valida��o de COD-CLI-PED/COD-VEND-PED contra os cadastros mestre
+      * antes de gravar -- mesma ideia de VALIDA-VENDEDOR-CLI em CADCLI.
+       77 WS-ACAO-PENDENTE           PIC X(20) VALUE SPACES.
+
+      * VALIDA-TOTAL-PED -- soma dos itens j� gravados em ITEM-PED para
+      * confronto com VALOR-TOTAL-PED no GRAVAR manual do cabe�alho.
+       77 WS-SOMA-ITENS-PED          PIC S9(09)V99 VALUE ZEROS.
+       77 WS-QTD-ITENS-PED           PIC 9(05)     VALUE ZEROS.
+
+      * NUM-NOTA-FISCAL-D -- n�mero de nota fiscal do pedido; n�o tem
+      * campo de tela pr�prio (mesma conven��o de COD-VEND-D), viaja
+      * junto com SELECIONAR/EDITAR/GRAVAR igual aos demais campos do
+      * cabe�alho. Atribu�do automaticamente por ATRIBUI-NOTA-FISCAL
+      * quando o pedido passa a PED-FATURADO e ainda n�o tem um.
+       77 NUM-NOTA-FISCAL-D          PIC 9(07)     VALUE ZEROS.
+
+      * WS-GEROU-NOTA-FISCAL -- liga quando ATRIBUI-NOTA-FISCAL acaba
+      * de atribuir um n�mero novo neste GRAVAR (n�o liga se o pedido
+      * j� estava faturado antes), para GERA-RECEBIMENTO s� lan�ar o
+      * t�tulo de contas a receber uma vez.
+       77 WS-GEROU-NOTA-FISCAL       PIC X(01)     VALUE "N".
+          88 GEROU-NOTA-FISCAL                     VALUE "S".
+       77 WS-HOJE-RECEB               PIC 9(08).
+       77 WS-DIAS-RECEB                PIC 9(07).
+      *-----------------------------------------------------------------
+      * IMPORTAR (EDPE050-MOVIMENTACOES-PEDIDOS.CSV) -- mesma t�cnica de
+      * duas fases do CADCLI (VALIDA-CSV-* conta e s� GRAVA-CSV-* depois
+      * de confirmado), uma linha de CSV por item de pedido.
+       77 WS-NOME-CSV                PIC X(500).
+       77 WS-NOME-REJEITOS           PIC X(500).
+       77 FS-REJ                     PIC XX VALUE SPACES.
+       77 WS-CONT-LIDOS              PIC 9(05) VALUE 0.
+       77 WS-CONT-OK                 PIC 9(05) VALUE 0.
+       77 WS-CONT-ERRO               PIC 9(05) VALUE 0.
+       77 WS-LINHA-VALIDA            PIC X(03) VALUE "NAO".
+          88 LINHA-ITEM-VALIDA                 VALUE "SIM".
+       77 WS-MOTIVO-REJEICAO         PIC X(60) VALUE SPACES.
+
+       77 WS-CSV-NUM-PEDIDO          PIC X(07).
+       77 WS-CSV-COD-CLI             PIC X(07).
+       77 WS-CSV-COD-VEND            PIC X(03).
+       77 WS-CSV-DATA                PIC X(08).
+       77 WS-CSV-COD-PRODUTO         PIC X(05).
+       77 WS-CSV-DESCR-PRODUTO       PIC X(60).
+       77 WS-CSV-QTD-TEXT            PIC X(15).
+       77 WS-CSV-PRECO-TEXT          PIC X(15).
+       77 WS-QTD-EDIT                PIC 9(07)V999.
+       77 WS-PRECO-EDIT              PIC S9(07)V99.
+       77 WS-VALOR-ITEM              PIC S9(09)V99.
+       77 WS-SEQ-PROXIMO-ITEM        PIC 9(03).
+
+      * Campos j� convertidos e validados por CLASSIFICA-LINHA-ITEM --
+      * ficam fora de REG-PED/REG-ITEM-PED/REG-PRODUTO para n�o serem
+      * sobrescritos pelas leituras de PEDIDO/PRODUTO/ITEM-PED que
+      * GRAVA-CSV-PEDIDOS faz antes de gravar.
+       77 WS-COD-CLI-PED             PIC 9(07).
+       77 WS-COD-VEND-PED            PIC 9(03).
+       77 WS-DT-PEDIDO               PIC 9(08).
+       77 WS-COD-PRODUTO-ITEM        PIC 9(05).
+
+      * Checkpoint/retomada de GRAVA-CSV-PEDIDOS -- WS-CKP-LINHA conta
+      * quantas linhas de dados do CSV atual j� foram gravadas (lidas
+      * de IMPORTPED.CKP no in�cio, zeradas quando a importa��o termina
+      * inteira); WS-CKP-ALVO guarda essa contagem lida antes de
+      * zerar WS-CKP-LINHA para ser usada s� como limite do "pular as
+      * linhas j� gravadas".
+       77 FS-CKP                     PIC XX VALUE SPACES.
+       77 WS-CKP-LINHA               PIC 9(07) VALUE ZEROS.
+       77 WS-CKP-ALVO                PIC 9(07) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       78 DIALOG-SYSTEM            VALUE "DSGRUN".
+       77 BYTE                     PIC 9(003) VALUE ZEROS.
+       77 ENCONTRADO               PIC 9(002) VALUE ZEROS.
+       77 PESQBACK                 PIC X(0139) VALUE SPACES.
+       77 LENSTRING                PIC X(004) COMP-5 VALUE ZEROS.
+
+       01 DISPLAY-ERROR-NO         PIC 9(004) VALUE ZEROS.
+       01 DISPLAY-DETAILS-1        PIC 9(004) VALUE ZEROS.
+       01 DISPLAY-DETAILS-2        PIC 9(004) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       77 WS-LISTA                 OBJECT REFERENCE.
+
+       01 WS-SPACES                   PIC 9(05).
+       01 WS-STRING-LEN               PIC 9(05).
+       01 BUFFER PIC X(260).
+       01 USER-TITLE PIC X(25).
+       01 LPITEMIDLIST POINTER.
+       01 PSZPATH PIC X(260).
+       01 RET-CODE PIC X(4) COMP-5.
+       01 BROWSE-INFO.
+          05 HWNDOWNER PIC X(4) COMP-5.
+          05 PIDLROOT POINTER VALUE NULL.
+          05 PSZDISPLAYNAME POINTER.
+          05 LPSZTITLE POINTER.
+          05 ULFLAGS PIC X(4) COMP-5 VALUE 0.
+          05 LPFN POINTER VALUE NULL.
+          05 LPARAM PIC X(4) COMP-5 VALUE 0.
+          05 IIMAGE PIC X(4) COMP-5 VALUE 0.
+      *-----------------------------------------------------------------
+       COPY "DS-CNTRL.MF".
+       COPY "CADPED.CPB".
+       COPY CADPED.CPY.
+       COPY ED-LIST.CPB.
+       COPY WSINV.R32.
+       COPY EDOBJ01.CPY.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+      * LK-FILTRO-NUM-PEDIDO -- n�mero do pedido que a tela deve abrir
+      * j� selecionado (chamador passa ZEROS para abrir sem filtro, no
+      * mesmo esp�rito de LK-FILTRO-COD-CLI em CADCLI).
+       01 LK-FILTRO-NUM-PEDIDO        PIC 9(07).
+      * LK-FILTRO-COD-CLI-PED -- c�digo do cliente cujos pedidos a
+      * tela deve listar (chamador passa ZEROS para n�o filtrar por
+      * cliente); usado pelo bot�o "Hist�rico de Pedidos" de CADCLI.
+       01 LK-FILTRO-COD-CLI-PED       PIC 9(07).
+      *-----------------------------------------------------------------
+       procedure division using LK-FILTRO-NUM-PEDIDO
+                                 LK-FILTRO-COD-CLI-PED.
+
+       INICIO.
+          PERFORM INICIALIZA-SCREENSET
+
+          MOVE LK-FILTRO-NUM-PEDIDO   TO WS-FILTRO-NUM-PEDIDO
+          MOVE LK-FILTRO-COD-CLI-PED  TO WS-FILTRO-COD-CLI-PED
+
+          OPEN INPUT PEDIDO
+          IF FS = "35" OR FS = "05"
+             OPEN OUTPUT PEDIDO
+          END-IF
+          CLOSE PEDIDO
+
+          PERFORM CONTROLE UNTIL OPERACAO EQUAL "Sair"
+          EXIT PROGRAM.
+          STOP RUN.
+      *-----------------------------------------------------------------
+       INICIALIZA-SCREENSET.
+          INITIALIZE DS-CONTROL-BLOCK DATA-BLOCK
+          MOVE DATA-BLOCK-VERSION-NO TO DS-DATA-BLOCK-VERSION-NO
+          MOVE VERSION-NO  TO DS-VERSION-NO
+          MOVE DS-PUSH-SET TO DS-CONTROL
+          MOVE "CADPED"     TO DS-SET-NAME.
+      *-----------------------------------------------------------------
+       CONTROLE.
+          EVALUATE FUNCTION UPPER-CASE(OPERACAO)
+             WHEN "INICIALIZA-OBJETOS"
+                PERFORM INICIALIZA-OBJETOS
+             WHEN "SET-FOCUS"
+                MOVE "SET-FOCUS"        TO CALL-FUNCTION
+                SET OBJECT-REFERENCE    TO WS-LISTA
+                CALL "ED-LIST" USING DATA-BLOCK-LV
+             WHEN "LISTAR"
+                PERFORM LISTAR
+             WHEN "GRAVAR"
+                PERFORM GRAVAR
+             WHEN "SELECIONAR"
+                PERFORM SELECIONAR
+             WHEN "EXCLUIR"
+                PERFORM EXCLUIR
+             WHEN "PESQUISAR"
+                PERFORM PESQUISAR
+             WHEN "ADICIONAR"
+                PERFORM ADICIONAR
+             WHEN "EDITAR"
+                PERFORM EDITAR
+             WHEN "PROXIMA-PAGINA"
+                PERFORM PROXIMA-PAGINA-PED
+             WHEN "PAGINA-ANTERIOR"
+                PERFORM PAGINA-ANTERIOR-PED
+             WHEN "CONFIGURA-SELECAO"
+                PERFORM CONFIGURA-SELECAO
+             WHEN "IMPORTAR"
+                PERFORM IMPORTAR
+             WHEN "CONFIRMAR"
+                PERFORM CONFIRMAR-ACAO-PENDENTE
+             WHEN "CANCELAR"
+                PERFORM CANCELAR-ACAO-PENDENTE
+          END-EVALUATE
+
+          MOVE SPACE TO OPERACAO
+
+          PERFORM CALL-DIALOG-SYSTEM.
+      *-----------------------------------------------------------------
+       INICIALIZA-OBJETOS.
+
+          MOVE   "CADPED"        TO OO-PROGRAMA-LISTA
+          invoke EdObj01 "Configuracao" using Objetos
+          MOVE-OBJECT-HANDLE WIN-PEDIDO OO-Handle-Objeto
+
+          CALL "BordersOff" USING WIN-PEDIDO
+
+          MOVE 0                  TO y
+
+          ADD 1                   TO y
+          MOVE "N�mero"           TO Lvitem-text  (y)
+          MOVE 7                  TO lvitem-length(y)
+
+          ADD 1                   TO y
+          MOVE "Cliente"          TO Lvitem-text  (y)
+          MOVE 7                  TO lvitem-length(y)
+
+          ADD 1                   TO y
+          MOVE "Vendedor"         TO Lvitem-text  (y)
+          MOVE 7                  TO lvitem-length(y)
+
+          ADD 1                   TO y
+          MOVE "Data"             TO Lvitem-text  (y)
+          MOVE 10                 TO lvitem-length(y)
+
+          ADD 1                   TO y
+          MOVE "Situa��o"         TO Lvitem-text  (y)
+          MOVE 10                 TO lvitem-length(y)
+
+          ADD 1                   TO y
+          MOVE "Valor Total"      TO Lvitem-text  (y)
+          MOVE 12                 TO lvitem-length(y)
+
+          SET WS-LISTA            TO lv-lista
+          SET object-reference    TO WS-LISTA
+          move y                  to numeric-value
+          MOVE "add-header"       TO call-function
+          CALL "ED-LIST" using data-block-lv.
+      *-----------------------------------------------------------------
+      * Pedido n�o tem chave alternada -- PESQUISAR vai direto pela
+      * chave prim�ria NUM-PEDIDO, mesmo esp�rito de PESQUISAR-CNPJ-
+      * EXATO em CADCLI.
+       PESQUISAR.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          MOVE SPACES         TO WS-PESQ-TEXT
+          MOVE PESQ           TO WS-PESQ-TEXT
+
+          IF WS-PESQ-TEXT IS NOT NUMERIC OR WS-PESQ-TEXT = ZEROS
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Informe um n�mero de pedido"
+                    " v�lido."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE WS-PESQ-TEXT TO WS-PESQ-NUM
+
+          OPEN INPUT PEDIDO
+          MOVE WS-PESQ-NUM TO XAV-PED
+          READ PEDIDO WITH IGNORE LOCK
+
+          IF FS NOT EQUAL ZEROS
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Nenhum pedido encontrado com este"
+                    " n�mero."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE PEDIDO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE NUM-PEDIDO       TO NUM-PEDIDO-D
+          MOVE COD-CLI-PED      TO COD-CLI-PED-D
+          MOVE COD-VEND-PED     TO COD-VEND-PED-D
+          MOVE DT-PEDIDO        TO DT-PEDIDO-D
+          MOVE SIT-PEDIDO       TO SIT-PEDIDO-D
+          MOVE VALOR-TOTAL-PED  TO VALOR-TOTAL-PED-D
+          MOVE NUM-NOTA-FISCAL  TO NUM-NOTA-FISCAL-D
+
+          CLOSE PEDIDO.
+      *-----------------------------------------------------------------
+       EXCLUIR.
+
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+
+          OPEN I-O PEDIDO
+
+          PERFORM PREENCHE-CHAVE
+
+          SET OBJECT-REFERENCE     TO WS-LISTA
+          MOVE "DELETE-LIST-ITEM"  TO CALL-FUNCTION
+          CALL "ED-LIST"  USING DATA-BLOCK-LV
+
+          MOVE NUM-PEDIDO-D  TO NUM-PEDIDO
+          READ PEDIDO WITH LOCK
+
+          IF FS = "23"
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Nenhum registro selecionado. FS: " FS
+             DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE PEDIDO
+             EXIT PARAGRAPH
+          END-IF
+
+          IF FS NOT = ZEROS
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Erro ao ler registro. FS: " FS
+             DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE PEDIDO
+             EXIT PARAGRAPH
+          END-IF
+
+          SET PED-CANCELADO TO TRUE
+
+          REWRITE REG-PED
+
+          IF FS NOT = ZEROS
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Erro ao cancelar registro. FS: " FS
+             DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE PEDIDO
+             EXIT PARAGRAPH
+          END-IF
+
+          CLOSE PEDIDO
+
+          PERFORM LISTAR.
+      *-----------------------------------------------------------------
+       EDITAR.
+
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+
+          OPEN I-O PEDIDO
+          PERFORM PREENCHE-CHAVE
+
+          MOVE NUM-PEDIDO-D  TO NUM-PEDIDO
+          READ PEDIDO WITH LOCK
+
+          IF FS = "23"
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Nenhum registro selecionado. FS: " FS
+             DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE PEDIDO
+             EXIT PARAGRAPH
+          END-IF
+
+          IF FS NOT = ZEROS
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Erro ao ler registro. FS: " FS
+             DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE PEDIDO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE NUM-PEDIDO       TO NUM-PEDIDO-D
+          MOVE COD-CLI-PED      TO COD-CLI-PED-D
+          MOVE COD-VEND-PED     TO COD-VEND-PED-D
+          MOVE DT-PEDIDO        TO DT-PEDIDO-D
+          MOVE SIT-PEDIDO       TO SIT-PEDIDO-D
+          MOVE VALOR-TOTAL-PED  TO VALOR-TOTAL-PED-D
+          MOVE NUM-NOTA-FISCAL  TO NUM-NOTA-FISCAL-D
+
+          CLOSE PEDIDO.
+      *-----------------------------------------------------------------
+      * ADICIONAR -- pr�ximo n�mero de pedido livre, mesma t�cnica de
+      * ADICIONAR em CADCLI (START <= no maior valor poss�vel e READ
+      * PREVIOUS, sem varrer o arquivo inteiro).
+       ADICIONAR.
+
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+
+          OPEN INPUT PEDIDO
+          IF FS NOT = ZEROS
+              MOVE "NAO"   TO ERRO-LER-D
+              STRING "Aten��o! Erro na abertura do arquivo PEDIDO."
+              "FS: " FS DELIMITED BY SIZE INTO CAMPO-ERRO
+              EXIT PARAGRAPH
+          END-IF
+
+          MOVE 9999999     TO NUM-PEDIDO
+          START PEDIDO KEY IS <= XAV-PED
+          IF FS EQUAL ZEROS
+             READ PEDIDO PREVIOUS WITH IGNORE LOCK
+             MOVE NUM-PEDIDO  TO NUM-PEDIDO-D
+          ELSE
+             MOVE ZEROS    TO NUM-PEDIDO-D
+          END-IF
+
+          ADD 1            TO NUM-PEDIDO-D
+          INITIALIZE COD-CLI-PED-D COD-VEND-PED-D DT-PEDIDO-D
+                     SIT-PEDIDO-D VALOR-TOTAL-PED-D NUM-NOTA-FISCAL-D
+          CLOSE PEDIDO.
+      *-----------------------------------------------------------------
+       SELECIONAR.
+          INITIALIZE REG-PED
+          PERFORM PREENCHE-CHAVE
+
+          OPEN INPUT PEDIDO
+          IF FS = "35"
+             OPEN OUTPUT PEDIDO
+             CLOSE PEDIDO
+             OPEN INPUT PEDIDO
+          END-IF
+
+          READ PEDIDO WITH IGNORE LOCK
+
+          CLOSE PEDIDO
+
+          PERFORM MOVE-DADOS.
+      *-----------------------------------------------------------------
+       MOVE-DADOS.
+          MOVE NUM-PEDIDO         TO NUM-PEDIDO-D
+          MOVE COD-CLI-PED        TO COD-CLI-PED-D.
+      *-----------------------------------------------------------------
+       PREENCHE-CHAVE.
+          MOVE 07                          TO LVITEM-LENGTH (1)
+
+          MOVE 0                           TO NUMERIC-VALUE
+          MOVE "GET-SELECTED-LIST-ITEM"    TO CALL-FUNCTION
+          SET OBJECT-REFERENCE             TO WS-LISTA
+          CALL "ED-LIST" USING DATA-BLOCK-LV
+
+          IF NUMERIC-VALUE2 IS NUMERIC
+          AND NUMERIC-VALUE2 > 0
+             MOVE NUMERIC-VALUE2         TO NUMERIC-VALUE
+             MOVE "RETRIEVE-LIST-ITEM"   TO CALL-FUNCTION
+             SET OBJECT-REFERENCE        TO WS-LISTA
+             CALL "ED-LIST" USING DATA-BLOCK-LV
+             MOVE FUNCTION NUMVAL(LVITEM-TEXT(1)) TO NUM-PEDIDO-D.
+      *-----------------------------------------------------------------
+      * ATRIBUI-NOTA-FISCAL -- pr�ximo n�mero de nota fiscal livre,
+      * mesma t�cnica de ADICIONAR (START <= no maior valor poss�vel
+      * e READ PREVIOUS), s� que pela chave alternada NUM-NOTA-FISCAL
+      * em vez da chave primaria.
+       ATRIBUI-NOTA-FISCAL.
+
+          OPEN INPUT PEDIDO
+          IF FS NOT = ZEROS
+             MOVE ZEROS TO NUM-NOTA-FISCAL-D
+             CLOSE PEDIDO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE 9999999     TO NUM-NOTA-FISCAL
+          START PEDIDO KEY IS <= NUM-NOTA-FISCAL
+          IF FS EQUAL ZEROS
+             READ PEDIDO PREVIOUS WITH IGNORE LOCK
+             MOVE NUM-NOTA-FISCAL  TO NUM-NOTA-FISCAL-D
+          ELSE
+             MOVE ZEROS            TO NUM-NOTA-FISCAL-D
+          END-IF
+
+          ADD 1 TO NUM-NOTA-FISCAL-D
+
+          CLOSE PEDIDO.
+      *-----------------------------------------------------------------
+      * GRAVAR valida COD-CLI-PED/COD-VEND-PED contra CLIENTE/VENDEDOR
+      * antes de gravar o pedido -- mesmo esp�rito de VALIDA-VENDEDOR-
+      * CLI em CADCLI, s� que aqui os dois v�nculos s�o obrigat�rios.
+       GRAVAR.
+          INITIALIZE ERRO-LER-D CAMPO-ERRO
+          MOVE "N" TO WS-GEROU-NOTA-FISCAL
+
+      * Atribui a nota fiscal antes de montar REG-PED (o pr�prio
+      * ATRIBUI-NOTA-FISCAL usa o registro de PEDIDO para achar o
+      * pr�ximo n�mero, e ainda n�o h� nada pendente em REG-PED a essa
+      * altura para ser sobrescrito).
+          IF SIT-PEDIDO-D EQUAL "F" AND NUM-NOTA-FISCAL-D EQUAL ZEROS
+             PERFORM ATRIBUI-NOTA-FISCAL
+             SET GEROU-NOTA-FISCAL TO TRUE
+          END-IF
+
+          INITIALIZE REG-PED
+
+          MOVE NUM-PEDIDO-D       TO NUM-PEDIDO
+          MOVE COD-CLI-PED-D      TO COD-CLI-PED
+          MOVE COD-VEND-PED-D     TO COD-VEND-PED
+          MOVE DT-PEDIDO-D        TO DT-PEDIDO
+          MOVE SIT-PEDIDO-D       TO SIT-PEDIDO
+          MOVE VALOR-TOTAL-PED-D  TO VALOR-TOTAL-PED
+          MOVE NUM-NOTA-FISCAL-D  TO NUM-NOTA-FISCAL
+
+          IF SIT-PEDIDO = SPACES
+             SET PED-ABERTO TO TRUE
+             MOVE SIT-PEDIDO TO SIT-PEDIDO-D
+          END-IF
+
+          PERFORM VALIDA-CLIENTE-PED
+          IF ERRO-LER-D NOT = SPACES
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM VALIDA-VENDEDOR-PED
+          IF ERRO-LER-D NOT = SPACES
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM VALIDA-TOTAL-PED
+          IF ERRO-LER-D NOT = SPACES
+             EXIT PARAGRAPH
+          END-IF
+
+          OPEN I-O PEDIDO
+          IF FS NOT = ZEROS
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Erro na abertura do arquivo PEDIDO."
+             " FS: " FS DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE PEDIDO
+             EXIT PARAGRAPH
+          END-IF
+
+          WRITE REG-PED
+             INVALID KEY REWRITE REG-PED
+          END-WRITE
+
+          IF FS NOT = ZEROS
+             MOVE "NAO"        TO ERRO-LER-D
+             STRING "Aten��o! Erro na grava��o do registro."
+             " FS: " FS DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE PEDIDO
+             EXIT PARAGRAPH
+          END-IF
+
+          CLOSE PEDIDO
+
+          IF GEROU-NOTA-FISCAL
+             PERFORM GERA-RECEBIMENTO
+          END-IF
+
+          PERFORM LISTAR.
+      *-----------------------------------------------------------------
+      * GERA-RECEBIMENTO -- lan�a o t�tulo de contas a receber deste
+      * pedido na primeira vez que ele � faturado (vencimento em 30
+      * dias a partir de hoje), mesma conven��o de GRAVA-CSV-PEDIDOS
+      * abrir/tratar-cria��o de um arquivo de extens�o sob demanda.
+       GERA-RECEBIMENTO.
+
+          OPEN I-O RECEBIMENTO
+          IF FS = "35" OR FS = "05"
+             OPEN OUTPUT RECEBIMENTO
+             CLOSE RECEBIMENTO
+             OPEN I-O RECEBIMENTO
+          END-IF
+
+          ACCEPT WS-HOJE-RECEB FROM DATE YYYYMMDD
+
+          COMPUTE WS-DIAS-RECEB =
+             FUNCTION INTEGER-OF-DATE(WS-HOJE-RECEB) + 30
+
+          INITIALIZE REG-RECEB
+          MOVE NUM-PEDIDO              TO NUM-PEDIDO-RECEB
+          MOVE COD-CLI-PED             TO COD-CLI-RECEB
+          MOVE NUM-NOTA-FISCAL         TO NUM-NOTA-FISCAL-RECEB
+          MOVE WS-HOJE-RECEB           TO DT-FATURAMENTO-RECEB
+          COMPUTE DT-VENCIMENTO-RECEB =
+             FUNCTION DATE-OF-INTEGER(WS-DIAS-RECEB)
+          MOVE VALOR-TOTAL-PED         TO VALOR-RECEB
+          SET RECEB-ABERTO TO TRUE
+
+          WRITE REG-RECEB
+             INVALID KEY REWRITE REG-RECEB
+          END-WRITE
+
+          CLOSE RECEBIMENTO.
+      *-----------------------------------------------------------------
+       VALIDA-CLIENTE-PED.
+          OPEN INPUT CLIENTE
+          MOVE COD-CLI-PED TO XAV-CLI
+          READ CLIENTE WITH IGNORE LOCK
+
+          IF FS NOT = ZEROS OR CLI-INATIVO
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Cliente " COD-CLI-PED
+                    " n�o encontrado ou inativo."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+          END-IF
+
+          CLOSE CLIENTE.
+      *-----------------------------------------------------------------
+       VALIDA-VENDEDOR-PED.
+          OPEN INPUT VENDEDOR
+          MOVE COD-VEND-PED TO XAV-VEND
+          READ VENDEDOR WITH IGNORE LOCK
+
+          IF FS NOT = ZEROS OR VEND-INATIVO
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Vendedor " COD-VEND-PED
+                    " n�o encontrado ou inativo."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+          END-IF
+
+          CLOSE VENDEDOR.
+      *-----------------------------------------------------------------
+      * VALIDA-TOTAL-PED -- confere VALOR-TOTAL-PED contra a soma das
+      * linhas j� gravadas em ITEM-PED para este pedido, mesmo esp�rito
+      * de VALIDA-CLIENTE-PED/VALIDA-VENDEDOR-PED: s� deixa gravar o
+      * cabe�alho se os dois baterem. Pedido ainda sem item nenhum (por
+      * exemplo, acabou de ser criado pelo ADICIONAR e ainda vai ser
+      * importado) n�o tem o que conferir e passa direto.
+       VALIDA-TOTAL-PED.
+          MOVE ZEROS TO WS-SOMA-ITENS-PED WS-QTD-ITENS-PED
+
+          OPEN INPUT ITEM-PED
+          IF FS = "35" OR FS = "05"
+             CLOSE ITEM-PED
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE NUM-PEDIDO-D TO NUM-PEDIDO-ITEM
+          MOVE ZEROS        TO SEQ-ITEM-PED
+          START ITEM-PED KEY IS >= XAV-ITEM-PED
+          IF FS EQUAL ZEROS
+             READ ITEM-PED NEXT WITH IGNORE LOCK
+             PERFORM UNTIL FS NOT = ZEROS
+                OR NUM-PEDIDO-ITEM NOT = NUM-PEDIDO-D
+                ADD 1 TO WS-QTD-ITENS-PED
+                COMPUTE WS-SOMA-ITENS-PED = WS-SOMA-ITENS-PED +
+                        QTD-ITEM-PED * PRECO-UNIT-ITEM
+                READ ITEM-PED NEXT WITH IGNORE LOCK
+             END-PERFORM
+          END-IF
+
+          CLOSE ITEM-PED
+
+          IF WS-QTD-ITENS-PED > 0
+          AND WS-SOMA-ITENS-PED NOT = VALOR-TOTAL-PED
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Valor total " VALOR-TOTAL-PED
+                    " n�o bate com a soma dos itens do pedido "
+                    WS-SOMA-ITENS-PED "."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+          END-IF.
+      *-----------------------------------------------------------------
+      * LISTAR recarrega sempre a partir da primeira p�gina -- PROXIMA-
+      * PAGINA-PED/PAGINA-ANTERIOR-PED � que avan�am/recuam sem reler o
+      * arquivo inteiro de uma vez s�, mesma t�cnica de CADCLI.
+       LISTAR.
+          IF WS-FILTRO-COD-CLI-PED NOT = ZEROS
+             AND NOT FILTRO-JA-APLICADO-PED
+             MOVE "S" TO WS-FILTRO-APLICADO
+             PERFORM CARREGA-FILTRO-CLI-PED
+          ELSE
+             IF WS-FILTRO-NUM-PEDIDO NOT = ZEROS
+                AND NOT FILTRO-JA-APLICADO-PED
+                MOVE "S" TO WS-FILTRO-APLICADO
+                PERFORM CARREGA-FILTRO-PED
+             ELSE
+                MOVE 1      TO WS-PAGINA-ATUAL
+                MOVE 0      TO WS-PILHA-TOPO
+                MOVE ZEROS  TO WS-NUM-INICIO-PAGINA
+                PERFORM CARREGA-PAGINA-PED
+             END-IF
+          END-IF.
+      *-----------------------------------------------------------------
+      * CARREGA-FILTRO-CLI-PED -- usada s� na primeira LISTAR depois
+      * que o programa foi chamado com LK-FILTRO-COD-CLI-PED preen-
+      * chido (bot�o "Hist�rico de Pedidos" de CADCLI). PEDIDO s� tem
+      * chave prim�ria por NUM-PEDIDO, ent�o a lista de pedidos de um
+      * cliente � sempre uma varredura sequencial do arquivo inteiro,
+      * mesmo esp�rito de PESQUISAR-MULTICAMPO em CADCLI. Limita a 50
+      * itens como CARREGA-PAGINA-PED, j� que a tela n�o pagina dentro
+      * de um filtro (mesma regra de CARREGA-FILTRO-PED).
+       CARREGA-FILTRO-CLI-PED.
+          SET OBJECT-REFERENCE TO WS-LISTA
+          MOVE "CLEAR-OBJECT"  TO CALL-FUNCTION
+          CALL "ED-LIST" USING DATA-BLOCK-LV
+
+          MOVE 0 TO WS-ITENS-PAGINA
+          SET LV-Mais-de-50 TO FALSE
+
+          OPEN INPUT PEDIDO
+
+          INITIALIZE REG-PED
+          MOVE ZEROS TO XAV-PED
+          START PEDIDO KEY IS >= XAV-PED
+          IF FS EQUAL ZEROS
+             READ PEDIDO NEXT WITH IGNORE LOCK
+             PERFORM UNTIL FS NOT = ZEROS
+                IF COD-CLI-PED EQUAL WS-FILTRO-COD-CLI-PED
+                   IF WS-ITENS-PAGINA < 50
+                      ADD 1 TO WS-ITENS-PAGINA
+                      PERFORM PREENCHE-LINHA
+                      MOVE "INSERT-LIST-ITEM" TO CALL-FUNCTION
+                      SET OBJECT-REFERENCE    TO WS-LISTA
+                      CALL "ED-LIST" USING DATA-BLOCK-LV
+                   ELSE
+                      SET LV-Mais-de-50 TO TRUE
+                   END-IF
+                END-IF
+                READ PEDIDO NEXT WITH IGNORE LOCK
+             END-PERFORM
+          END-IF
+
+          CLOSE PEDIDO.
+      *-----------------------------------------------------------------
+      * CARREGA-FILTRO-PED -- usada s� na primeira LISTAR depois que o
+      * programa foi chamado com LK-FILTRO-NUM-PEDIDO preenchido.
+       CARREGA-FILTRO-PED.
+          SET OBJECT-REFERENCE TO WS-LISTA
+          MOVE "CLEAR-OBJECT"  TO CALL-FUNCTION
+          CALL "ED-LIST" USING DATA-BLOCK-LV
+
+          MOVE 0 TO WS-ITENS-PAGINA
+          SET LV-Mais-de-50 TO FALSE
+
+          OPEN INPUT PEDIDO
+          MOVE WS-FILTRO-NUM-PEDIDO TO XAV-PED
+          READ PEDIDO WITH IGNORE LOCK
+             INVALID KEY CONTINUE
+             NOT INVALID KEY
+                ADD 1 TO WS-ITENS-PAGINA
+                PERFORM PREENCHE-LINHA
+                MOVE "INSERT-LIST-ITEM" TO CALL-FUNCTION
+                SET OBJECT-REFERENCE    TO WS-LISTA
+                CALL "ED-LIST" USING DATA-BLOCK-LV
+          END-READ
+          CLOSE PEDIDO.
+      *-----------------------------------------------------------------
+      * CARREGA-PAGINA-PED -- l� no m�ximo 50 pedidos a partir de
+      * WS-NUM-INICIO-PAGINA, mesma t�cnica de CARREGA-PAGINA-CLI.
+       CARREGA-PAGINA-PED.
+          SET OBJECT-REFERENCE TO WS-LISTA
+          MOVE "CLEAR-OBJECT"  TO CALL-FUNCTION
+          CALL "ED-LIST" USING DATA-BLOCK-LV
+
+          MOVE 0 TO WS-ITENS-PAGINA
+          SET LV-Mais-de-50 TO FALSE
+
+          OPEN INPUT PEDIDO
+
+          INITIALIZE REG-PED
+          MOVE WS-NUM-INICIO-PAGINA TO XAV-PED
+          START PEDIDO KEY IS >= XAV-PED
+          IF FS EQUAL ZEROS
+             READ PEDIDO NEXT WITH IGNORE LOCK
+             PERFORM UNTIL FS EQUAL "10" OR LV-Mais-de-50
+                IF WS-ITENS-PAGINA < 50
+                   ADD 1 TO WS-ITENS-PAGINA
+                   PERFORM PREENCHE-LINHA
+                   MOVE "INSERT-LIST-ITEM" TO CALL-FUNCTION
+                   SET OBJECT-REFERENCE    TO WS-LISTA
+                   CALL "ED-LIST" USING DATA-BLOCK-LV
+                ELSE
+                   SET LV-Mais-de-50 TO TRUE
+                   MOVE NUM-PEDIDO TO WS-NUM-PEDIDO
+                END-IF
+                IF NOT LV-Mais-de-50
+                   READ PEDIDO NEXT WITH IGNORE LOCK
+                END-IF
+             END-PERFORM
+          END-IF
+
+          CLOSE PEDIDO.
+      *-----------------------------------------------------------------
+       PROXIMA-PAGINA-PED.
+          IF LV-Mais-de-50
+             ADD 1 TO WS-PILHA-TOPO
+             MOVE WS-NUM-INICIO-PAGINA
+                                TO WS-PILHA-NUM-PED (WS-PILHA-TOPO)
+             MOVE WS-NUM-PEDIDO        TO WS-NUM-INICIO-PAGINA
+             ADD 1 TO WS-PAGINA-ATUAL
+             PERFORM CARREGA-PAGINA-PED
+          END-IF.
+      *-----------------------------------------------------------------
+       PAGINA-ANTERIOR-PED.
+          IF WS-PILHA-TOPO > 0
+             MOVE WS-PILHA-NUM-PED (WS-PILHA-TOPO)
+                                TO WS-NUM-INICIO-PAGINA
+             SUBTRACT 1 FROM WS-PILHA-TOPO
+             SUBTRACT 1 FROM WS-PAGINA-ATUAL
+             PERFORM CARREGA-PAGINA-PED
+          END-IF.
+      *-----------------------------------------------------------------
+      * CONFIGURA-SELECAO -- sugere o nome padr�o do arquivo de
+      * movimenta��o de pedidos na pasta escolhida pelo usu�rio, mesma
+      * t�cnica (SHBrowseForFolder) de CADCLI/CADVEND.
+       CONFIGURA-SELECAO.
+
+         INITIALIZE WS-STRING-LEN WS-SPACES
+
+         MOVE SPACES TO CAMINHO-CSV-D BUFFER PSZPATH
+         MOVE WIN-HANDLE-D TO HWNDOWNER
+         SET PSZDISPLAYNAME TO ADDRESS OF BUFFER
+         MOVE z"Selecione o endere�o" TO USER-TITLE
+         SET LPSZTITLE TO ADDRESS OF USER-TITLE
+         CALL CC66 "SHBrowseForFolder" USING BROWSE-INFO
+                                      RETURNING LPITEMIDLIST
+         INSPECT BUFFER REPLACING ALL X"00" BY SPACES
+         CALL CC66 "SHGetPathFromIDList" USING BY VALUE LPITEMIDLIST
+                                        BY REFERENCE PSZPATH
+                                        RETURNING RET-CODE
+         INSPECT PSZPATH REPLACING ALL X"00" BY SPACES
+
+         INSPECT FUNCTION REVERSE(PSZPATH) TALLYING WS-SPACES FOR
+                                                          LEADING SPACES
+         COMPUTE WS-STRING-LEN = LENGTH OF PSZPATH - WS-SPACES
+
+         IF PSZPATH(WS-STRING-LEN:1) NOT = "\"
+            ADD 1               TO WS-STRING-LEN
+            MOVE "\"            TO PSZPATH(WS-STRING-LEN:1)
+         END-IF
+
+         STRING PSZPATH(1:WS-STRING-LEN)
+                 "EDPE050-MOVIMENTACOES-PEDIDOS.CSV" INTO CAMINHO-CSV-D.
+
+      *    O nome acima � apenas um padr�o sugerido -- EF-CAMINHO-CSV
+      *    continua edit�vel na tela, caso o arquivo tenha outro nome.
+      *-----------------------------------------------------------------
+      * IMPORTAR s� faz a pr�-valida��o do arquivo inteiro e pergunta a
+      * confirma��o antes de gravar qualquer registro -- a grava��o de
+      * fato fica em GRAVA-CSV-PEDIDOS, disparada por CONFIRMAR-ACAO-
+      * PENDENTE, mesma t�cnica de duas fases de CADCLI.
+       IMPORTAR.
+          PERFORM VALIDA-CSV-PEDIDOS
+
+          IF ERRO-LER-D = SPACES
+             STRING "Confer�ncia do arquivo: " WS-CONT-LIDOS
+             " linha(s) lida(s), " WS-CONT-OK " ser�o importadas, "
+             WS-CONT-ERRO " ser�o rejeitadas. Confirma a"
+             " importa��o?"
+             DELIMITED BY SIZE INTO CAMPO-ERRO
+             MOVE "IMPORTAR-PED" TO WS-ACAO-PENDENTE
+          END-IF.
+      *-----------------------------------------------------------------
+      * L� o CSV do in�cio ao fim sem gravar nada em PEDIDO/ITEM-PED,
+      * s� classificando cada linha com CLASSIFICA-LINHA-ITEM e somando
+      * os contadores que v�o para a mensagem de confirma��o.
+       VALIDA-CSV-PEDIDOS.
+
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          MOVE 0 TO WS-CONT-LIDOS WS-CONT-OK WS-CONT-ERRO
+
+          MOVE CAMINHO-CSV-D       TO WS-NOME-CSV
+          OPEN INPUT CSV-FILE
+
+          IF FS NOT = ZEROS
+             MOVE "NAO"        TO ERRO-LER-D
+             STRING "Aten��o! Erro ao abrir arquivo csv. FS: " FS
+                           DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE CSV-FILE
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM MONTA-NOME-REJEITOS-PED
+          OPEN OUTPUT REJEITOS-FILE
+
+          OPEN INPUT ESTOQUE
+          IF FS = "35" OR FS = "05"
+             OPEN OUTPUT ESTOQUE
+             CLOSE ESTOQUE
+             OPEN INPUT ESTOQUE
+          END-IF
+
+          INITIALIZE REG-CSV
+          READ CSV-FILE
+
+          IF IGNORA-CAB-D = 1
+             READ CSV-FILE
+          END-IF
+
+          PERFORM UNTIL FS NOT = ZEROS
+             ADD 1 TO WS-CONT-LIDOS
+             PERFORM CLASSIFICA-LINHA-ITEM
+             IF LINHA-ITEM-VALIDA
+                ADD 1 TO WS-CONT-OK
+             ELSE
+                ADD 1 TO WS-CONT-ERRO
+                PERFORM GRAVA-REJEITO-PED
+             END-IF
+             READ CSV-FILE
+          END-PERFORM
+
+          CLOSE CSV-FILE REJEITOS-FILE ESTOQUE.
+      *-----------------------------------------------------------------
+      * Monta o nome do arquivo de rejeitos na mesma pasta do CSV de
+      * importa��o, mesma t�cnica de MONTA-NOME-REJEITOS-CLI.
+       MONTA-NOME-REJEITOS-PED.
+          INITIALIZE WS-STRING-LEN WS-SPACES
+          MOVE SPACES TO WS-NOME-REJEITOS
+
+          INSPECT FUNCTION REVERSE(WS-NOME-CSV) TALLYING WS-SPACES
+                                                       FOR LEADING SPACES
+          COMPUTE WS-STRING-LEN = LENGTH OF WS-NOME-CSV - WS-SPACES
+
+          PERFORM VARYING WS-STRING-LEN FROM WS-STRING-LEN BY -1
+             UNTIL WS-STRING-LEN = 0
+             OR WS-NOME-CSV (WS-STRING-LEN:1) = "\"
+          END-PERFORM
+
+          STRING WS-NOME-CSV (1:WS-STRING-LEN)
+                 "IMPORTACAO-PEDIDOS-REJEITOS.TXT"
+                 DELIMITED BY SIZE INTO WS-NOME-REJEITOS.
+      *-----------------------------------------------------------------
+       GRAVA-REJEITO-PED.
+          MOVE WS-NUM-PEDIDO       TO REJ-NUM-PEDIDO
+          MOVE WS-COD-PRODUTO-ITEM TO REJ-COD-PRODUTO
+          MOVE WS-MOTIVO-REJEICAO  TO REJ-MOTIVO
+          WRITE REG-REJEITO.
+      *-----------------------------------------------------------------
+      * Interpreta uma linha do CSV (um item de pedido por linha:
+      * n�mero do pedido, c�digo do cliente, c�digo do vendedor, data,
+      * c�digo e descri��o do produto, quantidade e pre�o unit�rio) e
+      * classifica se ela pode ser gravada (LINHA-ITEM-VALIDA) -- usado
+      * tanto na pr�-valida��o quanto na grava��o, mesmo esp�rito de
+      * CLASSIFICA-LINHA-CLI em CADCLI.
+       CLASSIFICA-LINHA-ITEM.
+          INITIALIZE WS-CSV-NUM-PEDIDO WS-CSV-COD-CLI WS-CSV-COD-VEND
+          WS-CSV-DATA WS-CSV-COD-PRODUTO WS-CSV-DESCR-PRODUTO
+          WS-CSV-QTD-TEXT WS-CSV-PRECO-TEXT
+          MOVE "NAO"              TO WS-LINHA-VALIDA
+          MOVE SPACES             TO WS-MOTIVO-REJEICAO
+
+          UNSTRING LINHA-CSV DELIMITED BY "," INTO
+          WS-CSV-NUM-PEDIDO WS-CSV-COD-CLI WS-CSV-COD-VEND WS-CSV-DATA
+          WS-CSV-COD-PRODUTO WS-CSV-DESCR-PRODUTO WS-CSV-QTD-TEXT
+          WS-CSV-PRECO-TEXT
+
+          MOVE WS-CSV-NUM-PEDIDO TO WS-NUM-PEDIDO
+          IF WS-NUM-PEDIDO IS NOT NUMERIC OR WS-NUM-PEDIDO IS ZEROS
+             MOVE "N�mero de pedido n�o num�rico ou em branco"
+                                              TO WS-MOTIVO-REJEICAO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE WS-CSV-COD-CLI TO WS-COD-CLI-PED
+          IF WS-COD-CLI-PED IS NOT NUMERIC OR WS-COD-CLI-PED IS ZEROS
+             MOVE "C�digo de cliente n�o num�rico ou em branco"
+                                              TO WS-MOTIVO-REJEICAO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE WS-CSV-COD-VEND TO WS-COD-VEND-PED
+          IF WS-COD-VEND-PED IS NOT NUMERIC OR WS-COD-VEND-PED IS ZEROS
+             MOVE "C�digo de vendedor n�o num�rico ou em branco"
+                                              TO WS-MOTIVO-REJEICAO
+             EXIT PARAGRAPH
+          END-IF
+
+      * Mesma conferencia de existencia/ativo que o caminho manual
+      * (GRAVAR) ja faz via VALIDA-CLIENTE-PED/VALIDA-VENDEDOR-PED --
+      * sem isso, a importacao por CSV criaria pedidos referenciando
+      * cliente/vendedor inexistente ou inativo, coisa que a tela
+      * ja bloqueia.
+          MOVE WS-COD-CLI-PED  TO COD-CLI-PED
+          PERFORM VALIDA-CLIENTE-PED
+          IF ERRO-LER-D NOT = SPACES
+             MOVE CAMPO-ERRO TO WS-MOTIVO-REJEICAO
+             INITIALIZE CAMPO-ERRO ERRO-LER-D
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE WS-COD-VEND-PED TO COD-VEND-PED
+          PERFORM VALIDA-VENDEDOR-PED
+          IF ERRO-LER-D NOT = SPACES
+             MOVE CAMPO-ERRO TO WS-MOTIVO-REJEICAO
+             INITIALIZE CAMPO-ERRO ERRO-LER-D
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE WS-CSV-DATA TO WS-DT-PEDIDO
+          IF WS-DT-PEDIDO IS NOT NUMERIC OR WS-DT-PEDIDO IS ZEROS
+             MOVE "Data do pedido n�o num�rica ou em branco"
+                                              TO WS-MOTIVO-REJEICAO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE WS-CSV-COD-PRODUTO TO WS-COD-PRODUTO-ITEM
+          IF WS-COD-PRODUTO-ITEM IS NOT NUMERIC
+          OR WS-COD-PRODUTO-ITEM IS ZEROS
+             MOVE "C�digo de produto n�o num�rico ou em branco"
+                                              TO WS-MOTIVO-REJEICAO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE FUNCTION NUMVAL(WS-CSV-QTD-TEXT) TO WS-QTD-EDIT
+          IF WS-QTD-EDIT NOT > 0
+             MOVE "Quantidade deve ser maior que zero"
+                                              TO WS-MOTIVO-REJEICAO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE FUNCTION NUMVAL(WS-CSV-PRECO-TEXT) TO WS-PRECO-EDIT
+          IF WS-PRECO-EDIT NOT > 0
+             MOVE "Pre�o unit�rio deve ser maior que zero"
+                                              TO WS-MOTIVO-REJEICAO
+             EXIT PARAGRAPH
+          END-IF
+
+      * Confere o estoque dispon�vel -- produto sem registro em
+      * ESTOQUE n�o tem controle de estoque e passa direto (mesma
+      * conven��o de PRODUTO ser criado no primeiro pedido visto).
+          MOVE WS-COD-PRODUTO-ITEM TO XAV-ESTOQUE
+          READ ESTOQUE WITH IGNORE LOCK
+          IF FS EQUAL ZEROS
+          AND WS-QTD-EDIT > QTD-ESTOQUE
+             MOVE "Quantidade maior que o estoque dispon�vel"
+                                              TO WS-MOTIVO-REJEICAO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE "SIM" TO WS-LINHA-VALIDA.
+      *-----------------------------------------------------------------
+      * L� o ponto de checkpoint de uma importa��o anterior que tenha
+      * sido interrompida (arquivo ausente ou vazio = nenhum checkpoint
+      * pendente, come�a do zero). WS-CKP-ALVO guarda quantas linhas de
+      * dados j� est�o gravadas para GRAVA-CSV-PEDIDOS pular antes de
+      * retomar o processamento normal.
+       LER-CHECKPOINT-PED.
+
+          MOVE ZEROS TO WS-CKP-ALVO
+          OPEN INPUT CKP-FILE
+          IF FS-CKP EQUAL ZEROS
+             READ CKP-FILE
+             IF FS-CKP EQUAL ZEROS
+                AND CKP-ARQUIVO EQUAL WS-NOME-CSV
+                MOVE CKP-LINHA TO WS-CKP-ALVO
+             END-IF
+             CLOSE CKP-FILE
+          END-IF.
+      *-----------------------------------------------------------------
+      * Regrava o checkpoint com o arquivo e a quantidade de linhas de
+      * dados ja processadas ate agora (zero marca importacao
+      * concluida) -- CKP-ARQUIVO amarra esse checkpoint ao CSV atual.
+       GRAVA-CHECKPOINT-PED.
+
+          OPEN OUTPUT CKP-FILE
+          MOVE WS-NOME-CSV  TO CKP-ARQUIVO
+          MOVE WS-CKP-LINHA TO CKP-LINHA
+          WRITE REG-CKP
+          CLOSE CKP-FILE.
+      *-----------------------------------------------------------------
+      * Grava de fato as linhas v�lidas do CSV -- cria o cabe�alho do
+      * pedido na primeira linha vista daquele n�mero (linhas seguintes
+      * s� acrescentam item e somam o valor total), cria o produto se
+      * ainda n�o existir, e numera o item com a mesma t�cnica de
+      * pr�ximo-c�digo de ADICIONAR (START <= / READ PREVIOUS) aplicada
+      * � chave composta de ITEM-PED. S� � chamada depois que o usu�rio
+      * confirmou o resumo do IMPORTAR.
+       GRAVA-CSV-PEDIDOS.
+
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          MOVE 0 TO WS-CONT-OK WS-CONT-ERRO
+
+          MOVE CAMINHO-CSV-D       TO WS-NOME-CSV
+          OPEN INPUT CSV-FILE
+
+          IF FS NOT = ZEROS
+             MOVE "NAO"        TO ERRO-LER-D
+             STRING "Aten��o! Erro ao abrir arquivo csv. FS: " FS
+                           DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE CSV-FILE
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM MONTA-NOME-REJEITOS-PED
+          OPEN EXTEND REJEITOS-FILE
+          IF FS-REJ = "05" OR FS-REJ = "35"
+             OPEN OUTPUT REJEITOS-FILE
+          END-IF
+
+          PERFORM LER-CHECKPOINT-PED
+
+          INITIALIZE REG-CSV
+          READ CSV-FILE
+
+          IF IGNORA-CAB-D = 1
+             READ CSV-FILE
+          END-IF
+
+          MOVE ZEROS TO WS-CKP-LINHA
+          PERFORM UNTIL FS NOT = ZEROS
+                      OR WS-CKP-LINHA >= WS-CKP-ALVO
+             ADD 1 TO WS-CKP-LINHA
+             READ CSV-FILE
+          END-PERFORM
+
+          OPEN I-O PEDIDO
+          IF FS = "35" OR FS = "05"
+             OPEN OUTPUT PEDIDO
+             CLOSE PEDIDO
+             OPEN I-O PEDIDO
+          END-IF
+
+          OPEN I-O PRODUTO
+          IF FS = "35" OR FS = "05"
+             OPEN OUTPUT PRODUTO
+             CLOSE PRODUTO
+             OPEN I-O PRODUTO
+          END-IF
+
+          OPEN I-O ITEM-PED
+          IF FS = "35" OR FS = "05"
+             OPEN OUTPUT ITEM-PED
+             CLOSE ITEM-PED
+             OPEN I-O ITEM-PED
+          END-IF
+
+          OPEN I-O ESTOQUE
+          IF FS = "35" OR FS = "05"
+             OPEN OUTPUT ESTOQUE
+             CLOSE ESTOQUE
+             OPEN I-O ESTOQUE
+          END-IF
+
+          PERFORM UNTIL FS NOT = ZEROS
+             PERFORM CLASSIFICA-LINHA-ITEM
+
+             IF NOT LINHA-ITEM-VALIDA
+                ADD 1 TO WS-CONT-ERRO
+                PERFORM GRAVA-REJEITO-PED
+                ADD 1 TO WS-CKP-LINHA
+                PERFORM GRAVA-CHECKPOINT-PED
+                READ CSV-FILE
+                EXIT PERFORM CYCLE
+             END-IF
+
+             MOVE WS-NUM-PEDIDO TO XAV-PED
+             READ PEDIDO WITH LOCK
+             IF FS NOT = ZEROS
+                INITIALIZE REG-PED
+                MOVE WS-NUM-PEDIDO   TO NUM-PEDIDO
+                MOVE WS-COD-CLI-PED  TO COD-CLI-PED
+                MOVE WS-COD-VEND-PED TO COD-VEND-PED
+                MOVE WS-DT-PEDIDO    TO DT-PEDIDO
+                SET PED-ABERTO       TO TRUE
+                MOVE ZEROS           TO VALOR-TOTAL-PED
+                WRITE REG-PED
+             END-IF
+
+             COMPUTE WS-VALOR-ITEM = WS-QTD-EDIT * WS-PRECO-EDIT
+             ADD WS-VALOR-ITEM TO VALOR-TOTAL-PED
+             REWRITE REG-PED
+
+             MOVE WS-COD-PRODUTO-ITEM TO XAV-PRODUTO
+             READ PRODUTO WITH LOCK
+             IF FS NOT = ZEROS
+                MOVE WS-CSV-DESCR-PRODUTO TO DESCR-PRODUTO
+                MOVE WS-PRECO-EDIT        TO PRECO-PRODUTO
+                SET PRODUTO-ATIVO         TO TRUE
+                WRITE REG-PRODUTO
+             END-IF
+
+             MOVE WS-NUM-PEDIDO TO NUM-PEDIDO-ITEM
+             MOVE 999           TO SEQ-ITEM-PED
+             START ITEM-PED KEY IS <= XAV-ITEM-PED
+             IF FS EQUAL ZEROS
+                READ ITEM-PED PREVIOUS WITH IGNORE LOCK
+             END-IF
+             IF FS EQUAL ZEROS AND NUM-PEDIDO-ITEM EQUAL WS-NUM-PEDIDO
+                MOVE SEQ-ITEM-PED TO WS-SEQ-PROXIMO-ITEM
+                ADD 1             TO WS-SEQ-PROXIMO-ITEM
+             ELSE
+                MOVE 1            TO WS-SEQ-PROXIMO-ITEM
+             END-IF
+
+             MOVE WS-NUM-PEDIDO       TO NUM-PEDIDO-ITEM
+             MOVE WS-SEQ-PROXIMO-ITEM TO SEQ-ITEM-PED
+             MOVE WS-COD-PRODUTO-ITEM TO COD-PRODUTO-ITEM
+             MOVE WS-QTD-EDIT         TO QTD-ITEM-PED
+             MOVE WS-PRECO-EDIT       TO PRECO-UNIT-ITEM
+             WRITE REG-ITEM-PED
+
+      * Baixa do estoque -- s� quando o produto tem registro em
+      * ESTOQUE (mesma regra de CLASSIFICA-LINHA-ITEM: sem registro,
+      * sem controle de estoque).
+             MOVE WS-COD-PRODUTO-ITEM TO XAV-ESTOQUE
+             READ ESTOQUE WITH LOCK
+             IF FS EQUAL ZEROS
+                SUBTRACT WS-QTD-EDIT FROM QTD-ESTOQUE
+                REWRITE REG-ESTOQUE
+             END-IF
+
+             ADD 1 TO WS-CONT-OK
+             ADD 1 TO WS-CKP-LINHA
+             PERFORM GRAVA-CHECKPOINT-PED
+             READ CSV-FILE
+          END-PERFORM
+
+          MOVE ZEROS TO WS-CKP-LINHA
+          PERFORM GRAVA-CHECKPOINT-PED
+
+          CLOSE CSV-FILE PEDIDO PRODUTO ITEM-PED ESTOQUE REJEITOS-FILE
+
+          STRING "Importacao concluida: " WS-CONT-OK
+                 " item(ns) importado(s), " WS-CONT-ERRO
+                 " rejeitado(s) (ver "
+                 FUNCTION TRIM(WS-NOME-REJEITOS) ")"
+                 DELIMITED BY SIZE INTO CAMPO-ERRO
+
+          PERFORM LISTAR.
+      *-----------------------------------------------------------------
+      * Efetiva a a��o que estava aguardando confirma��o.
+       CONFIRMAR-ACAO-PENDENTE.
+          EVALUATE WS-ACAO-PENDENTE
+             WHEN "IMPORTAR-PED"
+                PERFORM GRAVA-CSV-PEDIDOS
+          END-EVALUATE
+
+          MOVE SPACES TO WS-ACAO-PENDENTE
+          INITIALIZE CAMPO-ERRO ERRO-LER-D.
+      *-----------------------------------------------------------------
+      * Usu�rio desistiu da a��o pendente -- s� limpa o estado.
+       CANCELAR-ACAO-PENDENTE.
+          MOVE SPACES TO WS-ACAO-PENDENTE
+          INITIALIZE CAMPO-ERRO ERRO-LER-D.
+      *-----------------------------------------------------------------
+       PREENCHE-LINHA.
+          MOVE NUM-PEDIDO                          TO LVITEM-TEXT (1)
+          MOVE COD-CLI-PED                         TO LVITEM-TEXT (2)
+          MOVE COD-VEND-PED                        TO LVITEM-TEXT (3)
+          MOVE DT-PEDIDO                           TO LVITEM-TEXT (4)
+          MOVE SIT-PEDIDO                          TO LVITEM-TEXT (5)
+          MOVE VALOR-TOTAL-PED                     TO LVITEM-TEXT (6).
+      *-----------------------------------------------------------------
+       CALL-DIALOG-SYSTEM.
+          CALL DIALOG-SYSTEM USING DS-CONTROL-BLOCK DATA-BLOCK
+          IF DS-ERROR-CODE NOT EQUAL ZEROS
+               MOVE DS-ERROR-CODE      TO DISPLAY-ERROR-NO
+               DISPLAY "DS ERROR NO:   "        DISPLAY-ERROR-NO
+               DISPLAY "ERROR DETAILS(1) :   "  DISPLAY-DETAILS-1
+               DISPLAY "ERROR DETAILS(2) :   "  DISPLAY-DETAILS-2
+               STOP RUN.
+      *-----------------------------------------------------------------
