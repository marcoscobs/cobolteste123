@@ -16,19 +16,82 @@
 
        FILE-CONTROL.
           COPY VENDEDOR.SEL.
+          COPY CLIENTE.SEL.
 
           SELECT CSV-FILE ASSIGN TO WS-NOME-CSV
           ORGANIZATION IS LINE SEQUENTIAL
           FILE STATUS IS FS.
 
+          SELECT REJEITOS-FILE ASSIGN TO WS-NOME-REJEITOS
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS-REJ.
+
+          SELECT BACKUP-FILE ASSIGN TO WS-NOME-BACKUP
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS-BKP.
+
+          SELECT CTL-FILE ASSIGN TO "VENDEDOR.CTL"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS-CTL.
+
+          COPY COLCFG.SEL.
+
+          SELECT HISTORICO-FILE ASSIGN TO "HISTORICO-VENDEDORES.TXT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS-HIST.
+
        DATA DIVISION.
        FILE SECTION.
           COPY VENDEDOR.FD.
+          COPY CLIENTE.FD.
 
           FD CSV-FILE.
           01 REG-CSV.
             02 LINHA-CSV PIC X(4791).
 
+          FD REJEITOS-FILE.
+          01 REG-REJEITO.
+            02 REJ-CPF               PIC X(18).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 REJ-NOME              PIC X(60).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 REJ-MOTIVO            PIC X(60).
+
+          FD BACKUP-FILE.
+          01 REG-BACKUP.
+            02 BKP-COD               PIC 9(03).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 BKP-CPF               PIC 9(11).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 BKP-NOME              PIC X(60).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 BKP-LAT               PIC -ZZ9.99999999.
+            02 FILLER                PIC X(01) VALUE ";".
+            02 BKP-LONG              PIC -ZZ9.99999999.
+
+          FD CTL-FILE.
+          01 REG-CTL                 PIC 9(07).
+
+          COPY COLCFG.FD.
+
+          FD HISTORICO-FILE.
+          01 REG-HISTORICO.
+            02 HIST-DATA-HORA       PIC 9(14).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-COD-VEND        PIC 9(03).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-OPERACAO        PIC X(10).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-CPF              PIC 9(11).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-NOME            PIC X(60).
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-LAT              PIC -ZZ9.99999999.
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-LONG             PIC -ZZ9.99999999.
+            02 FILLER                PIC X(01) VALUE ";".
+            02 HIST-SIT              PIC X(01).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
 
@@ -61,9 +124,131 @@
        77 WS-LONG-EDIT               PIC -ZZ9.99999999.
        77 WS-LAT-TEXT                PIC X(15).
        77 WS-LONG-TEXT               PIC X(15).
+      * Campos usados para tirar pontua��o (. -) do CPF lido do CSV
+      * antes do teste NUMERIC, j� que a maioria das planilhas de
+      * origem traz o CPF formatado.
+       77 WS-CPF-TEXT                PIC X(15).
+       77 WS-CPF-LIMPO               PIC X(11).
+       77 WS-TAXID-P1                PIC X(11).
+       77 WS-TAXID-P2                PIC X(04).
+       77 WS-TAXID-P3                PIC X(04).
+       77 WS-TAXID-P4                PIC X(04).
+       77 WS-TAXID-P5                PIC X(04).
+      * Texto digitado em EF-PESQ, para testar se � um CPF exato.
+       77 WS-PESQ-TEXT               PIC X(20).
+       77 WS-PESQ-LIMPO              PIC X(11).
+      * Busca multicampo (PESQUISAR-MULTICAMPO-VEND) -- casa o texto
+      * digitado tanto contra o CPF (d�gitos) quanto contra o nome
+      * (substring, sem diferenciar mai�sculas/min�sculas).
+       77 WS-PESQ-TEXT-UPPER         PIC X(20).
+       77 WS-PESQ-TXT-LEN            PIC 9(02) COMP.
+       77 WS-PESQ-LEN                PIC 9(02) COMP.
+       77 WS-TALLY                   PIC 9(03) COMP.
+       77 WS-NOME-UPPER              PIC X(60).
+       77 WS-CPF-DISP                PIC X(11).
        77 WS-NOME-CSV                PIC X(500).
+       77 WS-NOME-REJEITOS           PIC X(500).
+       77 FS-REJ                     PIC XX VALUE SPACES.
+       77 WS-NOME-BACKUP             PIC X(500).
+       77 FS-BKP                     PIC XX VALUE SPACES.
+       77 WS-QTD-REMOVER             PIC 9(07) VALUE 0.
+      * Controle de quantidade de vendedores (VENDEDOR.CTL) --
+      * verificado na abertura do programa contra a contagem atual,
+      * para avisar de queda inesperada no total de registros de uma
+      * sessao para outra (ver VERIFICA-INTEGRIDADE-VEND).
+       77 FS-CTL                     PIC XX VALUE SPACES.
+       77 WS-QTD-VEND-CTL            PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-VEND-ATUAL          PIC 9(07) VALUE ZEROS.
+      * Preferencia de colunas da listagem (COLCFG), por usuario do
+      * Windows -- ver MONTA-CABECALHO-LISTA-VEND/PREENCHE-LINHA e
+      * CONFIGURAR-COLUNAS-VEND.
+       77 WS-USUARIO-COLCFG          PIC X(30) VALUE SPACES.
+       77 FS-COLCFG                  PIC XX VALUE SPACES.
+       77 WS-COL-LISTA-ATUAL         PIC 9(02) VALUE 0.
+       77 FS-HIST                    PIC XX VALUE SPACES.
+       77 WS-HIST-OPERACAO           PIC X(10) VALUE SPACES.
+       77 WS-HORA-HIST               PIC 9(08) VALUE ZEROS.
+       01 WS-DATA-HORA-HIST.
+          05 WS-DATA-HIST            PIC 9(08).
+          05 WS-HORA-HIST-6          PIC 9(06).
+      * Dados novos do vendedor guardados entre a detec��o do CPF
+      * duplicado (AVISA-DUPLICIDADE-VEND) e a confirma��o de
+      * sobrescrita (EXECUTA-SOBRESCREVER-VEND).
+       77 WS-PEND-COD-VEND           PIC 9(03).
+       77 WS-PEND-NOME-VEND          PIC X(60).
+       77 WS-PEND-CPF-VEND           PIC 9(11).
+       77 WS-PEND-LAT-VEND           PIC S9(03)V9(08).
+       77 WS-PEND-LONG-VEND          PIC S9(03)V9(08).
+      * Texto que AVISA-DUPLICIDADE-VEND acrescenta ao aviso quando o
+      * registro que colide no CPF estiver inativo (excluido), para o
+      * usuario saber que confirmar a sobrescrita tambem reativa esse
+      * cadastro.
+       77 WS-MSG-SIT-DUP-VEND        PIC X(40) VALUE SPACES.
        77 WS-COD-VEND                PIC 9(03).
+       77 TAXA-COMISSAO-VEND-D       PIC 9(02)V99.
        77 LER-VENDEDOR-DB          PIC 9.
+       77 EX-LINHA                   PIC 9(02) VALUE 0.
+      *-----------------------------------------------------------------
+      * Controle de pagina��o de LISTAR (p�ginas de 50 registros, no
+      * mesmo tamanho de LV-Dados-Item occurs 50 em EdObj01.cpy).
+       77 WS-PAGINA-ATUAL            PIC 9(05) VALUE 1.
+       77 WS-ITENS-PAGINA            PIC 9(03) VALUE 0.
+       77 WS-PILHA-TOPO              PIC 9(03) VALUE 0.
+       77 WS-COD-INICIO-PAGINA       PIC 9(03) VALUE ZEROS.
+       01 WS-PILHA-PAGINAS-VEND.
+          05 WS-PILHA-COD-VEND OCCURS 100 TIMES PIC 9(03).
+
+      * Codigos marcados na lista (multipla selecao), capturados por
+      * CAPTURA-SELECIONADOS-VEND para a exclusao em lote em
+      * EXCLUIR-SELECIONADOS -- limite de 50 porque uma pagina de
+      * LISTAR nunca mostra mais que isso.
+       77 WS-QTD-SEL-VEND            PIC 9(03) VALUE 0.
+       77 WS-INDICE-SEL-VEND         PIC 9(03) VALUE 0.
+      * Contam, dentro de EXECUTA-EXCLUIR-SELECIONADOS, quantos dos
+      * WS-QTD-SEL-VEND confirmados de fato tiveram sucesso no
+      * READ WITH LOCK, para informar ao usuario se algum vendedor
+      * selecionado nao pode ser processado (travado por outra
+      * sessao ou excluido entre a selecao e a confirmacao).
+       77 WS-QTD-OK-LOTE-VEND        PIC 9(03) VALUE 0.
+       77 WS-QTD-FALHA-LOTE-VEND     PIC 9(03) VALUE 0.
+       01 WS-TAB-SELECIONADOS-VEND.
+          05 WS-COD-SEL-VEND OCCURS 50 TIMES PIC 9(03).
+
+      * Pinta as linhas de LISTAR com latitude/longitude ausente ou
+      * fora da faixa v�lida, ou sem nenhum cliente vinculado -- liga
+      * custom-color-flag (owndrawlistview, j� existente, nunca
+      * ligado) e chama setColor no item da lista (LV-Dado-Objeto,
+      * occurs 50 em EdObj01.cpy, instancia de owndrawlviewitem).
+      * Valores no formato COLORREF do Windows (0x00BBGGRR).
+       01 custom-color-flag          PIC 9 IS EXTERNAL.
+       77 WS-COR-NORMAL              PIC 9(8) COMP-5 VALUE 16777215.
+       77 WS-COR-PROBLEMA            PIC 9(8) COMP-5 VALUE 13158655.
+      * Marca, por c�digo de vendedor, se existe ao menos um cliente
+      * ativo vinculado (COD-VEND em CLIENTE) -- recalculada uma vez
+      * por p�gina em CARREGA-TEM-CLIENTE-VEND, n�o por linha.
+       01 WS-VEND-TEM-CLIENTE.
+          05 WS-VTC-FLAG OCCURS 999 TIMES PIC 9 VALUE 0.
+      *-----------------------------------------------------------------
+       77 WS-FILTRO-COD-VEND         PIC 9(03) VALUE ZEROS.
+       01 WS-SWITCHES-FILTRO-VEND.
+          05 WS-FILTRO-APLICADO      PIC X(01) VALUE "N".
+             88 FILTRO-JA-APLICADO-VEND         VALUE "S".
+      *-----------------------------------------------------------------
+      * Controle de confirma��o gen�rica (MBOX-CONF) -- guarda qual
+      * a��o pendente deve ser efetivada quando o usu�rio confirmar.
+       77 WS-ACAO-PENDENTE           PIC X(20) VALUE SPACES.
+      * Contadores da pr�-valida��o do IMPORTAR (CSV de vendedores).
+       77 WS-CONT-LIDOS              PIC 9(05) VALUE 0.
+       77 WS-CONT-OK                 PIC 9(05) VALUE 0.
+       77 WS-CONT-ERRO               PIC 9(05) VALUE 0.
+      * Linhas que passaram a classificacao em CLASSIFICA-LINHA-VEND mas
+      * ainda assim nao gravaram em GRAVA-CSV-VENDEDORES por colidir no
+      * CPF com um vendedor ja cadastrado (WRITE FS=22) -- contado
+      * separado de WS-CONT-ERRO, que so cobre rejeicao na classificacao.
+       77 WS-CONT-DUPLICADO          PIC 9(05) VALUE 0.
+       77 WS-LINHA-VALIDA            PIC X(03) VALUE "NAO".
+          88 LINHA-VEND-VALIDA                 VALUE "SIM".
+       77 WS-MOTIVO-REJEICAO         PIC X(60) VALUE SPACES.
       *-----------------------------------------------------------------
        78 DIALOG-SYSTEM            VALUE "DSGRUN".
        77 BYTE                     PIC 9(003) VALUE ZEROS.
@@ -109,18 +294,38 @@
       *-----------------------------------------------------------------
        LINKAGE SECTION.
       *-----------------------------------------------------------------
-       procedure division.
+      * LK-FILTRO-COD-VEND -- c�digo do vendedor que a tela deve abrir
+      * j� selecionado (chamador passa ZEROS para abrir sem filtro,
+      * como sempre foi o comportamento).
+       01 LK-FILTRO-COD-VEND          PIC 9(03).
+      *-----------------------------------------------------------------
+       procedure division using LK-FILTRO-COD-VEND.
 
        INICIO.
           PERFORM INICIALIZA-SCREENSET
 
+          MOVE LK-FILTRO-COD-VEND TO WS-FILTRO-COD-VEND
+
+          PERFORM CAPTURA-USUARIO-COLCFG
+
           OPEN INPUT VENDEDOR
           IF FS = "35" OR FS = "05"
              OPEN OUTPUT VENDEDOR
           END-IF
           CLOSE VENDEDOR
 
+          OPEN INPUT COLCFG
+          IF FS-COLCFG = "35" OR FS-COLCFG = "05"
+             OPEN OUTPUT COLCFG
+          END-IF
+          CLOSE COLCFG
+
+          PERFORM VERIFICA-INTEGRIDADE-VEND
+
           PERFORM CONTROLE UNTIL OPERACAO EQUAL "Sair"
+
+          PERFORM ATUALIZA-CONTROLE-VEND
+
           EXIT PROGRAM.
           STOP RUN.
       *-----------------------------------------------------------------
@@ -130,6 +335,13 @@
           MOVE VERSION-NO  TO DS-VERSION-NO
           MOVE DS-PUSH-SET TO DS-CONTROL
           MOVE "CADVEND"     TO DS-SET-NAME.
+      *-----------------------------------------------------------------
+      * Identifica o usuario do Windows logado, para COLCFG guardar a
+      * preferencia de colunas por pessoa.
+       CAPTURA-USUARIO-COLCFG.
+          MOVE SPACES TO WS-USUARIO-COLCFG
+          DISPLAY "USERNAME" UPON ENVIRONMENT-NAME
+          ACCEPT WS-USUARIO-COLCFG FROM ENVIRONMENT-VALUE.
       *-----------------------------------------------------------------
        CONTROLE.
           EVALUATE FUNCTION UPPER-CASE(OPERACAO)
@@ -159,6 +371,22 @@
                 PERFORM IMPORTAR
              WHEN "REMOVER-TODOS"
                 PERFORM REMOVER-TODOS
+             WHEN "EXPORTAR"
+                PERFORM EXPORTAR
+             WHEN "EXPORTAR-CSV"
+                PERFORM EXPORTAR-CSV
+             WHEN "PROXIMA-PAGINA"
+                PERFORM PROXIMA-PAGINA-VEND
+             WHEN "PAGINA-ANTERIOR"
+                PERFORM PAGINA-ANTERIOR-VEND
+             WHEN "CONFIRMAR"
+                PERFORM CONFIRMAR-ACAO-PENDENTE
+             WHEN "CANCELAR"
+                PERFORM CANCELAR-ACAO-PENDENTE
+             WHEN "CONFIGURAR-COLUNAS"
+                PERFORM CONFIGURAR-COLUNAS-VEND
+             WHEN "EXCLUIR-SELECIONADOS"
+                PERFORM EXCLUIR-SELECIONADOS
           END-EVALUATE
 
           MOVE SPACE TO OPERACAO
@@ -168,36 +396,132 @@
        INICIALIZA-OBJETOS.
 
           MOVE   "CADVEND"        TO OO-PROGRAMA-LISTA
+          SET P-Check-Box         TO TRUE
+          SET P-Multipla-Selecao  TO TRUE
           invoke EdObj01 "Configuracao" using Objetos
           MOVE-OBJECT-HANDLE WIN-VENDEDOR OO-Handle-Objeto
 
+          CALL "BordersOff" USING WIN-VENDEDOR
+
+          MOVE 1                  TO custom-color-flag
+
+          PERFORM LER-CFG-COLUNAS-VEND
+          PERFORM MONTA-CABECALHO-LISTA-VEND.
+      *-----------------------------------------------------------------
+      * Le de COLCFG quais colunas o usuario atual quer ver na lista
+      * (arquivo ausente ou sem registro deste usuario = todas as
+      * colunas, comportamento de sempre).
+       LER-CFG-COLUNAS-VEND.
+          INITIALIZE REG-COLCFG
+          MOVE WS-USUARIO-COLCFG TO USUARIO-COLCFG
+          MOVE "VEND"             TO TELA-COLCFG
+
+          OPEN INPUT COLCFG
+          IF FS-COLCFG EQUAL ZEROS
+             READ COLCFG
+                INVALID KEY
+                   MOVE "S" TO COL-CODIGO-COLCFG COL-DOC-COLCFG
+                                COL-NOME-COLCFG  COL-LAT-COLCFG
+                                COL-LONG-COLCFG
+             END-READ
+             CLOSE COLCFG
+          ELSE
+             MOVE "S" TO COL-CODIGO-COLCFG COL-DOC-COLCFG
+                          COL-NOME-COLCFG  COL-LAT-COLCFG
+                          COL-LONG-COLCFG
+          END-IF
+
+          MOVE "S" TO COL-CODIGO-COLCFG.
+      *-----------------------------------------------------------------
+      * Monta o cabecalho da ListView s� com as colunas ativas em
+      * COLCFG, na mesma ordem de sempre -- PREENCHE-LINHA preenche
+      * exatamente as mesmas colunas, na mesma ordem, para as posicoes
+      * continuarem batendo com o cabecalho.
+       MONTA-CABECALHO-LISTA-VEND.
           MOVE 0                  TO y
 
-          ADD 1                   TO y
-          MOVE "C�digo"           TO Lvitem-text  (y)
-          MOVE 5                  TO lvitem-length(y)
+          IF COLUNA-CODIGO-ATIVA
+             ADD 1                TO y
+             MOVE "C�digo"        TO Lvitem-text  (y)
+             MOVE 5               TO lvitem-length(y)
+          END-IF
 
-          ADD 1                   TO y
-          MOVE "CPF"              TO Lvitem-text  (y)
-          MOVE 10                  TO lvitem-length(y)
+          IF COLUNA-DOC-ATIVA
+             ADD 1                TO y
+             MOVE "CPF"           TO Lvitem-text  (y)
+             MOVE 10              TO lvitem-length(y)
+          END-IF
 
-          ADD 1                   TO y
-          MOVE "Nome"             TO Lvitem-text  (y)
-          MOVE 30                  TO lvitem-length(y)
+          IF COLUNA-NOME-ATIVA
+             ADD 1                TO y
+             MOVE "Nome"          TO Lvitem-text  (y)
+             MOVE 30              TO lvitem-length(y)
+          END-IF
 
-          ADD 1                   TO y
-          MOVE "Latitude"         TO Lvitem-text  (y)
-          MOVE 10                 TO lvitem-length(y)
+          IF COLUNA-LAT-ATIVA
+             ADD 1                TO y
+             MOVE "Latitude"      TO Lvitem-text  (y)
+             MOVE 10              TO lvitem-length(y)
+          END-IF
 
-          ADD 1                   TO y
-          MOVE "Longitude"        TO Lvitem-text  (y)
-          MOVE 10                 TO lvitem-length(y)
+          IF COLUNA-LONG-ATIVA
+             ADD 1                TO y
+             MOVE "Longitude"     TO Lvitem-text  (y)
+             MOVE 10              TO lvitem-length(y)
+          END-IF
 
           SET WS-LISTA            TO lv-lista
           SET object-reference    TO WS-LISTA
           move y                  to numeric-value
           MOVE "add-header"       TO call-function
           CALL "ED-LIST" using data-block-lv.
+      *-----------------------------------------------------------------
+      * Regrava em COLCFG a preferencia de colunas do usuario atual.
+       GRAVA-CFG-COLUNAS-VEND.
+          MOVE WS-USUARIO-COLCFG TO USUARIO-COLCFG
+          MOVE "VEND"             TO TELA-COLCFG
+
+          OPEN I-O COLCFG
+          WRITE REG-COLCFG
+             INVALID KEY REWRITE REG-COLCFG
+          END-WRITE
+          CLOSE COLCFG.
+      *-----------------------------------------------------------------
+      * Efetiva a escolha de colunas feita pelo usuario na tela de
+      * configura��o -- grava a preferencia e refaz o cabe�alho e a
+      * p�gina atual da lista para o efeito aparecer na hora.
+      *
+      * Coluna Codigo nao entra na escolha do usuario: PREENCHE-CHAVE,
+      * EXCLUIR, EDITAR e a captura de itens marcados (ver
+      * CAPTURA-SELECIONADOS-VEND) dependem de LVITEM-TEXT(1) ser
+      * sempre o codigo do vendedor para identificar a linha -- fica
+      * sempre ativa, independente do estado de CB-COL-CODIGO-D.
+       CONFIGURAR-COLUNAS-VEND.
+          MOVE "S" TO COL-CODIGO-COLCFG
+
+          MOVE "N" TO COL-DOC-COLCFG
+          IF CB-COL-CPF-D = 1
+             MOVE "S" TO COL-DOC-COLCFG
+          END-IF
+
+          MOVE "N" TO COL-NOME-COLCFG
+          IF CB-COL-NOME-D = 1
+             MOVE "S" TO COL-NOME-COLCFG
+          END-IF
+
+          MOVE "N" TO COL-LAT-COLCFG
+          IF CB-COL-LAT-D = 1
+             MOVE "S" TO COL-LAT-COLCFG
+          END-IF
+
+          MOVE "N" TO COL-LONG-COLCFG
+          IF CB-COL-LONG-D = 1
+             MOVE "S" TO COL-LONG-COLCFG
+          END-IF
+
+          PERFORM GRAVA-CFG-COLUNAS-VEND
+          PERFORM MONTA-CABECALHO-LISTA-VEND
+          PERFORM CARREGA-PAGINA-VEND.
       *-----------------------------------------------------------------
        LER-VENDEDOR.
           IF COD-VEND-META-D = "T" OR COD-VEND-META-D = SPACE
@@ -209,7 +533,8 @@
 
           MOVE 03                  TO TAM-INV
           MOVE COD-VEND-META-D     TO CAMPO-3-AUX
-          MOVE CAMPO-3             TO COD-VEND COD-VEND-META-D
+          MOVE CAMPO-3             TO COD-VEND OF REG-VEND
+                                       COD-VEND-META-D
           READ VENDEDOR WITH IGNORE LOCK
           IF FS NOT = "00"
              STRING "Aten��o! N�o foi poss�vel ler o c�digo informado."
@@ -219,9 +544,138 @@
 
           CLOSE VENDEDOR.
       *-----------------------------------------------------------------
+      * Se o texto digitado em EF-PESQ, sem pontua��o, for um CPF
+      * num�rico, vai direto no registro por chave alternada -- sen�o
+      * cai na busca gen�rica de sempre dentro da lista carregada.
        PESQUISAR.
-          INVOKE EDOBJ01 "Pesquisar" USING DATA-BLOCK-LV WS-LISTA PESQ
-          CONTINUE.
+          MOVE SPACES         TO WS-PESQ-TEXT
+          MOVE PESQ           TO WS-PESQ-TEXT
+          PERFORM LIMPA-PESQ-VEND
+
+          IF WS-PESQ-LIMPO IS NUMERIC AND WS-PESQ-LIMPO NOT = ZEROS
+             PERFORM PESQUISAR-CPF-EXATO
+          ELSE
+             PERFORM PESQUISAR-MULTICAMPO-VEND
+             IF ERRO-LER-D = "NAO"
+                INVOKE EDOBJ01 "Pesquisar" USING DATA-BLOCK-LV WS-LISTA
+                                                 PESQ
+                CONTINUE
+             END-IF
+          END-IF.
+      *-----------------------------------------------------------------
+       LIMPA-PESQ-VEND.
+          MOVE SPACES TO WS-PESQ-LIMPO
+          MOVE SPACES TO WS-TAXID-P1 WS-TAXID-P2 WS-TAXID-P3
+                         WS-TAXID-P4 WS-TAXID-P5
+
+          UNSTRING WS-PESQ-TEXT DELIMITED BY "." OR "-" INTO
+          WS-TAXID-P1 WS-TAXID-P2 WS-TAXID-P3 WS-TAXID-P4 WS-TAXID-P5
+
+          STRING WS-TAXID-P1 DELIMITED BY SPACE
+                 WS-TAXID-P2 DELIMITED BY SPACE
+                 WS-TAXID-P3 DELIMITED BY SPACE
+                 WS-TAXID-P4 DELIMITED BY SPACE
+                 WS-TAXID-P5 DELIMITED BY SPACE
+                 INTO WS-PESQ-LIMPO.
+      *-----------------------------------------------------------------
+      * Pula direto para o vendedor dono deste CPF, sem passar pela
+      * busca gen�rica -- usa a chave alternada, ent�o n�o importa
+      * onde o registro est� na lista.
+       PESQUISAR-CPF-EXATO.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+
+          MOVE WS-PESQ-LIMPO TO CPF-VEND
+
+          OPEN INPUT VENDEDOR
+          START VENDEDOR KEY IS = CPF-VEND
+          IF FS EQUAL ZEROS
+             READ VENDEDOR NEXT WITH IGNORE LOCK
+          END-IF
+
+          IF FS NOT EQUAL ZEROS OR NOT VEND-ATIVO
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Nenhum vendedor encontrado com este CPF."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE VENDEDOR
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE COD-VEND OF REG-VEND           TO COD-VEND-D
+          MOVE NOME-VEND          TO NOME-VEND-D
+          MOVE CPF-VEND           TO CPF-VEND-D
+          MOVE LAT-VEND           TO LAT-VEND-D
+          MOVE LONG-VEND          TO LONG-VEND-D
+          MOVE TAXA-COMISSAO-VEND TO TAXA-COMISSAO-VEND-D
+
+          CLOSE VENDEDOR.
+      *-----------------------------------------------------------------
+      * PESQUISAR-MULTICAMPO-VEND -- busca sequencial por CPF (d�gitos,
+      * casamento parcial) ou nome (substring, sem diferenciar
+      * mai�sculas/min�sculas), para o caso de PESQUISAR n�o ter um
+      * CPF completo para ir direto na chave alternada.
+       PESQUISAR-MULTICAMPO-VEND.
+          INITIALIZE CAMPO-ERRO
+          MOVE "NAO" TO ERRO-LER-D
+
+          MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PESQ-TEXT))
+                                         TO WS-PESQ-TEXT-UPPER
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PESQ-TEXT))
+                                         TO WS-PESQ-TXT-LEN
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PESQ-LIMPO))
+                                         TO WS-PESQ-LEN
+
+          IF WS-PESQ-TXT-LEN = 0
+             EXIT PARAGRAPH
+          END-IF
+
+          OPEN INPUT VENDEDOR
+          IF FS NOT EQUAL ZEROS
+             STRING "Aten��o! Erro na abertura do arquivo VENDEDOR. FS: "
+                    FS DELIMITED BY SIZE INTO CAMPO-ERRO
+             EXIT PARAGRAPH
+          END-IF
+
+          INITIALIZE REG-VEND
+          START VENDEDOR KEY IS >= XAV-VEND
+          IF FS EQUAL ZEROS
+             READ VENDEDOR NEXT WITH IGNORE LOCK
+             PERFORM UNTIL FS EQUAL "10" OR ERRO-LER-D = SPACES
+                IF VEND-ATIVO
+                   MOVE 0 TO WS-TALLY
+                   IF WS-PESQ-LEN > 0
+                      MOVE CPF-VEND TO WS-CPF-DISP
+                      INSPECT WS-CPF-DISP TALLYING WS-TALLY
+                         FOR ALL WS-PESQ-LIMPO (1:WS-PESQ-LEN)
+                   END-IF
+                   IF WS-TALLY = 0
+                      MOVE NOME-VEND TO WS-NOME-UPPER
+                      MOVE FUNCTION UPPER-CASE(WS-NOME-UPPER)
+                                         TO WS-NOME-UPPER
+                      INSPECT WS-NOME-UPPER TALLYING WS-TALLY
+                         FOR ALL WS-PESQ-TEXT-UPPER (1:WS-PESQ-TXT-LEN)
+                   END-IF
+                   IF WS-TALLY > 0
+                      MOVE SPACES    TO ERRO-LER-D
+                      MOVE COD-VEND OF REG-VEND  TO COD-VEND-D
+                      MOVE NOME-VEND TO NOME-VEND-D
+                      MOVE CPF-VEND  TO CPF-VEND-D
+                      MOVE LAT-VEND  TO LAT-VEND-D
+                      MOVE LONG-VEND TO LONG-VEND-D
+                      MOVE TAXA-COMISSAO-VEND TO TAXA-COMISSAO-VEND-D
+                   END-IF
+                END-IF
+                IF ERRO-LER-D = "NAO"
+                   READ VENDEDOR NEXT WITH IGNORE LOCK
+                END-IF
+             END-PERFORM
+          END-IF
+
+          IF ERRO-LER-D = "NAO"
+             STRING "Aten��o! Nenhum vendedor encontrado com estes dados."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+          END-IF
+
+          CLOSE VENDEDOR.
       *-----------------------------------------------------------------
        EXCLUIR.
 
@@ -235,7 +689,7 @@
           MOVE "DELETE-LIST-ITEM"  TO CALL-FUNCTION
           CALL "ED-LIST"  USING DATA-BLOCK-LV
 
-          MOVE COD-VEND-D  TO COD-VEND
+          MOVE COD-VEND-D  TO COD-VEND OF REG-VEND
           READ VENDEDOR WITH LOCK
 
           IF FS = "23"
@@ -254,7 +708,13 @@
              EXIT PARAGRAPH
           END-IF
 
-          DELETE VENDEDOR
+          MOVE "EXCLUSAO" TO WS-HIST-OPERACAO
+          PERFORM GRAVA-HISTORICO-VEND
+
+          SET VEND-INATIVO TO TRUE
+          ACCEPT DT-EXCLUSAO-VEND FROM DATE YYYYMMDD
+
+          REWRITE REG-VEND
 
           IF FS NOT = ZEROS
              MOVE "NAO" TO ERRO-LER-D
@@ -275,7 +735,7 @@
           OPEN I-O VENDEDOR
           PERFORM PREENCHE-CHAVE
 
-          MOVE COD-VEND-D  TO COD-VEND
+          MOVE COD-VEND-D  TO COD-VEND OF REG-VEND
           READ VENDEDOR WITH LOCK
 
           IF FS = "23"
@@ -294,11 +754,12 @@
              EXIT PARAGRAPH
           END-IF
 
-          MOVE COD-VEND            TO COD-VEND-D
+          MOVE COD-VEND OF REG-VEND            TO COD-VEND-D
           MOVE NOME-VEND           TO NOME-VEND-D
           MOVE CPF-VEND            TO CPF-VEND-D
           MOVE LAT-VEND            TO LAT-VEND-D
           MOVE LONG-VEND           TO LONG-VEND-D
+          MOVE TAXA-COMISSAO-VEND  TO TAXA-COMISSAO-VEND-D
 
           CLOSE VENDEDOR.
       *-----------------------------------------------------------------
@@ -317,11 +778,12 @@
           INITIALIZE REG-VEND FS
 
           PERFORM UNTIL FS = "23" OR = "10"
-             ADD 1 TO COD-VEND
+             ADD 1 TO COD-VEND OF REG-VEND
              READ VENDEDOR WITH IGNORE LOCK
           END-PERFORM
-          MOVE COD-VEND    TO COD-VEND-D
+          MOVE COD-VEND OF REG-VEND    TO COD-VEND-D
           INITIALIZE NOME-VEND-D CPF-VEND-D LAT-VEND-D LONG-VEND-D
+                     TAXA-COMISSAO-VEND-D
           CLOSE VENDEDOR.
       *-----------------------------------------------------------------
        SELECIONAR.
@@ -342,7 +804,7 @@
           PERFORM MOVE-DADOS.
       *-----------------------------------------------------------------
        MOVE-DADOS.
-          MOVE COD-VEND            TO COD-VEND-D
+          MOVE COD-VEND OF REG-VEND            TO COD-VEND-D
           MOVE NOME-VEND           TO NOME-VEND-D.
       *-----------------------------------------------------------------
        PREENCHE-CHAVE.
@@ -360,6 +822,33 @@
              SET OBJECT-REFERENCE        TO WS-LISTA
              CALL "ED-LIST" USING DATA-BLOCK-LV
              MOVE FUNCTION NUMVAL(LVITEM-TEXT(1)) TO COD-VEND-D.
+      *-----------------------------------------------------------------
+      * Mesma ideia de PREENCHE-CHAVE, mas percorrendo todos os itens
+      * marcados na lista (multipla selecao) em vez de so o primeiro:
+      * cada volta pede o proximo selecionado a partir do ultimo
+      * encontrado, ate a lista acabar ou a tabela ficar cheia.
+       CAPTURA-SELECIONADOS-VEND.
+          MOVE 0 TO WS-QTD-SEL-VEND
+          MOVE 0 TO NUMERIC-VALUE
+          MOVE "GET-SELECTED-LIST-ITEM" TO CALL-FUNCTION
+          SET OBJECT-REFERENCE         TO WS-LISTA
+          CALL "ED-LIST" USING DATA-BLOCK-LV
+
+          PERFORM UNTIL NUMERIC-VALUE2 IS NOT NUMERIC
+                     OR NUMERIC-VALUE2 NOT > 0
+                     OR WS-QTD-SEL-VEND = 50
+             ADD 1 TO WS-QTD-SEL-VEND
+             MOVE NUMERIC-VALUE2         TO NUMERIC-VALUE
+             MOVE "RETRIEVE-LIST-ITEM"   TO CALL-FUNCTION
+             SET OBJECT-REFERENCE        TO WS-LISTA
+             CALL "ED-LIST" USING DATA-BLOCK-LV
+             MOVE FUNCTION NUMVAL(LVITEM-TEXT(1))
+                                TO WS-COD-SEL-VEND(WS-QTD-SEL-VEND)
+
+             MOVE "GET-SELECTED-LIST-ITEM" TO CALL-FUNCTION
+             SET OBJECT-REFERENCE          TO WS-LISTA
+             CALL "ED-LIST" USING DATA-BLOCK-LV
+          END-PERFORM.
       *-----------------------------------------------------------------
        GRAVAR.
           INITIALIZE ERRO-LER-D CAMPO-ERRO REG-VEND
@@ -373,11 +862,12 @@
              EXIT PARAGRAPH
           END-IF
 
-          MOVE COD-VEND-D      TO COD-VEND
+          MOVE COD-VEND-D      TO COD-VEND OF REG-VEND
           MOVE NOME-VEND-D     TO NOME-VEND
           MOVE CPF-VEND-D      TO CPF-VEND
           MOVE LAT-VEND-D      TO LAT-VEND
           MOVE LONG-VEND-D     TO LONG-VEND
+          MOVE TAXA-COMISSAO-VEND-D TO TAXA-COMISSAO-VEND
 
           PERFORM INVOKA-CPF
           IF ERRO-LER-D NOT = SPACES
@@ -385,19 +875,121 @@
              EXIT PARAGRAPH
           END-IF
 
+          IF LAT-VEND < -90 OR LAT-VEND > 90
+          OR LONG-VEND < -180 OR LONG-VEND > 180
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Latitude/longitude fora da faixa v�lida "
+                    "(-90 a 90 / -180 a 180)."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE VENDEDOR
+             EXIT PARAGRAPH
+          END-IF
+
           WRITE REG-VEND
 
           IF FS = "22"
-             REWRITE REG-VEND
-             IF FS = "23"
-                MOVE "NAO" TO ERRO-LER-D
-                STRING "Aten��o! Erro cpf j� cadastado anteriormente. "
-                "FS: " FS DELIMITED BY SIZE INTO CAMPO-ERRO
-                CLOSE VENDEDOR
-                EXIT PARAGRAPH
-             END-IF
+             PERFORM AVISA-DUPLICIDADE-VEND
+             CLOSE VENDEDOR
+             EXIT PARAGRAPH
+          END-IF
+
+          IF FS NOT = ZEROS
+             MOVE "NAO"        TO ERRO-LER-D
+             STRING "Aten��o! Erro na grava��o do registro. FS: "
+             FS DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE VENDEDOR
+             EXIT PARAGRAPH
+          END-IF
+
+          CLOSE VENDEDOR
+
+          PERFORM LISTAR.
+      *-----------------------------------------------------------------
+      * WRITE voltou FS=22 (CPF j� cadastrado em outro registro) --
+      * guarda os dados novos e mostra o vendedor que j� existe com
+      * esse CPF antes de decidir se sobrescreve.
+       AVISA-DUPLICIDADE-VEND.
+          MOVE COD-VEND OF REG-VEND   TO WS-PEND-COD-VEND
+          MOVE NOME-VEND  TO WS-PEND-NOME-VEND
+          MOVE LAT-VEND   TO WS-PEND-LAT-VEND
+          MOVE LONG-VEND  TO WS-PEND-LONG-VEND
+          MOVE CPF-VEND   TO WS-PEND-CPF-VEND
+
+          START VENDEDOR KEY IS = CPF-VEND
+          IF FS EQUAL ZEROS
+             READ VENDEDOR NEXT WITH IGNORE LOCK
+          END-IF
+
+          MOVE SPACES TO WS-MSG-SIT-DUP-VEND
+          IF VEND-INATIVO
+             STRING "Este cadastro esta INATIVO (excluido); "
+                    "confirmar tambem o reativa. "
+                    DELIMITED BY SIZE INTO WS-MSG-SIT-DUP-VEND
+          END-IF
+
+          STRING "Aten��o! Este CPF j� est� cadastrado para o "
+                 "vendedor c�digo " COD-VEND OF REG-VEND
+                 " (" NOME-VEND "). " FUNCTION TRIM(WS-MSG-SIT-DUP-VEND)
+                 " Confirma sobrescrever esse cadastro com os "
+                 "novos dados?"
+                 DELIMITED BY SIZE INTO CAMPO-ERRO
+          MOVE "SOBRESCREVER-VEND" TO WS-ACAO-PENDENTE.
+      *-----------------------------------------------------------------
+      * GRAVA-HISTORICO-VEND -- grava em HISTORICO-VENDEDORES.TXT a
+      * vers�o de REG-VEND como ela estava ANTES da altera��o/exclus�o.
+       GRAVA-HISTORICO-VEND.
+          ACCEPT WS-DATA-HIST FROM DATE YYYYMMDD
+          ACCEPT WS-HORA-HIST FROM TIME
+          MOVE WS-HORA-HIST (1:6)  TO WS-HORA-HIST-6
+
+          OPEN EXTEND HISTORICO-FILE
+          IF FS-HIST = "05" OR FS-HIST = "35"
+             OPEN OUTPUT HISTORICO-FILE
+          END-IF
+
+          MOVE WS-DATA-HORA-HIST TO HIST-DATA-HORA
+          MOVE COD-VEND OF REG-VEND          TO HIST-COD-VEND
+          MOVE WS-HIST-OPERACAO  TO HIST-OPERACAO
+          MOVE CPF-VEND          TO HIST-CPF
+          MOVE NOME-VEND         TO HIST-NOME
+          MOVE LAT-VEND          TO HIST-LAT
+          MOVE LONG-VEND         TO HIST-LONG
+          MOVE SIT-VEND          TO HIST-SIT
+
+          WRITE REG-HISTORICO
+
+          CLOSE HISTORICO-FILE.
+      *-----------------------------------------------------------------
+      * Usu�rio confirmou -- agora sim sobrescreve o registro que
+      * colide no CPF com os dados guardados em AVISA-DUPLICIDADE-VEND.
+       EXECUTA-SOBRESCREVER-VEND.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+
+          OPEN I-O VENDEDOR
+          IF FS NOT = ZEROS
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Aten��o! Erro na abertura do arquivo vededor. FS: "
+             FS DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE VENDEDOR
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE WS-PEND-CPF-VEND TO CPF-VEND
+          START VENDEDOR KEY IS = CPF-VEND
+          IF FS EQUAL ZEROS
+             READ VENDEDOR NEXT WITH IGNORE LOCK
           END-IF
 
+          MOVE "ALTERACAO" TO WS-HIST-OPERACAO
+          PERFORM GRAVA-HISTORICO-VEND
+
+          MOVE WS-PEND-NOME-VEND TO NOME-VEND
+          MOVE WS-PEND-LAT-VEND  TO LAT-VEND
+          MOVE WS-PEND-LONG-VEND TO LONG-VEND
+          SET VEND-ATIVO         TO TRUE
+          INITIALIZE DT-EXCLUSAO-VEND
+
+          REWRITE REG-VEND
           IF FS NOT = ZEROS
              MOVE "NAO"        TO ERRO-LER-D
              STRING "Aten��o! Erro na grava��o do registro. FS: "
@@ -437,48 +1029,321 @@
          END-IF
 
          STRING PSZPATH(1:WS-STRING-LEN)
-                 "EDPE050-MOVIMENTACOES-PEDIDOS.CSV" INTO CAMINHO-CSV-D.
+                 "EDPE049-VENDEDORES.CSV" INTO CAMINHO-CSV-D.
+
+      *    O nome acima � apenas um padr�o sugerido -- EF-CAMINHO-CSV
+      *    continua edit�vel na tela, para o caso do arquivo de vendedores
+      *    ter outro nome na pasta escolhida.
 
       *-----------------------------------------------------------------
        NOVO-CODIGO.
-          MOVE 999         TO COD-VEND
+          MOVE 999         TO COD-VEND OF REG-VEND
           START VENDEDOR KEY IS <= XAV-VEND
           IF FS EQUAL ZEROS
              READ VENDEDOR PREVIOUS WITH IGNORE LOCK
-             MOVE COD-VEND TO COD-VEND-D
+             MOVE COD-VEND OF REG-VEND TO COD-VEND-D
           ELSE
              MOVE ZEROS    TO COD-VEND-D.
 
           ADD 1            TO COD-VEND-D
-          MOVE COD-VEND    TO CONTA.
+          MOVE COD-VEND OF REG-VEND    TO CONTA.
       *-----------------------------------------------------------------
+      * LISTAR recarrega sempre a partir da primeira p�gina -- PROXIMA-
+      * PAGINA-VEND/PAGINA-ANTERIOR-VEND � que avan�am/recuam sem reler
+      * o arquivo inteiro de uma vez s�.
        LISTAR.
+          IF WS-FILTRO-COD-VEND NOT = ZEROS
+             AND NOT FILTRO-JA-APLICADO-VEND
+             MOVE "S" TO WS-FILTRO-APLICADO
+             PERFORM CARREGA-FILTRO-VEND
+          ELSE
+             MOVE 1      TO WS-PAGINA-ATUAL
+             MOVE 0      TO WS-PILHA-TOPO
+             MOVE ZEROS  TO WS-COD-INICIO-PAGINA
+             PERFORM CARREGA-PAGINA-VEND
+          END-IF.
+      *-----------------------------------------------------------------
+      * CARREGA-FILTRO-VEND -- usada s� na primeira LISTAR depois que o
+      * programa foi chamado com LK-FILTRO-COD-VEND preenchido; mostra
+      * s� aquele vendedor j� selecionado, em vez da lista inteira.
+       CARREGA-FILTRO-VEND.
+          SET OBJECT-REFERENCE TO WS-LISTA
+          MOVE "CLEAR-OBJECT"  TO CALL-FUNCTION
+          CALL "ED-LIST" USING DATA-BLOCK-LV
+
+          MOVE 0 TO WS-ITENS-PAGINA
+          SET LV-Mais-de-50 TO FALSE
+
+          PERFORM CARREGA-TEM-CLIENTE-VEND
+
+          OPEN INPUT VENDEDOR
+          MOVE WS-FILTRO-COD-VEND TO XAV-VEND
+          READ VENDEDOR WITH IGNORE LOCK
+             INVALID KEY CONTINUE
+             NOT INVALID KEY
+                IF VEND-ATIVO
+                   ADD 1 TO WS-ITENS-PAGINA
+                   PERFORM PREENCHE-LINHA
+                   MOVE "INSERT-LIST-ITEM" TO CALL-FUNCTION
+                   SET OBJECT-REFERENCE    TO WS-LISTA
+                   CALL "ED-LIST" USING DATA-BLOCK-LV
+                   PERFORM COLORE-LINHA-VEND
+                END-IF
+          END-READ
+          CLOSE VENDEDOR.
+      *-----------------------------------------------------------------
+      * CARREGA-PAGINA-VEND -- l� no m�ximo 50 vendedores ativos a
+      * partir de WS-COD-INICIO-PAGINA e liga LV-Flag-Mais-de-50 quando
+      * ainda sobrar registro depois dessa p�gina (mesmo limite de
+      * LV-Dados-Item occurs 50 em EdObj01.cpy).
+       CARREGA-PAGINA-VEND.
           SET OBJECT-REFERENCE TO WS-LISTA
           MOVE "CLEAR-OBJECT"  TO CALL-FUNCTION
           CALL "ED-LIST" USING DATA-BLOCK-LV
 
+          MOVE 0 TO WS-ITENS-PAGINA
+          SET LV-Mais-de-50 TO FALSE
+
+          PERFORM CARREGA-TEM-CLIENTE-VEND
+
           OPEN INPUT VENDEDOR
 
           INITIALIZE REG-VEND
+          MOVE WS-COD-INICIO-PAGINA TO XAV-VEND
           START VENDEDOR KEY IS >= XAV-VEND
           IF FS EQUAL ZEROS
              READ VENDEDOR NEXT WITH IGNORE LOCK
+             PERFORM UNTIL FS EQUAL "10" OR LV-Mais-de-50
+                IF VEND-ATIVO
+                   IF WS-ITENS-PAGINA < 50
+                      ADD 1 TO WS-ITENS-PAGINA
+                      PERFORM PREENCHE-LINHA
+                      MOVE "INSERT-LIST-ITEM" TO CALL-FUNCTION
+                      SET OBJECT-REFERENCE    TO WS-LISTA
+                      CALL "ED-LIST" USING DATA-BLOCK-LV
+                      PERFORM COLORE-LINHA-VEND
+                   ELSE
+                      SET LV-Mais-de-50 TO TRUE
+                      MOVE COD-VEND OF REG-VEND TO WS-COD-VEND
+                   END-IF
+                END-IF
+                IF NOT LV-Mais-de-50
+                   READ VENDEDOR NEXT WITH IGNORE LOCK
+                END-IF
+             END-PERFORM
+          END-IF
+
+          CLOSE VENDEDOR.
+      *-----------------------------------------------------------------
+      * PROXIMA-PAGINA-VEND -- s� avan�a se CARREGA-PAGINA-VEND deixou
+      * LV-Flag-Mais-de-50 ligada; empilha onde a p�gina atual come�ou.
+       PROXIMA-PAGINA-VEND.
+          IF LV-Mais-de-50
+             ADD 1 TO WS-PILHA-TOPO
+             MOVE WS-COD-INICIO-PAGINA TO WS-PILHA-COD-VEND (WS-PILHA-TOPO)
+             MOVE WS-COD-VEND          TO WS-COD-INICIO-PAGINA
+             ADD 1 TO WS-PAGINA-ATUAL
+             PERFORM CARREGA-PAGINA-VEND
+          END-IF.
+      *-----------------------------------------------------------------
+      * PAGINA-ANTERIOR-VEND -- desempilha o in�cio da p�gina anterior.
+       PAGINA-ANTERIOR-VEND.
+          IF WS-PILHA-TOPO > 0
+             MOVE WS-PILHA-COD-VEND (WS-PILHA-TOPO) TO WS-COD-INICIO-PAGINA
+             SUBTRACT 1 FROM WS-PILHA-TOPO
+             SUBTRACT 1 FROM WS-PAGINA-ATUAL
+             PERFORM CARREGA-PAGINA-VEND
+          END-IF.
+      *-----------------------------------------------------------------
+      * CARREGA-TEM-CLIENTE-VEND -- varre CLIENTE uma vez por p�gina e
+      * marca em WS-VTC-FLAG todo COD-VEND que tenha cliente ativo
+      * vinculado, para COLORE-LINHA-VEND n�o ter que repetir a
+      * varredura a cada linha da lista.
+       CARREGA-TEM-CLIENTE-VEND.
+          INITIALIZE WS-VEND-TEM-CLIENTE
+
+          OPEN INPUT CLIENTE
+          IF FS EQUAL ZEROS
+             INITIALIZE REG-CLI
+             START CLIENTE KEY IS >= XAV-CLI
              IF FS EQUAL ZEROS
+                READ CLIENTE NEXT WITH IGNORE LOCK
                 PERFORM UNTIL FS EQUAL "10"
-                   PERFORM PREENCHE-LINHA
-                   MOVE "INSERT-LIST-ITEM" TO CALL-FUNCTION
-                   SET OBJECT-REFERENCE    TO WS-LISTA
-                   CALL "ED-LIST" USING DATA-BLOCK-LV
-                   READ VENDEDOR NEXT WITH IGNORE LOCK
+                   IF CLI-ATIVO AND COD-VEND IN REG-CLI > ZEROS
+                      MOVE 1 TO WS-VTC-FLAG (COD-VEND IN REG-CLI)
+                   END-IF
+                   READ CLIENTE NEXT WITH IGNORE LOCK
                 END-PERFORM
              END-IF
+             CLOSE CLIENTE
+          END-IF.
+      *-----------------------------------------------------------------
+      * COLORE-LINHA-VEND -- destaca na lista o vendedor sem latitude/
+      * longitude preenchida, com valor fora da faixa v�lida, ou sem
+      * nenhum cliente vinculado.
+       COLORE-LINHA-VEND.
+          IF (LAT-VEND = ZEROS AND LONG-VEND = ZEROS)
+          OR LAT-VEND < -90 OR LAT-VEND > 90
+          OR LONG-VEND < -180 OR LONG-VEND > 180
+          OR WS-VTC-FLAG (COD-VEND OF REG-VEND) = 0
+             INVOKE LV-Dado-Objeto (WS-ITENS-PAGINA) "setColor"
+                                            USING WS-COR-PROBLEMA
+          ELSE
+             INVOKE LV-Dado-Objeto (WS-ITENS-PAGINA) "setColor"
+                                            USING WS-COR-NORMAL
+          END-IF.
+      *-----------------------------------------------------------------
+      * IMPORTAR agora s� faz a pr�-valida��o do arquivo inteiro e
+      * pergunta a confirma��o (MBOX-CONF) antes de gravar qualquer
+      * registro -- a grava��o de fato fica em GRAVA-CSV-VENDEDORES,
+      * disparada por CONFIRMAR-ACAO-PENDENTE.
+       IMPORTAR.
+          PERFORM VALIDA-CSV-VENDEDORES
+
+          IF ERRO-LER-D = SPACES
+             STRING "Confer�ncia do arquivo: " WS-CONT-LIDOS
+             " linha(s) lida(s), " WS-CONT-OK " ser�o importadas, "
+             WS-CONT-ERRO " ser�o rejeitadas. Confirma a importa��o?"
+             DELIMITED BY SIZE INTO CAMPO-ERRO
+             MOVE "IMPORTAR-VEND" TO WS-ACAO-PENDENTE
+          END-IF.
+      *-----------------------------------------------------------------
+      * L� o CSV do in�cio ao fim sem gravar nada em VENDEDOR, apenas
+      * classificando cada linha com CLASSIFICA-LINHA-VEND e somando
+      * os contadores que v�o para a mensagem de confirma��o.
+       VALIDA-CSV-VENDEDORES.
+
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          MOVE 0 TO WS-CONT-LIDOS WS-CONT-OK WS-CONT-ERRO
+
+          MOVE CAMINHO-CSV-D       TO WS-NOME-CSV
+          OPEN INPUT CSV-FILE
+
+          IF FS NOT = ZEROS
+             MOVE "NAO"        TO ERRO-LER-D
+             STRING "Aten��o! Erro ao abrir arquivo csv. FS: " FS
+                           DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE CSV-FILE
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM MONTA-NOME-REJEITOS-VEND
+          OPEN OUTPUT REJEITOS-FILE
+
+          INITIALIZE REG-CSV
+          READ CSV-FILE
+
+          IF IGNORA-CAB-D = 1
+             READ CSV-FILE
+          END-IF
+
+          PERFORM UNTIL FS NOT = ZEROS
+             ADD 1 TO WS-CONT-LIDOS
+             PERFORM CLASSIFICA-LINHA-VEND
+             IF LINHA-VEND-VALIDA
+                ADD 1 TO WS-CONT-OK
+             ELSE
+                ADD 1 TO WS-CONT-ERRO
+                PERFORM GRAVA-REJEITO-VEND
+             END-IF
+             READ CSV-FILE
+          END-PERFORM
+
+          CLOSE CSV-FILE REJEITOS-FILE.
+      *-----------------------------------------------------------------
+      * Monta o nome do arquivo de rejeitos na mesma pasta do CSV de
+      * importa��o, para o usu�rio conseguir corrigir a planilha de
+      * origem exatamente nas linhas que n�o entraram.
+       MONTA-NOME-REJEITOS-VEND.
+          INITIALIZE WS-STRING-LEN WS-SPACES
+          MOVE SPACES TO WS-NOME-REJEITOS
+
+          INSPECT FUNCTION REVERSE(WS-NOME-CSV) TALLYING WS-SPACES
+                                                       FOR LEADING SPACES
+          COMPUTE WS-STRING-LEN = LENGTH OF WS-NOME-CSV - WS-SPACES
+
+          PERFORM VARYING WS-STRING-LEN FROM WS-STRING-LEN BY -1
+             UNTIL WS-STRING-LEN = 0
+             OR WS-NOME-CSV (WS-STRING-LEN:1) = "\"
+          END-PERFORM
+
+          STRING WS-NOME-CSV (1:WS-STRING-LEN)
+                 "IMPORTACAO-VENDEDORES-REJEITOS.TXT"
+                 DELIMITED BY SIZE INTO WS-NOME-REJEITOS.
+      *-----------------------------------------------------------------
+       GRAVA-REJEITO-VEND.
+          MOVE CPF-VEND      TO REJ-CPF
+          MOVE NOME-VEND     TO REJ-NOME
+          MOVE WS-MOTIVO-REJEICAO TO REJ-MOTIVO
+          WRITE REG-REJEITO.
+      *-----------------------------------------------------------------
+      * Tira pontos e h�fen do CPF lido do CSV (ex.: "000.000.000-00")
+      * antes do teste NUMERIC, j� que esse � o formato que a maioria
+      * das planilhas de origem traz.
+       LIMPA-CPF-VEND.
+          MOVE SPACES TO WS-CPF-LIMPO
+          MOVE SPACES TO WS-TAXID-P1 WS-TAXID-P2 WS-TAXID-P3
+                         WS-TAXID-P4 WS-TAXID-P5
+
+          UNSTRING WS-CPF-TEXT DELIMITED BY "." OR "-" INTO
+          WS-TAXID-P1 WS-TAXID-P2 WS-TAXID-P3 WS-TAXID-P4 WS-TAXID-P5
+
+          STRING WS-TAXID-P1 DELIMITED BY SPACE
+                 WS-TAXID-P2 DELIMITED BY SPACE
+                 WS-TAXID-P3 DELIMITED BY SPACE
+                 WS-TAXID-P4 DELIMITED BY SPACE
+                 WS-TAXID-P5 DELIMITED BY SPACE
+                 INTO WS-CPF-LIMPO.
+      *-----------------------------------------------------------------
+      * Interpreta uma linha do CSV para dentro de REG-VEND e classifica
+      * se ela pode ser gravada (LINHA-VEND-VALIDA) -- usado tanto na
+      * pr�-valida��o quanto na grava��o.
+       CLASSIFICA-LINHA-VEND.
+          INITIALIZE REG-VEND WS-LAT-EDIT WS-LONG-EDIT WS-LAT-TEXT
+          WS-LONG-TEXT WS-CPF-TEXT
+          MOVE "NAO"              TO WS-LINHA-VALIDA
+          MOVE SPACES             TO WS-MOTIVO-REJEICAO
+
+          UNSTRING LINHA-CSV DELIMITED BY "," INTO
+          WS-CPF-TEXT NOME-VEND WS-LAT-TEXT WS-LONG-TEXT
+
+          PERFORM LIMPA-CPF-VEND
+          MOVE WS-CPF-LIMPO TO CPF-VEND
+
+          IF CPF-VEND IS NOT NUMERIC OR CPF-VEND IS ZEROS
+             MOVE "CPF n�o num�rico ou em branco" TO WS-MOTIVO-REJEICAO
+             EXIT PARAGRAPH
           END-IF
 
-          CLOSE VENDEDOR.
+          MOVE FUNCTION NUMVAL(WS-LAT-TEXT) TO WS-LAT-EDIT
+          MOVE FUNCTION NUMVAL(WS-LONG-TEXT) TO WS-LONG-EDIT
+
+          MOVE WS-LAT-EDIT          TO LAT-VEND
+          MOVE WS-LONG-EDIT         TO LONG-VEND
+
+          MOVE CPF-VEND TO CPF-VEND-D
+          PERFORM INVOKA-CPF
+          IF ERRO-LER-D NOT = SPACES
+             MOVE "CPF inv�lido" TO WS-MOTIVO-REJEICAO
+             INITIALIZE CAMPO-ERRO ERRO-LER-D
+             EXIT PARAGRAPH
+          END-IF
+
+          IF LAT-VEND < -90 OR LAT-VEND > 90
+          OR LONG-VEND < -180 OR LONG-VEND > 180
+             MOVE "Latitude/longitude fora da faixa v�lida"
+                                         TO WS-MOTIVO-REJEICAO
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE "SIM" TO WS-LINHA-VALIDA.
       *-----------------------------------------------------------------
-       IMPORTAR.
+      * Grava de fato as linhas v�lidas do CSV em VENDEDOR -- s� �
+      * chamada depois que o usu�rio confirmou o resumo do IMPORTAR.
+       GRAVA-CSV-VENDEDORES.
 
           INITIALIZE CAMPO-ERRO ERRO-LER-D WS-COD-VEND
+          MOVE 0 TO WS-CONT-OK WS-CONT-DUPLICADO
 
           MOVE CAMINHO-CSV-D       TO WS-NOME-CSV
           OPEN INPUT CSV-FILE
@@ -491,6 +1356,12 @@
              EXIT PARAGRAPH
           END-IF
 
+          PERFORM MONTA-NOME-REJEITOS-VEND
+          OPEN EXTEND REJEITOS-FILE
+          IF FS-REJ = "05" OR FS-REJ = "35"
+             OPEN OUTPUT REJEITOS-FILE
+          END-IF
+
           INITIALIZE REG-CSV
           READ CSV-FILE
 
@@ -499,65 +1370,410 @@
           END-IF
 
           PERFORM ADICIONAR
-          MOVE COD-VEND        TO WS-COD-VEND
+          MOVE COD-VEND OF REG-VEND        TO WS-COD-VEND
 
           OPEN I-O VENDEDOR
           IF FS NOT = ZEROS
              MOVE "NAO"            TO ERRO-LER-D
              STRING "Aten��o! Erro na abertura do arquivo vendedor: FS:"
              FS DELIMITED BY SIZE INTO CAMPO-ERRO
-             CLOSE VENDEDOR CSV-FILE
+             CLOSE VENDEDOR CSV-FILE REJEITOS-FILE
              EXIT PARAGRAPH
           END-IF
 
           PERFORM UNTIL FS NOT = ZEROS
-             INITIALIZE REG-VEND WS-LAT-EDIT WS-LONG-EDIT WS-LAT-TEXT
-             WS-LONG-TEXT CAMPO-ERRO ERRO-LER-D
-
-             MOVE WS-COD-VEND      TO COD-VEND
-
-             UNSTRING LINHA-CSV DELIMITED BY "," INTO
-             CPF-VEND NOME-VEND WS-LAT-TEXT WS-LONG-TEXT
-
-             IF CPF-VEND IS NOT NUMERIC OR CPF-VEND IS ZEROS
-                READ CSV-FILE
-                EXIT PERFORM CYCLE
-             END-IF
-
-
-             MOVE FUNCTION NUMVAL(WS-LAT-TEXT) TO WS-LAT-EDIT
-             MOVE FUNCTION NUMVAL(WS-LONG-TEXT) TO WS-LONG-EDIT
+             MOVE WS-COD-VEND      TO COD-VEND-D
+             PERFORM CLASSIFICA-LINHA-VEND
+             MOVE WS-COD-VEND      TO COD-VEND OF REG-VEND
 
-             MOVE WS-LAT-EDIT          TO LAT-VEND
-             MOVE WS-LONG-EDIT         TO LONG-VEND
-
-             MOVE CPF-VEND TO CPF-VEND-D
-             PERFORM INVOKA-CPF
-             IF ERRO-LER-D NOT = SPACES
+             IF NOT LINHA-VEND-VALIDA
                 READ CSV-FILE
-                INITIALIZE CAMPO-ERRO ERRO-LER-D
                 EXIT PERFORM CYCLE
              END-IF
 
              WRITE REG-VEND
              IF FS NOT = ZEROS
+                ADD 1 TO WS-CONT-DUPLICADO
+                MOVE "CPF ja cadastrado (duplicado)"
+                                     TO WS-MOTIVO-REJEICAO
+                PERFORM GRAVA-REJEITO-VEND
                 READ CSV-FILE
                 EXIT PERFORM CYCLE
              END-IF
 
+             ADD 1 TO WS-CONT-OK
              ADD 1 TO WS-COD-VEND
 
              READ CSV-FILE
           END-PERFORM
 
-          CLOSE CSV-FILE VENDEDOR.
+          CLOSE CSV-FILE VENDEDOR REJEITOS-FILE
+
+          STRING "Importacao concluida: " WS-CONT-OK
+                 " vendedor(es) importado(s), " WS-CONT-DUPLICADO
+                 " rejeitado(s) por CPF ja cadastrado (ver "
+                 FUNCTION TRIM(WS-NOME-REJEITOS) ")"
+                 DELIMITED BY SIZE INTO CAMPO-ERRO
+
+          PERFORM LISTAR.
+      *-----------------------------------------------------------------
+      * Efetiva a a��o que estava aguardando confirma��o em MBOX-CONF.
+       CONFIRMAR-ACAO-PENDENTE.
+          EVALUATE WS-ACAO-PENDENTE
+             WHEN "IMPORTAR-VEND"
+                PERFORM GRAVA-CSV-VENDEDORES
+             WHEN "REMOVER-TODOS-VEND"
+                PERFORM EXECUTA-REMOVER-TODOS
+             WHEN "SOBRESCREVER-VEND"
+                PERFORM EXECUTA-SOBRESCREVER-VEND
+             WHEN "EXCLUIR-SELECIONADOS-VEND"
+                PERFORM EXECUTA-EXCLUIR-SELECIONADOS
+          END-EVALUATE
+
+          MOVE SPACES TO WS-ACAO-PENDENTE
+          INITIALIZE CAMPO-ERRO ERRO-LER-D.
+      *-----------------------------------------------------------------
+      * Usu�rio desistiu da a��o pendente -- s� limpa o estado.
+       CANCELAR-ACAO-PENDENTE.
+          MOVE SPACES TO WS-ACAO-PENDENTE
+          INITIALIZE CAMPO-ERRO ERRO-LER-D.
+      *-----------------------------------------------------------------
+      * S� conta quantos vendedores existem e pede confirma��o -- a
+      * remo��o de fato fica em EXECUTA-REMOVER-TODOS, disparada por
+      * CONFIRMAR-ACAO-PENDENTE depois que o usu�rio confirmar.
+      * Conta quantos vendedores existem hoje no arquivo -- mesma
+      * tecnica de contagem usada em REMOVER-TODOS e BACKUP-VENDEDOR.
+       CONTA-VENDEDORES-ATUAL.
+
+          MOVE ZEROS TO WS-QTD-VEND-ATUAL
+          OPEN INPUT VENDEDOR
+          IF FS EQUAL ZEROS
+             INITIALIZE REG-VEND
+             START VENDEDOR KEY IS >= XAV-VEND
+             IF FS EQUAL ZEROS
+                READ VENDEDOR NEXT WITH IGNORE LOCK
+                PERFORM UNTIL FS = "10"
+                   ADD 1 TO WS-QTD-VEND-ATUAL
+                   READ VENDEDOR NEXT WITH IGNORE LOCK
+                END-PERFORM
+             END-IF
+             CLOSE VENDEDOR
+          END-IF.
+      *-----------------------------------------------------------------
+      * Le a quantidade de vendedores registrada no fim da sessao
+      * anterior (arquivo ausente ou vazio = primeira execucao, nada
+      * para comparar ainda).
+       LER-CONTROLE-VEND.
+
+          MOVE ZEROS TO WS-QTD-VEND-CTL
+          OPEN INPUT CTL-FILE
+          IF FS-CTL EQUAL ZEROS
+             READ CTL-FILE
+             IF FS-CTL EQUAL ZEROS
+                MOVE REG-CTL TO WS-QTD-VEND-CTL
+             END-IF
+             CLOSE CTL-FILE
+          END-IF.
+      *-----------------------------------------------------------------
+      * Regrava a quantidade atual de vendedores como referencia para
+      * a proxima execucao.
+       GRAVA-CONTROLE-VEND.
+
+          OPEN OUTPUT CTL-FILE
+          MOVE WS-QTD-VEND-ATUAL TO REG-CTL
+          WRITE REG-CTL
+          CLOSE CTL-FILE.
+      *-----------------------------------------------------------------
+      * Compara a quantidade atual de vendedores com a registrada no
+      * fim da sessao anterior. Uma queda inesperada pode indicar
+      * perda de dados (arquivo corrompido, remocao feita fora do
+      * sistema etc) -- avisa o usuario e sugere conferir os backups
+      * ja gravados por BACKUP-VENDEDOR.
+       VERIFICA-INTEGRIDADE-VEND.
+
+          PERFORM CONTA-VENDEDORES-ATUAL
+          PERFORM LER-CONTROLE-VEND
+
+          IF WS-QTD-VEND-CTL > ZEROS
+          AND WS-QTD-VEND-ATUAL < WS-QTD-VEND-CTL
+             INITIALIZE CAMPO-ERRO
+             STRING "Atencao! O cadastro de vendedores tem agora "
+                    WS-QTD-VEND-ATUAL " registro(s), contra "
+                    WS-QTD-VEND-CTL " no encerramento anterior."
+                    " Confira se houve perda de dados e, se for"
+                    " o caso, restaure pelo backup mais recente"
+                    " (VENDEDOR-BACKUP-AAAA-MM-DD.TXT)."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+             MOVE "NAO" TO ERRO-LER-D
+          END-IF.
+      *-----------------------------------------------------------------
+      * Atualiza o controle de quantidade ao encerrar normalmente pelo
+      * menu, para servir de referencia na proxima abertura.
+       ATUALIZA-CONTROLE-VEND.
+
+          PERFORM CONTA-VENDEDORES-ATUAL
+          PERFORM GRAVA-CONTROLE-VEND.
+      *-----------------------------------------------------------------
+      * So pede confirmacao -- a exclusao de fato (mesmo soft-delete de
+      * EXCLUIR, um a um) fica em EXECUTA-EXCLUIR-SELECIONADOS, disparada
+      * por CONFIRMAR-ACAO-PENDENTE. So atua sobre os vendedores marcados
+      * na lista (multipla selecao), diferente de REMOVER-TODOS, que
+      * atinge o cadastro inteiro.
+       EXCLUIR-SELECIONADOS.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          PERFORM CAPTURA-SELECIONADOS-VEND
+
+          IF WS-QTD-SEL-VEND = 0
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Atencao! Nenhum vendedor marcado na lista."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+             EXIT PARAGRAPH
+          END-IF
+
+          STRING "Confirma excluir os " WS-QTD-SEL-VEND
+                 " vendedor(es) marcado(s) na lista?"
+                 DELIMITED BY SIZE INTO CAMPO-ERRO
+          MOVE "EXCLUIR-SELECIONADOS-VEND" TO WS-ACAO-PENDENTE.
+      *-----------------------------------------------------------------
+      * Exclui (soft-delete, mesma logica de EXCLUIR) cada vendedor
+      * capturado em WS-TAB-SELECIONADOS-VEND; guarda historico de cada
+      * um antes de inativar, do mesmo jeito que EXCLUIR faz para um
+      * unico vendedor.
+       EXECUTA-EXCLUIR-SELECIONADOS.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          MOVE 1 TO WS-INDICE-SEL-VEND
+          MOVE 0 TO WS-QTD-OK-LOTE-VEND WS-QTD-FALHA-LOTE-VEND
+
+          OPEN I-O VENDEDOR
+          PERFORM UNTIL WS-INDICE-SEL-VEND > WS-QTD-SEL-VEND
+             MOVE WS-COD-SEL-VEND(WS-INDICE-SEL-VEND)
+                                     TO COD-VEND OF REG-VEND
+             READ VENDEDOR WITH LOCK
+             IF FS EQUAL ZEROS
+                MOVE "EXCLUSAO" TO WS-HIST-OPERACAO
+                PERFORM GRAVA-HISTORICO-VEND
+                SET VEND-INATIVO TO TRUE
+                ACCEPT DT-EXCLUSAO-VEND FROM DATE YYYYMMDD
+                REWRITE REG-VEND
+                IF FS EQUAL ZEROS
+                   ADD 1 TO WS-QTD-OK-LOTE-VEND
+                ELSE
+                   ADD 1 TO WS-QTD-FALHA-LOTE-VEND
+                END-IF
+             ELSE
+                ADD 1 TO WS-QTD-FALHA-LOTE-VEND
+             END-IF
+             ADD 1 TO WS-INDICE-SEL-VEND
+          END-PERFORM
+          CLOSE VENDEDOR
+
+          IF WS-QTD-FALHA-LOTE-VEND NOT = 0
+             MOVE "NAO" TO ERRO-LER-D
+             STRING "Atencao! " WS-QTD-OK-LOTE-VEND
+                    " vendedor(es) excluido(s); " WS-QTD-FALHA-LOTE-VEND
+                    " nao pode(ram) ser excluido(s) (registro"
+                    " travado por outra sessao ou ja alterado)."
+                    DELIMITED BY SIZE INTO CAMPO-ERRO
+          END-IF
+
+          PERFORM LISTAR.
       *-----------------------------------------------------------------
        REMOVER-TODOS.
 
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          MOVE 0 TO WS-QTD-REMOVER
+
+          OPEN INPUT VENDEDOR
+          IF FS EQUAL ZEROS
+             INITIALIZE REG-VEND
+             START VENDEDOR KEY IS >= XAV-VEND
+             IF FS EQUAL ZEROS
+                READ VENDEDOR NEXT WITH IGNORE LOCK
+                PERFORM UNTIL FS = "10"
+                   ADD 1 TO WS-QTD-REMOVER
+                   READ VENDEDOR NEXT WITH IGNORE LOCK
+                END-PERFORM
+             END-IF
+             CLOSE VENDEDOR
+          END-IF
+
+          STRING "Confirma remover todos os " WS-QTD-REMOVER
+                 " vendedor(es) cadastrados? Uma c�pia de seguran�a"
+                 " ser� gravada antes da remo��o."
+                 DELIMITED BY SIZE INTO CAMPO-ERRO
+          MOVE "REMOVER-TODOS-VEND" TO WS-ACAO-PENDENTE.
+      *-----------------------------------------------------------------
+      * Grava uma c�pia de seguran�a de VENDEDOR antes de esvaziar o
+      * arquivo, e s� depois faz o OPEN OUTPUT que remove tudo.
+       EXECUTA-REMOVER-TODOS.
+          PERFORM BACKUP-VENDEDOR
+
           INITIALIZE CAMPO-ERRO ERRO-LER-D
 
           OPEN OUTPUT VENDEDOR
           CLOSE VENDEDOR.
+      *-----------------------------------------------------------------
+       BACKUP-VENDEDOR.
+          ACCEPT DT-INV FROM DATE YYYYMMDD
+
+          MOVE SPACES TO WS-NOME-BACKUP
+          STRING "VENDEDOR-BACKUP-" ANO-INV "-" MES-INV "-" DIA-INV
+                 ".TXT" DELIMITED BY SIZE INTO WS-NOME-BACKUP
+
+          OPEN OUTPUT BACKUP-FILE
+          OPEN INPUT VENDEDOR
+
+          IF FS EQUAL ZEROS
+             INITIALIZE REG-VEND
+             START VENDEDOR KEY IS >= XAV-VEND
+             IF FS EQUAL ZEROS
+                READ VENDEDOR NEXT WITH IGNORE LOCK
+                PERFORM UNTIL FS = "10"
+                   PERFORM GRAVA-LINHA-BACKUP-VEND
+                   READ VENDEDOR NEXT WITH IGNORE LOCK
+                END-PERFORM
+             END-IF
+             CLOSE VENDEDOR
+          END-IF
+
+          CLOSE BACKUP-FILE.
+      *-----------------------------------------------------------------
+       GRAVA-LINHA-BACKUP-VEND.
+          MOVE SPACES           TO REG-BACKUP
+          MOVE COD-VEND OF REG-VEND         TO BKP-COD
+          MOVE CPF-VEND         TO BKP-CPF
+          MOVE NOME-VEND        TO BKP-NOME
+          MOVE LAT-VEND         TO WS-LAT-EDIT
+          MOVE WS-LAT-EDIT      TO BKP-LAT
+          MOVE LONG-VEND        TO WS-LONG-EDIT
+          MOVE WS-LONG-EDIT     TO BKP-LONG
+          WRITE REG-BACKUP.
+      *-----------------------------------------------------------------
+       EXPORTAR.
+
+          MOVE 0                          TO EX-LINHA
+          INITIALIZE EX-DADOS
+
+          MOVE SPACES                     TO EX-EMPRESA
+          MOVE "Cadastro de Vendedores"   TO EX-TITULO
+          PERFORM MONTA-COLUNAS-EXCEL-VEND
+
+          OPEN INPUT VENDEDOR
+
+          INITIALIZE REG-VEND
+          START VENDEDOR KEY IS >= XAV-VEND
+          IF FS EQUAL ZEROS
+             READ VENDEDOR NEXT WITH IGNORE LOCK
+             IF FS EQUAL ZEROS
+                PERFORM UNTIL FS EQUAL "10"
+                   IF VEND-ATIVO
+                      PERFORM ACUMULA-LINHA-EXCEL-VEND
+                   END-IF
+                   READ VENDEDOR NEXT WITH IGNORE LOCK
+                END-PERFORM
+             END-IF
+          END-IF
+
+          IF EX-LINHA > 0
+             PERFORM GERA-PLANILHA-EXCEL-VEND
+          END-IF
+
+          CLOSE VENDEDOR.
+      *-----------------------------------------------------------------
+       MONTA-COLUNAS-EXCEL-VEND.
+          MOVE "D" TO EX-ALINHAMENTO (1)
+          MOVE "C�digo"        TO EX-NOME-COLUNA (1)
+          MOVE 07              TO EX-TAMANHO-COLUNA (1)
+
+          MOVE "E" TO EX-ALINHAMENTO (2)
+          MOVE "CPF"           TO EX-NOME-COLUNA (2)
+          MOVE 11              TO EX-TAMANHO-COLUNA (2)
+
+          MOVE "E" TO EX-ALINHAMENTO (3)
+          MOVE "Nome"          TO EX-NOME-COLUNA (3)
+          MOVE 50              TO EX-TAMANHO-COLUNA (3)
+
+          MOVE "D" TO EX-ALINHAMENTO (4)
+          MOVE "Latitude"      TO EX-NOME-COLUNA (4)
+          MOVE 12              TO EX-TAMANHO-COLUNA (4)
+
+          MOVE "D" TO EX-ALINHAMENTO (5)
+          MOVE "Longitude"     TO EX-NOME-COLUNA (5)
+          MOVE 12              TO EX-TAMANHO-COLUNA (5).
+      *-----------------------------------------------------------------
+       ACUMULA-LINHA-EXCEL-VEND.
+          ADD 1                        TO EX-LINHA
+          MOVE COD-VEND OF REG-VEND    TO EX-COLUNA-1 (EX-LINHA)
+          MOVE CPF-VEND                TO EX-COLUNA-2 (EX-LINHA)
+          MOVE NOME-VEND               TO EX-COLUNA-3 (EX-LINHA)
+          MOVE LAT-VEND                TO WS-LAT-EDIT
+          MOVE LONG-VEND               TO WS-LONG-EDIT
+          MOVE WS-LAT-EDIT             TO EX-COLUNA-4 (EX-LINHA)
+          MOVE WS-LONG-EDIT            TO EX-COLUNA-5 (EX-LINHA)
+
+          IF EX-LINHA = 50
+             PERFORM GERA-PLANILHA-EXCEL-VEND
+          END-IF.
+      *-----------------------------------------------------------------
+       GERA-PLANILHA-EXCEL-VEND.
+          INVOKE EDOBJ01 "Excel" USING OBJETOS
+          MOVE 0                       TO EX-LINHA
+          INITIALIZE EX-DADOS.
+      *-----------------------------------------------------------------
+      * EXPORTAR-CSV -- grava VENDEDOR no mesmo layout que IMPORTAR l�
+      * (CPF,NOME,LAT,LONG), usando o caminho escolhido em
+      * CONFIGURA-SELECAO/EF-CAMINHO-CSV, para permitir fazer um backup
+      * em planilha e reimportar depois sem montar o CSV na m�o.
+       EXPORTAR-CSV.
+          INITIALIZE CAMPO-ERRO ERRO-LER-D
+          MOVE 0 TO WS-CONT-OK
+
+          MOVE CAMINHO-CSV-D       TO WS-NOME-CSV
+          OPEN OUTPUT CSV-FILE
+
+          IF FS NOT = ZEROS
+             MOVE "NAO"        TO ERRO-LER-D
+             STRING "Aten��o! Erro ao criar arquivo csv. FS: " FS
+                           DELIMITED BY SIZE INTO CAMPO-ERRO
+             CLOSE CSV-FILE
+             EXIT PARAGRAPH
+          END-IF
+
+          OPEN INPUT VENDEDOR
+
+          INITIALIZE REG-VEND
+          START VENDEDOR KEY IS >= XAV-VEND
+          IF FS EQUAL ZEROS
+             READ VENDEDOR NEXT WITH IGNORE LOCK
+             PERFORM UNTIL FS EQUAL "10"
+                IF VEND-ATIVO
+                   PERFORM ESCREVE-LINHA-CSV-VEND
+                   ADD 1 TO WS-CONT-OK
+                END-IF
+                READ VENDEDOR NEXT WITH IGNORE LOCK
+             END-PERFORM
+          END-IF
+
+          CLOSE VENDEDOR CSV-FILE
+
+          STRING "Exporta��o conclu�da: " WS-CONT-OK
+                 " vendedor(es) gravado(s) em " FUNCTION TRIM(WS-NOME-CSV)
+                 DELIMITED BY SIZE INTO CAMPO-ERRO.
+      *-----------------------------------------------------------------
+       ESCREVE-LINHA-CSV-VEND.
+          MOVE LAT-VEND         TO WS-LAT-EDIT
+          MOVE LONG-VEND        TO WS-LONG-EDIT
+
+          MOVE SPACES           TO REG-CSV
+          STRING CPF-VEND                        DELIMITED BY SIZE
+                 ","                              DELIMITED BY SIZE
+                 FUNCTION TRIM(NOME-VEND)         DELIMITED BY SIZE
+                 ","                              DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-LAT-EDIT)       DELIMITED BY SIZE
+                 ","                              DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-LONG-EDIT)      DELIMITED BY SIZE
+                 INTO LINHA-CSV
+          WRITE REG-CSV.
       *-----------------------------------------------------------------
        INVOKA-CPF.
           INITIALIZE ERRO-LER-D CAMPO-ERRO
@@ -571,13 +1787,49 @@
       *-----------------------------------------------------------------
        PREENCHE-LINHA.
           INITIALIZE LVIEW-ITEM
-          MOVE COD-VEND               TO LVITEM-TEXT(1)
-          MOVE CPF-VEND               TO LVITEM-TEXT(2)
-          MOVE NOME-VEND              TO LVITEM-TEXT(3)
-          MOVE LAT-VEND               TO WS-LAT-EDIT
-          MOVE LONG-VEND              TO WS-LONG-EDIT
-          MOVE WS-LAT-EDIT            TO LVITEM-TEXT(4)
-          MOVE WS-LONG-EDIT           TO LVITEM-TEXT(5).
+          MOVE 0 TO WS-COL-LISTA-ATUAL
+
+          IF COLUNA-CODIGO-ATIVA
+             ADD 1 TO WS-COL-LISTA-ATUAL
+             MOVE COD-VEND OF REG-VEND
+                                     TO LVITEM-TEXT(WS-COL-LISTA-ATUAL)
+          END-IF
+
+          IF COLUNA-DOC-ATIVA
+             ADD 1 TO WS-COL-LISTA-ATUAL
+             MOVE CPF-VEND TO LVITEM-TEXT(WS-COL-LISTA-ATUAL)
+          END-IF
+
+          IF COLUNA-NOME-ATIVA
+             ADD 1 TO WS-COL-LISTA-ATUAL
+             MOVE NOME-VEND TO LVITEM-TEXT(WS-COL-LISTA-ATUAL)
+          END-IF
+
+          IF COLUNA-LAT-ATIVA
+             MOVE LAT-VEND TO WS-LAT-EDIT
+             ADD 1 TO WS-COL-LISTA-ATUAL
+             MOVE WS-LAT-EDIT TO LVITEM-TEXT(WS-COL-LISTA-ATUAL)
+          END-IF
+
+          IF COLUNA-LONG-ATIVA
+             MOVE LONG-VEND TO WS-LONG-EDIT
+             ADD 1 TO WS-COL-LISTA-ATUAL
+             MOVE WS-LONG-EDIT TO LVITEM-TEXT(WS-COL-LISTA-ATUAL)
+          END-IF
+
+          PERFORM PREPARA-TOOLTIP-LINHA.
+      *-----------------------------------------------------------------
+      * PREPARA-TOOLTIP-LINHA -- a coluna "Nome" do cabe�alho
+      * (INICIALIZA-OBJETOS) fica limitada a 30 posi��es; quando o
+      * nome passa disso, guarda o texto completo em TP-Texto
+      * (TP-Grupo-Tooltip de EdObj01.cpy) na posi��o da linha que est�
+      * sendo inserida, para o runtime exibir como tooltip ao passar o
+      * mouse sobre a linha truncada.
+       PREPARA-TOOLTIP-LINHA.
+          MOVE SPACES TO TP-Texto (WS-ITENS-PAGINA)
+          IF FUNCTION LENGTH(FUNCTION TRIM(NOME-VEND)) > 30
+             MOVE NOME-VEND TO TP-Texto (WS-ITENS-PAGINA)
+          END-IF.
       *-----------------------------------------------------------------
        CALL-DIALOG-SYSTEM.
           CALL DIALOG-SYSTEM USING DS-CONTROL-BLOCK DATA-BLOCK
