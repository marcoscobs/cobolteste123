@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    CLIENTE.FD  -  Layout do arquivo mestre de clientes.
+      ******************************************************************
+       FD  CLIENTE
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CLIENTE.DAT".
+
+       01  REG-CLI.
+           05  CHAVE-CLI.
+               10  COD-CLI          PIC 9(07).
+           05  XAV-CLI REDEFINES CHAVE-CLI
+                                    PIC 9(07).
+           05  CNPJ-CLI             PIC 9(14).
+           05  RAZAO-CLI            PIC X(60).
+           05  LAT-CLI              PIC S9(03)V9(08).
+           05  LONG-CLI             PIC S9(03)V9(08).
+           05  COD-VEND             PIC 9(03).
+           05  SIT-CLI               PIC X(01) VALUE "A".
+               88  CLI-ATIVO                    VALUE "A".
+               88  CLI-INATIVO                  VALUE "I".
+           05  DT-EXCLUSAO-CLI       PIC 9(08).
