@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COLCFG.FD  -  Preferencia de colunas da listagem (ListView)
+      *    de CADCLI/CADVEND, por usuario do Windows e por tela.
+      ******************************************************************
+       FD  COLCFG
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "COLCFG.DAT".
+
+       01  REG-COLCFG.
+           05  CHAVE-COLCFG.
+               10  USUARIO-COLCFG      PIC X(30).
+               10  TELA-COLCFG         PIC X(04).
+           05  COL-CODIGO-COLCFG       PIC X(01) VALUE "S".
+               88  COLUNA-CODIGO-ATIVA          VALUE "S".
+           05  COL-DOC-COLCFG          PIC X(01) VALUE "S".
+               88  COLUNA-DOC-ATIVA             VALUE "S".
+           05  COL-NOME-COLCFG         PIC X(01) VALUE "S".
+               88  COLUNA-NOME-ATIVA            VALUE "S".
+           05  COL-LAT-COLCFG          PIC X(01) VALUE "S".
+               88  COLUNA-LAT-ATIVA             VALUE "S".
+           05  COL-LONG-COLCFG         PIC X(01) VALUE "S".
+               88  COLUNA-LONG-ATIVA            VALUE "S".
