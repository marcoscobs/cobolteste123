@@ -31,6 +31,12 @@
        77 INDX               PIC 999  VALUE 0.
        77 indice             pic 99   value 0.
 
+      * Valor num�rico de um caractere do CNPJ alfanum�rico (digito
+      * '0'-'9' ou letra 'A'-'Z'), pela regra oficial do novo formato:
+      * valor = codigo ASCII do caractere - 48. FUNCTION ORD devolve a
+      * posi��o na sequ�ncia de coloca��o (ASCII + 1), por isso -49.
+       77 WS-VALOR-CARACTER  PIC 99 VALUE 0.
+
        01 WS-CHEK.
            02 DIG-1-CALC         PIC 9 VALUE 0.
            02 DIG-2-CALC         PIC 9 VALUE 0.
@@ -127,13 +133,18 @@
        END METHOD "CPF".
 
        METHOD-ID. "CNPJ".
+      *> Aceita o CNPJ no novo formato alfanum�rico (12 posi��es com
+      *> d�gitos ou letras mai�sculas, mais os 2 d�gitos verificadores,
+      *> que continuam sempre num�ricos). CNPJ ainda s� num�rico passa
+      *> por aqui sem diferen�a, pois todo d�gito tamb�m � um caractere
+      *> v�lido.
        LINKAGE SECTION.
 
-       01 WS-CGC             PIC 9(14).
+       01 WS-CGC             PIC X(14).
        01 FILLER REDEFINES WS-CGC.
-          02 WS-CGC-12   PIC 9(12).
+          02 WS-CGC-12   PIC X(12).
           02 FILLER REDEFINES WS-CGC-12.
-             04 WS-DIG-1-CGC  PIC 9 OCCURS 12 TIMES.
+             04 WS-DIG-1-CGC  PIC X(01) OCCURS 12 TIMES.
           02 WS-C1-CGC   PIC 9.
           02 WS-C2-CGC   PIC 9.
 
@@ -144,7 +155,8 @@
            MOVE 05 TO INDICE.
         LOOP-INDX-5432.
            ADD 1 TO INDX.
-           MULTIPLY WS-DIG-1-CGC (INDX) BY INDICE GIVING WS-SOMA
+           COMPUTE WS-VALOR-CARACTER = FUNCTION ORD(WS-DIG-1-CGC (INDX)) - 49
+           MULTIPLY WS-VALOR-CARACTER BY INDICE GIVING WS-SOMA
            ADD WS-SOMA  TO WS-SOMA-GERAL.
 
            SUBTRACT 1 FROM INDICE
@@ -155,7 +167,8 @@
            MOVE 04 TO INDX.
         LOOP-INDX-9876.
            ADD 1 TO INDX.
-           MULTIPLY WS-DIG-1-CGC (INDX) BY INDICE GIVING WS-SOMA
+           COMPUTE WS-VALOR-CARACTER = FUNCTION ORD(WS-DIG-1-CGC (INDX)) - 49
+           MULTIPLY WS-VALOR-CARACTER BY INDICE GIVING WS-SOMA
            ADD WS-SOMA  TO WS-SOMA-GERAL.
 
            SUBTRACT 1 FROM INDICE
@@ -166,7 +179,8 @@
            MOVE 08 TO INDX.
         LOOP-INDX-5432-1.
            ADD 1 TO INDX.
-           MULTIPLY WS-DIG-1-CGC (INDX) BY INDICE GIVING WS-SOMA
+           COMPUTE WS-VALOR-CARACTER = FUNCTION ORD(WS-DIG-1-CGC (INDX)) - 49
+           MULTIPLY WS-VALOR-CARACTER BY INDICE GIVING WS-SOMA
            ADD WS-SOMA  TO WS-SOMA-GERAL.
 
            SUBTRACT 1 FROM INDICE
@@ -187,7 +201,8 @@
            MOVE 06 TO INDICE.
         LOOP-INDX-65432.
            ADD 1 TO INDX.
-           MULTIPLY WS-DIG-1-CGC (INDX) BY INDICE GIVING WS-SOMA
+           COMPUTE WS-VALOR-CARACTER = FUNCTION ORD(WS-DIG-1-CGC (INDX)) - 49
+           MULTIPLY WS-VALOR-CARACTER BY INDICE GIVING WS-SOMA
            ADD WS-SOMA  TO WS-SOMA-GERAL.
            SUBTRACT 1 FROM INDICE
            IF INDICE NOT = 1
@@ -196,7 +211,8 @@
            MOVE 09 TO INDICE.
         LOOP-INDX-987.
            ADD 1 TO INDX.
-           MULTIPLY WS-DIG-1-CGC (INDX) BY INDICE GIVING WS-SOMA
+           COMPUTE WS-VALOR-CARACTER = FUNCTION ORD(WS-DIG-1-CGC (INDX)) - 49
+           MULTIPLY WS-VALOR-CARACTER BY INDICE GIVING WS-SOMA
            ADD WS-SOMA  TO WS-SOMA-GERAL.
            SUBTRACT 1 FROM INDICE
            IF INDICE NOT = 6
@@ -206,7 +222,8 @@
 
         LOOP-INDX-6543.
            ADD 1 TO INDX.
-           MULTIPLY WS-DIG-1-CGC (INDX) BY INDICE GIVING WS-SOMA
+           COMPUTE WS-VALOR-CARACTER = FUNCTION ORD(WS-DIG-1-CGC (INDX)) - 49
+           MULTIPLY WS-VALOR-CARACTER BY INDICE GIVING WS-SOMA
            ADD WS-SOMA  TO WS-SOMA-GERAL.
            SUBTRACT 1 FROM INDICE
            IF INDICE NOT = 2
