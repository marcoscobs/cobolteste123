@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    ESTOQUE.FD  -  Layout do arquivo de estoque (quantidade em
+      *    m�o por produto). Extens�o 1-para-1 de PRODUTO -- mesma
+      *    chave, arquivo separado, mesmo esp�rito de VENDEDOR/CLIENTE
+      *    serem arquivos independentes apesar de ligados por c�digo.
+      ******************************************************************
+       FD  ESTOQUE
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ESTOQUE.DAT".
+
+       01  REG-ESTOQUE.
+           05  CHAVE-ESTOQUE.
+               10  COD-PRODUTO       PIC 9(05).
+           05  XAV-ESTOQUE REDEFINES CHAVE-ESTOQUE
+                                    PIC 9(05).
+           05  QTD-ESTOQUE           PIC 9(07)V999.
