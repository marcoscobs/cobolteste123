@@ -0,0 +1,407 @@
+      *-----------------------------------------------------------------
+      * FECHADIA - FECHAMENTO DIARIO DE PEDIDOS (FATURAMENTO EM LOTE)
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FECHADIA.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - PERCORRE PEDIDO E FATURA EM
+      *                   LOTE TODO PEDIDO ABERTO CUJO TOTAL JA BATE
+      *                   COM A SOMA DOS ITENS (MESMA CONFERENCIA DE
+      *                   VALIDA-TOTAL-PED/RELPEDT), ATRIBUINDO NOTA
+      *                   FISCAL E LANCANDO O TITULO DE RECEBIMENTO
+      *                   CORRESPONDENTE, MESMO QUE CADPED FAZ QUANDO
+      *                   O OPERADOR FATURA UM PEDIDO NA TELA.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "PEDIDO.SEL".
+           COPY "ITEM-PED.SEL".
+           COPY "RECEBIMENTO.SEL".
+
+           SELECT FECHA-LOG ASSIGN TO "FECHADIA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+      * CKP-FILE - PONTO DE CHECKPOINT DO FECHAMENTO (ULTIMO NUM-PEDIDO
+      * JA TRATADO), PARA UMA EXECUCAO INTERROMPIDA RETOMAR A VARREDURA
+      * DE PEDIDO DAQUELE PONTO EM DIANTE, SEM VOLTAR AO INICIO.
+           SELECT CKP-FILE ASSIGN TO "FECHADIA.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "PEDIDO.FD".
+           COPY "ITEM-PED.FD".
+           COPY "RECEBIMENTO.FD".
+
+       FD  FECHA-LOG
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       FD  CKP-FILE.
+       01  REG-CKP-FECHA                PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * CHAVES E CONTADORES DE CONTROLE
+      *-----------------------------------------------------------------
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-ITEM                     PIC XX       VALUE SPACES.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-SOMA-ITENS               PIC S9(09)V99 VALUE ZEROS.
+       77  WS-QTD-ITENS                PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-LIDOS                PIC 9(07)    VALUE ZEROS.
+       77  WS-QTD-FATURADOS            PIC 9(07)    VALUE ZEROS.
+       77  WS-QTD-PENDENTES            PIC 9(07)    VALUE ZEROS.
+       77  WS-QTD-ERRO-FATURA          PIC 9(07)    VALUE ZEROS.
+       77  WS-PROXIMA-NOTA             PIC 9(07)    VALUE ZEROS.
+       77  WS-HOJE-FECHA               PIC 9(08)    VALUE ZEROS.
+       77  WS-DIAS-FECHA               PIC 9(07)    VALUE ZEROS.
+       77  WS-CONFIRMA                 PIC X(01)    VALUE "N".
+           88  CONFIRMA-FECHAMENTO                  VALUE "S".
+       77  FS-CKP                      PIC XX       VALUE SPACES.
+       77  WS-CKP-NUM-PED               PIC 9(07)    VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-FIM-PEDIDO           PIC X(01)    VALUE "N".
+               88  FIM-PEDIDO                       VALUE "S".
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(38)
+               VALUE "FECHAMENTO DIARIO DE PEDIDOS".
+           05  FILLER                  PIC X(12) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-CABECALHO-2.
+           05  FILLER                  PIC X(10) VALUE "PEDIDO".
+           05  FILLER                  PIC X(10) VALUE "NOTA F.".
+           05  FILLER                  PIC X(16) VALUE "VALOR".
+
+       01  WS-LINHA-DADOS.
+           05  LD-NUM-PED              PIC Z(06)9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  LD-NUM-NOTA             PIC Z(06)9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  LD-VALOR                PIC Z(07)9,99.
+
+       01  WS-LINHA-RODAPE-1.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL DE PEDIDOS LIDOS .: ".
+           05  RD-QTD-LIDOS            PIC Z(06)9.
+
+       01  WS-LINHA-RODAPE-2.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL FATURADOS ........: ".
+           05  RD-QTD-FATURADOS        PIC Z(06)9.
+
+       01  WS-LINHA-RODAPE-3.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL PENDENTES ........: ".
+           05  RD-QTD-PENDENTES        PIC Z(06)9.
+
+       01  WS-LINHA-RODAPE-4.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL ERRO GRAVACAO ....: ".
+           05  RD-QTD-ERRO-FATURA      PIC Z(06)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA      THRU 1000-INICIALIZA-EXIT
+           IF CONFIRMA-FECHAMENTO
+               PERFORM 2000-PROCESSA     THRU 2000-PROCESSA-EXIT
+           END-IF
+           PERFORM 3000-FINALIZA        THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZA - CONFIRMA A EXECUCAO, ABRE OS ARQUIVOS, CALCULA
+      * A PROXIMA NOTA FISCAL LIVRE (MESMA TECNICA DE
+      * ATRIBUI-NOTA-FISCAL NO CADPED) E EMITE O CABECALHO.
+      *-----------------------------------------------------------------
+       1000-INICIALIZA.
+           DISPLAY "FECHAMENTO DE PEDIDOS DO DIA - CONFIRMA (S/N)?"
+           ACCEPT WS-CONFIRMA FROM CONSOLE
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRMA) TO WS-CONFIRMA
+
+           OPEN I-O PEDIDO
+           OPEN INPUT ITEM-PED
+
+           OPEN I-O RECEBIMENTO
+           IF FS = "35" OR FS = "05"
+               OPEN OUTPUT RECEBIMENTO
+               CLOSE RECEBIMENTO
+               OPEN I-O RECEBIMENTO
+           END-IF
+
+           OPEN OUTPUT FECHA-LOG
+
+           PERFORM 1100-LER-CHECKPOINT THRU 1100-LER-CHECKPOINT-EXIT
+
+           MOVE 9999999     TO NUM-NOTA-FISCAL
+           START PEDIDO KEY IS <= NUM-NOTA-FISCAL
+           IF FS EQUAL ZEROS
+               READ PEDIDO PREVIOUS WITH IGNORE LOCK
+               MOVE NUM-NOTA-FISCAL TO WS-PROXIMA-NOTA
+           ELSE
+               MOVE ZEROS TO WS-PROXIMA-NOTA
+           END-IF
+           ADD 1 TO WS-PROXIMA-NOTA
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-ANO-HOJE  TO WS-HOJE-FECHA (1:4)
+           MOVE WS-MES-HOJE  TO WS-HOJE-FECHA (5:2)
+           MOVE WS-DIA-HOJE  TO WS-HOJE-FECHA (7:2)
+
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+
+           IF NOT CONFIRMA-FECHAMENTO
+               STRING "FECHAMENTO NAO CONFIRMADO - NENHUM PEDIDO"
+                      " FOI ALTERADO."
+                      DELIMITED BY SIZE INTO REG-REL
+               WRITE REG-REL
+           ELSE
+               MOVE WS-CABECALHO-2  TO REG-REL
+               WRITE REG-REL
+               MOVE ALL "-"         TO REG-REL
+               WRITE REG-REL
+           END-IF.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1100-LER-CHECKPOINT - LE O ULTIMO NUM-PEDIDO JA TRATADO POR UMA
+      * EXECUCAO ANTERIOR INTERROMPIDA (ARQUIVO AUSENTE OU ZERADO =
+      * NENHUM CHECKPOINT PENDENTE, VARRE PEDIDO DESDE O INICIO).
+      *-----------------------------------------------------------------
+       1100-LER-CHECKPOINT.
+           MOVE ZEROS TO WS-CKP-NUM-PED
+           OPEN INPUT CKP-FILE
+           IF FS-CKP EQUAL ZEROS
+               READ CKP-FILE
+               IF FS-CKP EQUAL ZEROS
+                   MOVE REG-CKP-FECHA TO WS-CKP-NUM-PED
+               END-IF
+               CLOSE CKP-FILE
+           END-IF.
+       1100-LER-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESSA - PERCORRE PEDIDO POR NUM-PEDIDO CRESCENTE E
+      * FATURA EM LOTE TODO PEDIDO ABERTO CUJO TOTAL JA BATE COM A
+      * SOMA DOS ITENS. RETOMA A PARTIR DO CHECKPOINT QUANDO HOUVER.
+      *-----------------------------------------------------------------
+       2000-PROCESSA.
+           IF WS-CKP-NUM-PED > ZEROS
+               MOVE WS-CKP-NUM-PED TO XAV-PED
+               START PEDIDO KEY IS GREATER THAN XAV-PED
+                   INVALID KEY MOVE "S" TO WS-FIM-PEDIDO
+               END-START
+           ELSE
+               MOVE LOW-VALUES TO XAV-PED
+               START PEDIDO KEY IS NOT LESS THAN XAV-PED
+                   INVALID KEY MOVE "S" TO WS-FIM-PEDIDO
+               END-START
+           END-IF
+
+           PERFORM 2100-LER-PEDIDO THRU 2100-LER-PEDIDO-EXIT
+
+           PERFORM 2200-TRATA-PEDIDO THRU 2200-TRATA-PEDIDO-EXIT
+               UNTIL FIM-PEDIDO.
+       2000-PROCESSA-EXIT.
+           EXIT.
+
+       2100-LER-PEDIDO.
+           IF NOT FIM-PEDIDO
+               READ PEDIDO NEXT RECORD
+                   AT END MOVE "S" TO WS-FIM-PEDIDO
+               END-READ
+           END-IF.
+       2100-LER-PEDIDO-EXIT.
+           EXIT.
+
+       2200-TRATA-PEDIDO.
+           ADD 1 TO WS-QTD-LIDOS
+
+           IF PED-ABERTO
+               PERFORM 2300-SOMA-ITENS THRU 2300-SOMA-ITENS-EXIT
+               IF WS-QTD-ITENS > 0
+               AND WS-SOMA-ITENS = VALOR-TOTAL-PED
+                   PERFORM 2400-FATURA-PEDIDO
+                       THRU 2400-FATURA-PEDIDO-EXIT
+               ELSE
+                   ADD 1 TO WS-QTD-PENDENTES
+               END-IF
+           END-IF
+
+           MOVE NUM-PEDIDO TO WS-CKP-NUM-PED
+           PERFORM 2150-GRAVA-CHECKPOINT THRU 2150-GRAVA-CHECKPOINT-EXIT
+
+           PERFORM 2100-LER-PEDIDO THRU 2100-LER-PEDIDO-EXIT.
+       2200-TRATA-PEDIDO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2150-GRAVA-CHECKPOINT - REGRAVA O CHECKPOINT COM O NUM-PEDIDO
+      * DO ULTIMO PEDIDO JA TRATADO NESTA EXECUCAO.
+      *-----------------------------------------------------------------
+       2150-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKP-FILE
+           MOVE WS-CKP-NUM-PED TO REG-CKP-FECHA
+           WRITE REG-CKP-FECHA
+           CLOSE CKP-FILE.
+       2150-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2300-SOMA-ITENS - ACUMULA QTD-ITEM-PED * PRECO-UNIT-ITEM PARA
+      * TODAS AS LINHAS DE ITEM-PED DO PEDIDO ATUAL, MESMA TECNICA DE
+      * RELPEDT.
+      *-----------------------------------------------------------------
+       2300-SOMA-ITENS.
+           MOVE ZEROS TO WS-SOMA-ITENS WS-QTD-ITENS
+
+           MOVE NUM-PEDIDO TO NUM-PEDIDO-ITEM
+           MOVE ZEROS      TO SEQ-ITEM-PED
+           START ITEM-PED KEY IS NOT LESS THAN XAV-ITEM-PED
+               INVALID KEY MOVE 99 TO FS-ITEM
+               NOT INVALID KEY MOVE ZEROS TO FS-ITEM
+           END-START
+
+           PERFORM UNTIL FS-ITEM NOT = ZEROS
+               READ ITEM-PED NEXT RECORD
+                   AT END MOVE 99 TO FS-ITEM
+                   NOT AT END
+                       IF NUM-PEDIDO-ITEM = NUM-PEDIDO
+                           ADD 1 TO WS-QTD-ITENS
+                           COMPUTE WS-SOMA-ITENS = WS-SOMA-ITENS +
+                                   QTD-ITEM-PED * PRECO-UNIT-ITEM
+                       ELSE
+                           MOVE 99 TO FS-ITEM
+                       END-IF
+               END-READ
+           END-PERFORM.
+       2300-SOMA-ITENS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2400-FATURA-PEDIDO - ATRIBUI A PROXIMA NOTA FISCAL, REGRAVA O
+      * CABECALHO COMO FATURADO E LANCA O TITULO DE RECEBIMENTO, MESMO
+      * QUE GRAVAR/GERA-RECEBIMENTO NO CADPED FAZEM PARA UM PEDIDO SO.
+      *-----------------------------------------------------------------
+       2400-FATURA-PEDIDO.
+           SET PED-FATURADO TO TRUE
+           MOVE WS-PROXIMA-NOTA TO NUM-NOTA-FISCAL
+           ADD 1 TO WS-PROXIMA-NOTA
+           REWRITE REG-PED
+
+           IF FS NOT = ZEROS
+               ADD 1 TO WS-QTD-ERRO-FATURA
+               GO TO 2400-FATURA-PEDIDO-EXIT
+           END-IF
+
+           PERFORM 2500-GRAVA-RECEBIMENTO
+               THRU 2500-GRAVA-RECEBIMENTO-EXIT
+
+           MOVE SPACES          TO WS-LINHA-DADOS
+           MOVE NUM-PEDIDO      TO LD-NUM-PED
+           MOVE NUM-NOTA-FISCAL TO LD-NUM-NOTA
+           MOVE VALOR-TOTAL-PED TO LD-VALOR
+           MOVE WS-LINHA-DADOS  TO REG-REL
+           WRITE REG-REL
+
+           ADD 1 TO WS-QTD-FATURADOS.
+       2400-FATURA-PEDIDO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2500-GRAVA-RECEBIMENTO - LANCA O TITULO DE CONTAS A RECEBER
+      * DESTE PEDIDO, VENCIMENTO EM 30 DIAS A PARTIR DE HOJE.
+      *-----------------------------------------------------------------
+       2500-GRAVA-RECEBIMENTO.
+           COMPUTE WS-DIAS-FECHA =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE-FECHA) + 30
+
+           INITIALIZE REG-RECEB
+           MOVE NUM-PEDIDO              TO NUM-PEDIDO-RECEB
+           MOVE COD-CLI-PED             TO COD-CLI-RECEB
+           MOVE NUM-NOTA-FISCAL         TO NUM-NOTA-FISCAL-RECEB
+           MOVE WS-HOJE-FECHA           TO DT-FATURAMENTO-RECEB
+           COMPUTE DT-VENCIMENTO-RECEB =
+               FUNCTION DATE-OF-INTEGER(WS-DIAS-FECHA)
+           MOVE VALOR-TOTAL-PED         TO VALOR-RECEB
+           SET RECEB-ABERTO TO TRUE
+
+           WRITE REG-RECEB
+               INVALID KEY REWRITE REG-RECEB
+           END-WRITE.
+       2500-GRAVA-RECEBIMENTO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE E FECHA OS ARQUIVOS
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           IF CONFIRMA-FECHAMENTO
+               MOVE ZEROS TO WS-CKP-NUM-PED
+               PERFORM 2150-GRAVA-CHECKPOINT
+                   THRU 2150-GRAVA-CHECKPOINT-EXIT
+           END-IF
+
+           MOVE SPACES               TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-LIDOS         TO RD-QTD-LIDOS
+           MOVE WS-LINHA-RODAPE-1    TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-FATURADOS     TO RD-QTD-FATURADOS
+           MOVE WS-LINHA-RODAPE-2    TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-PENDENTES     TO RD-QTD-PENDENTES
+           MOVE WS-LINHA-RODAPE-3    TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-ERRO-FATURA   TO RD-QTD-ERRO-FATURA
+           MOVE WS-LINHA-RODAPE-4    TO REG-REL
+           WRITE REG-REL
+
+           CLOSE PEDIDO
+           CLOSE ITEM-PED
+           CLOSE RECEBIMENTO
+           CLOSE FECHA-LOG.
+       3000-FINALIZA-EXIT.
+           EXIT.
