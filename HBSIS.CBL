@@ -9,13 +9,17 @@
        OBJECT SECTION.
        
        FILE-CONTROL.
-       
-      *    COPY CADCLI.SEL.
-       
+
+           COPY CLIENTE.SEL.
+           COPY VENDEDOR.SEL.
+           COPY CADDUPR.SEL.
+
        DATA DIVISION.
        FILE SECTION.
 
-      *    COPY CADCLI.FD.
+           COPY CLIENTE.FD.
+           COPY VENDEDOR.FD.
+           COPY CADDUPR.FD.
       *>---------------------------------------------------------------<
        WORKING-STORAGE SECTION.
 
@@ -48,6 +52,16 @@
 
        77 WS-LINHA-MSG				 PIC X(80).
        77 WS-PROCESSADOS                         PIC 9(05).
+       77 FS                                     PIC XX VALUE SPACES.
+       77 WS-ACHOU-VEND-DUPR                     PIC 99 VALUE ZEROS.
+       77 WS-FILTRO-COD-CLI                      PIC 9(07) VALUE ZEROS.
+       77 WS-FILTRO-COD-VEND                     PIC 9(03) VALUE ZEROS.
+       77 WS-FILTRO-NUM-PEDIDO                   PIC 9(07) VALUE ZEROS.
+       77 WS-FILTRO-COD-CLI-PED                  PIC 9(07) VALUE ZEROS.
+
+       01 WS-SWITCHES-DUPR.
+          05 WS-FIM-CLIENTE-DUPR      PIC X(01) VALUE "N".
+             88 FIM-CLIENTE-DUPR                 VALUE "S".
       *>---------------------------------------------------------------<
        COPY "DS-CNTRL.MF".
        COPY "HBSIS.CPB".
@@ -81,13 +95,20 @@
                    PERFORM PROCESSA
 
                WHEN "CADVEND"
-                  CALL "CADVEND"
+                  MOVE ZEROS TO WS-FILTRO-COD-VEND
+                  CALL "CADVEND" USING WS-FILTRO-COD-VEND
                   CANCEL "CADVEND"
 
                WHEN "CADCLI"
-                  CALL "CADCLI"
+                  MOVE ZEROS TO WS-FILTRO-COD-CLI
+                  CALL "CADCLI" USING WS-FILTRO-COD-CLI
                   CANCEL "CADCLI"
 
+               WHEN "CADPED"
+                  MOVE ZEROS TO WS-FILTRO-NUM-PEDIDO WS-FILTRO-COD-CLI-PED
+                  CALL "CADPED" USING WS-FILTRO-NUM-PEDIDO
+                                       WS-FILTRO-COD-CLI-PED
+                  CANCEL "CADPED"
 
            END-EVALUATE
            MOVE SPACE TO OPERACAO
@@ -107,11 +128,100 @@
 
          STRING " -- Manutenção no arquivo CADDUPR -- " INTO MENSAGEM-D.
 
-      *  OPEN INPUT CADCLI
-      *  IF FS NOT = "00"
-      *    STRING "Erro - Abertura do arquivo CADCLI. St: " FS
-      *    DELIMITED BY SIZE INTO CAMPO-ERRO
-      *    MOVE "NAO" TO ERRO-LER-D
-      *    GO TO SAI-PROCESSA
-      *  END-IF
+         OPEN INPUT CLIENTE
+         IF FS NOT = "00"
+           STRING "Erro - Abertura do arquivo CLIENTE. St: " FS
+           DELIMITED BY SIZE INTO CAMPO-ERRO
+           MOVE "NAO" TO ERRO-LER-D
+           GO TO SAI-PROCESSA
+         END-IF
+
+         OPEN INPUT VENDEDOR
+         IF FS NOT = "00"
+           STRING "Erro - Abertura do arquivo VENDEDOR. St: " FS
+           DELIMITED BY SIZE INTO CAMPO-ERRO
+           MOVE "NAO" TO ERRO-LER-D
+           CLOSE CLIENTE
+           GO TO SAI-PROCESSA
+         END-IF
+
+         OPEN I-O CADDUPR
+         IF FS = "35"
+           OPEN OUTPUT CADDUPR
+           CLOSE CADDUPR
+           OPEN I-O CADDUPR
+         END-IF
+         IF FS NOT = "00"
+           STRING "Erro - Abertura do arquivo CADDUPR. St: " FS
+           DELIMITED BY SIZE INTO CAMPO-ERRO
+           MOVE "NAO" TO ERRO-LER-D
+           CLOSE CLIENTE VENDEDOR
+           GO TO SAI-PROCESSA
+         END-IF
+
+         PERFORM CRUZA-CLIENTE-VENDEDOR-DUPR
+
+         CLOSE CLIENTE VENDEDOR CADDUPR.
+
+       SAI-PROCESSA.
+           EXIT.
+      *-----------------------------------------------------------------
+      * CRUZA-CLIENTE-VENDEDOR-DUPR - percorre CLIENTE por CNPJ
+      * crescente e, para cada um, verifica se o mesmo numero existe
+      * como CPF-VEND -- mesma conferencia feita em lote pelo RELCVC,
+      * s� que aqui persistindo cada coincid�ncia em CADDUPR.
+      *-----------------------------------------------------------------
+       CRUZA-CLIENTE-VENDEDOR-DUPR.
+           MOVE LOW-VALUES TO CNPJ-CLI
+           START CLIENTE KEY IS NOT LESS THAN CNPJ-CLI
+               INVALID KEY MOVE "S" TO WS-FIM-CLIENTE-DUPR
+           END-START
+
+           IF NOT FIM-CLIENTE-DUPR
+               READ CLIENTE NEXT RECORD
+                   AT END MOVE "S" TO WS-FIM-CLIENTE-DUPR
+               END-READ
+           END-IF
+
+           PERFORM TRATA-CLIENTE-DUPR UNTIL FIM-CLIENTE-DUPR.
+      *-----------------------------------------------------------------
+       TRATA-CLIENTE-DUPR.
+           MOVE CNPJ-CLI TO CPF-VEND
+           MOVE ZEROS    TO WS-ACHOU-VEND-DUPR
+
+           START VENDEDOR KEY IS EQUAL CPF-VEND
+               INVALID KEY MOVE 99 TO WS-ACHOU-VEND-DUPR
+               NOT INVALID KEY
+                   READ VENDEDOR NEXT RECORD
+                       INVALID KEY MOVE 99 TO WS-ACHOU-VEND-DUPR
+                   END-READ
+           END-START
+
+           IF WS-ACHOU-VEND-DUPR = ZEROS
+               PERFORM GRAVA-CADDUPR
+           END-IF
+
+           READ CLIENTE NEXT RECORD
+               AT END MOVE "S" TO WS-FIM-CLIENTE-DUPR
+           END-READ.
+      *-----------------------------------------------------------------
+      * GRAVA-CADDUPR - grava ou atualiza o registro de CADDUPR para o
+      * documento encontrado nos dois cadastros, contando em
+      * WS-PROCESSADOS os documentos de fato mantidos no arquivo.
+      *-----------------------------------------------------------------
+       GRAVA-CADDUPR.
+           MOVE CNPJ-CLI             TO DOC-DUPR
+           MOVE COD-CLI              TO COD-CLI-DUPR
+           MOVE RAZAO-CLI            TO RAZAO-DUPR
+           MOVE COD-VEND OF REG-VEND TO COD-VEND-DUPR
+           MOVE NOME-VEND            TO NOME-VEND-DUPR
+
+           ACCEPT WK-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WK-DATA-SISTEMA      TO DT-PROCESSO-DUPR
+
+           WRITE REG-DUPR
+               INVALID KEY REWRITE REG-DUPR
+           END-WRITE
+
+           ADD 1 TO WS-PROCESSADOS.
       *-----------------------------------------------------------------
