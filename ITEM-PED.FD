@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    ITEM-PED.FD  -  Layout do arquivo de itens de pedido, um
+      *    registro por linha de produto/quantidade/pre�o dentro de um
+      *    pedido (chave composta NUM-PEDIDO-ITEM + SEQ-ITEM-PED, para
+      *    os itens de um mesmo pedido ficarem sempre juntos e em
+      *    ordem na leitura sequencial pela chave).
+      ******************************************************************
+       FD  ITEM-PED
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ITEM-PED.DAT".
+
+       01  REG-ITEM-PED.
+           05  CHAVE-ITEM-PED.
+               10  NUM-PEDIDO-ITEM   PIC 9(07).
+               10  SEQ-ITEM-PED      PIC 9(03).
+           05  XAV-ITEM-PED REDEFINES CHAVE-ITEM-PED
+                                    PIC 9(10).
+           05  COD-PRODUTO-ITEM      PIC 9(05).
+           05  QTD-ITEM-PED          PIC 9(07)V999.
+           05  PRECO-UNIT-ITEM       PIC S9(07)V99.
