@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    PEDIDO.FD  -  Layout do arquivo mestre de pedidos.
+      ******************************************************************
+       FD  PEDIDO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PEDIDO.DAT".
+
+       01  REG-PED.
+           05  CHAVE-PED.
+               10  NUM-PEDIDO        PIC 9(07).
+           05  XAV-PED REDEFINES CHAVE-PED
+                                    PIC 9(07).
+           05  COD-CLI-PED           PIC 9(07).
+           05  COD-VEND-PED          PIC 9(03).
+           05  DT-PEDIDO             PIC 9(08).
+           05  SIT-PEDIDO            PIC X(01) VALUE "A".
+               88  PED-ABERTO                  VALUE "A".
+               88  PED-FATURADO                VALUE "F".
+               88  PED-CANCELADO               VALUE "C".
+           05  VALOR-TOTAL-PED       PIC S9(09)V99.
+           05  NUM-NOTA-FISCAL       PIC 9(07) VALUE ZEROS.
