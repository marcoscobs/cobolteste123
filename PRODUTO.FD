@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    PRODUTO.FD  -  Layout do arquivo mestre de produtos.
+      ******************************************************************
+       FD  PRODUTO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PRODUTO.DAT".
+
+       01  REG-PRODUTO.
+           05  CHAVE-PRODUTO.
+               10  COD-PRODUTO       PIC 9(05).
+           05  XAV-PRODUTO REDEFINES CHAVE-PRODUTO
+                                    PIC 9(05).
+           05  DESCR-PRODUTO         PIC X(60).
+           05  PRECO-PRODUTO         PIC S9(07)V99.
+           05  SIT-PRODUTO           PIC X(01) VALUE "A".
+               88  PRODUTO-ATIVO               VALUE "A".
+               88  PRODUTO-INATIVO             VALUE "I".
