@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    RECEBIMENTO.FD  -  Layout do arquivo de contas a receber.
+      *    Um registro por pedido faturado (1-para-1 com a nota fiscal
+      *    atribuida em CADPED), mesmo espirito de ESTOQUE ser extensao
+      *    1-para-1 de PRODUTO em vez de granular por parcela.
+      ******************************************************************
+       FD  RECEBIMENTO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RECEBIMENTO.DAT".
+
+       01  REG-RECEB.
+           05  CHAVE-RECEB.
+               10  NUM-PEDIDO-RECEB      PIC 9(07).
+           05  XAV-RECEB REDEFINES CHAVE-RECEB
+                                    PIC 9(07).
+           05  COD-CLI-RECEB         PIC 9(07).
+           05  NUM-NOTA-FISCAL-RECEB PIC 9(07).
+           05  DT-FATURAMENTO-RECEB  PIC 9(08).
+           05  DT-VENCIMENTO-RECEB   PIC 9(08).
+           05  VALOR-RECEB           PIC S9(09)V99.
+           05  DT-RECEBIMENTO-RECEB  PIC 9(08) VALUE ZEROS.
+           05  SIT-RECEB             PIC X(01) VALUE "A".
+               88  RECEB-ABERTO                VALUE "A".
+               88  RECEB-RECEBIDO               VALUE "R".
+               88  RECEB-CANCELADO              VALUE "C".
