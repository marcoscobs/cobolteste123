@@ -0,0 +1,178 @@
+      *-----------------------------------------------------------------
+      * RELCLI - RELATORIO/LISTAGEM COMPLETA DE CLIENTES
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELCLI.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - LISTAGEM COMPLETA DO ARQUIVO
+      *                   CLIENTE (CODIGO, CNPJ, RAZAO, LAT/LONG), JA
+      *                   QUE A TELA CADCLI SO MOSTRA 50 REGISTROS POR
+      *                   VEZ.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+
+           SELECT REL-CLI ASSIGN TO "RELCLI.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTE.FD".
+
+       FD  REL-CLI
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-QTD-CLIENTES             PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-INATIVOS             PIC 9(05)    VALUE ZEROS.
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(28)
+               VALUE "RELATORIO GERAL DE CLIENTES".
+           05  FILLER                  PIC X(16) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-CABECALHO-2.
+           05  FILLER                  PIC X(08) VALUE "CODIGO ".
+           05  FILLER                  PIC X(16)
+               VALUE "CNPJ            ".
+           05  FILLER                  PIC X(42)
+               VALUE "RAZAO SOCIAL                             ".
+           05  FILLER                  PIC X(12) VALUE "LATITUDE    ".
+           05  FILLER                  PIC X(12) VALUE "LONGITUDE   ".
+
+       01  WS-LINHA-CLIENTE.
+           05  LC-COD-CLI              PIC Z(06)9.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  LC-CNPJ                 PIC Z(13)9.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  LC-RAZAO                PIC X(42).
+           05  LC-LAT                  PIC -ZZ9,99999999.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  LC-LONG                 PIC -ZZZ9,99999999.
+
+       01  WS-LINHA-RODAPE.
+           05  FILLER                  PIC X(24)
+               VALUE "TOTAL DE CLIENTES ....: ".
+           05  RD-QTD-CLI              PIC Z(04)9.
+           05  FILLER                  PIC X(26)
+               VALUE "   TOTAL INATIVOS ....: ".
+           05  RD-QTD-INAT             PIC Z(04)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-EXIT
+           PERFORM 2000-PROCESSA-CLIENTES
+               THRU 2000-PROCESSA-CLIENTES-EXIT
+               UNTIL FS = "10"
+           PERFORM 3000-FINALIZA THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZA - ABRE OS ARQUIVOS E EMITE O CABECALHO.
+      *-----------------------------------------------------------------
+       1000-INICIALIZA.
+           OPEN OUTPUT REL-CLI
+           OPEN INPUT CLIENTE
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+           MOVE WS-CABECALHO-2  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+
+           MOVE LOW-VALUES TO XAV-CLI
+           START CLIENTE KEY IS NOT LESS THAN XAV-CLI
+               INVALID KEY MOVE "10" TO FS
+           END-START
+
+           IF FS NOT = "10"
+               READ CLIENTE NEXT RECORD
+                   AT END MOVE "10" TO FS
+               END-READ
+           END-IF.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESSA-CLIENTES - EMITE UMA LINHA POR CLIENTE, ATIVO OU
+      * INATIVO (O REGISTRO EXCLUIDO CONTINUA NO RELATORIO, MARCADO NO
+      * TOTAL DE INATIVOS, PARA QUE A LISTAGEM REFLITA O ARQUIVO TODO).
+      *-----------------------------------------------------------------
+       2000-PROCESSA-CLIENTES.
+           ADD 1 TO WS-QTD-CLIENTES
+           IF CLI-INATIVO
+               ADD 1 TO WS-QTD-INATIVOS
+           END-IF
+
+           MOVE SPACES        TO WS-LINHA-CLIENTE
+           MOVE COD-CLI        TO LC-COD-CLI
+           MOVE CNPJ-CLI       TO LC-CNPJ
+           MOVE RAZAO-CLI      TO LC-RAZAO
+           MOVE LAT-CLI        TO LC-LAT
+           MOVE LONG-CLI       TO LC-LONG
+           MOVE WS-LINHA-CLIENTE TO REG-REL
+           WRITE REG-REL
+
+           READ CLIENTE NEXT RECORD
+               AT END MOVE "10" TO FS
+           END-READ.
+       2000-PROCESSA-CLIENTES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE E FECHA OS ARQUIVOS.
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           MOVE SPACES             TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-CLIENTES     TO RD-QTD-CLI
+           MOVE WS-QTD-INATIVOS     TO RD-QTD-INAT
+           MOVE WS-LINHA-RODAPE     TO REG-REL
+           WRITE REG-REL
+
+           CLOSE CLIENTE
+           CLOSE REL-CLI.
+       3000-FINALIZA-EXIT.
+           EXIT.
