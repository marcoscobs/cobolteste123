@@ -0,0 +1,324 @@
+      *-----------------------------------------------------------------
+      * RELCOMV - RELATORIO DE COMISSAO DE VENDEDORES POR PERIODO
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELCOMV.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - SOMA O VALOR DOS PEDIDOS DE
+      *                   CADA VENDEDOR NUM PERIODO (PEDIDOS ABERTOS OU
+      *                   FATURADOS, PEDIDOS CANCELADOS NAO ENTRAM NA
+      *                   BASE DE CALCULO) E APLICA A TAXA-COMISSAO-
+      *                   VEND DE CADA UM.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "PEDIDO.SEL".
+           COPY "VENDEDOR.SEL".
+
+           SELECT WORK-PED ASSIGN TO "WORKPED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REL-COMV ASSIGN TO "RELCOMV.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "PEDIDO.FD".
+           COPY "VENDEDOR.FD".
+
+       SD  WORK-PED.
+       01  REG-ORDENADO.
+           05  ORD-COD-VEND            PIC 9(03).
+           05  ORD-NUM-PEDIDO          PIC 9(07).
+           05  ORD-VALOR-PED           PIC S9(09)V99.
+
+       FD  REL-COMV
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-QTD-PEDIDOS-VEND         PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-VENDEDORES           PIC 9(05)    VALUE ZEROS.
+       77  WS-VALOR-VEND               PIC S9(09)V99 VALUE ZEROS.
+       77  WS-COMISSAO-VEND            PIC S9(09)V99 VALUE ZEROS.
+       77  WS-TOTAL-COMISSOES          PIC S9(11)V99 VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-PRIMEIRA-LEITURA     PIC X(01)    VALUE "S".
+               88  PRIMEIRA-LEITURA                 VALUE "S".
+           05  WS-FIM-ORDENADO         PIC X(01)    VALUE "N".
+               88  FIM-ORDENADO                     VALUE "S".
+
+       01  WS-COD-VEND-ATUAL           PIC 9(03)    VALUE ZEROS.
+
+       01  WS-PERIODO.
+           05  WS-DT-INICIO            PIC 9(08)    VALUE ZEROS.
+           05  WS-DT-FIM               PIC 9(08)    VALUE 99999999.
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(38)
+               VALUE "RELATORIO DE COMISSAO DE VENDEDORES".
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-CABECALHO-2.
+           05  FILLER                  PIC X(16) VALUE "PERIODO DE ".
+           05  HDR-DT-INICIO           PIC 9(08).
+           05  FILLER                  PIC X(04) VALUE " A  ".
+           05  HDR-DT-FIM              PIC 9(08).
+
+       01  WS-LINHA-VENDEDOR.
+           05  FILLER                  PIC X(10) VALUE "VENDEDOR: ".
+           05  LV-COD-VEND             PIC Z(02)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  LV-NOME-VEND            PIC X(40).
+           05  FILLER                  PIC X(07) VALUE "TAXA: ".
+           05  LV-TAXA                 PIC Z9,99.
+           05  FILLER                  PIC X(01) VALUE "%".
+
+       01  WS-LINHA-PEDIDO.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  LP-NUM-PED              PIC Z(06)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  LP-VALOR                PIC Z(07)9,99.
+
+       01  WS-LINHA-RESUMO-VEND.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(16) VALUE "TOTAL VENDIDO:".
+           05  LR-TOTAL-VEND           PIC Z(08)9,99.
+           05  FILLER                  PIC X(14) VALUE "  COMISSAO: ".
+           05  LR-COMISSAO             PIC Z(08)9,99.
+
+       01  WS-LINHA-RODAPE.
+           05  FILLER                  PIC X(30)
+               VALUE "TOTAL DE VENDEDORES .......: ".
+           05  RD-QTD-VEND             PIC Z(04)9.
+
+       01  WS-LINHA-RODAPE-2.
+           05  FILLER                  PIC X(30)
+               VALUE "TOTAL GERAL DE COMISSOES ...: ".
+           05  RD-TOTAL-COMISSOES      PIC Z(09)9,99.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA      THRU 1000-INICIALIZA-EXIT
+           SORT WORK-PED
+               ON ASCENDING KEY ORD-COD-VEND
+               ON ASCENDING KEY ORD-NUM-PEDIDO
+               INPUT PROCEDURE  1500-ENVIA-PEDIDOS
+               OUTPUT PROCEDURE 2000-EMITE-RELATORIO
+
+           PERFORM 3000-FINALIZA        THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZA - PERGUNTA O PERIODO, ABRE OS ARQUIVOS E EMITE
+      * O CABECALHO.
+      *-----------------------------------------------------------------
+       1000-INICIALIZA.
+           DISPLAY "DATA INICIAL DO PERIODO (AAAAMMDD), ENTER P/ TODAS:"
+           ACCEPT WS-DT-INICIO FROM CONSOLE
+           IF WS-DT-INICIO = ZEROS
+               MOVE ZEROS TO WS-DT-INICIO
+           END-IF
+
+           DISPLAY "DATA FINAL DO PERIODO (AAAAMMDD), ENTER P/ TODAS:"
+           ACCEPT WS-DT-FIM FROM CONSOLE
+           IF WS-DT-FIM = ZEROS
+               MOVE 99999999 TO WS-DT-FIM
+           END-IF
+
+           OPEN OUTPUT REL-COMV
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE WS-DT-INICIO    TO HDR-DT-INICIO
+           MOVE WS-DT-FIM       TO HDR-DT-FIM
+           MOVE WS-CABECALHO-2  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1500-ENVIA-PEDIDOS - LE PEDIDO POR COMPLETO E ENVIA PARA O SORT
+      * SOMENTE OS PEDIDOS NAO CANCELADOS DENTRO DO PERIODO PEDIDO.
+      *-----------------------------------------------------------------
+       1500-ENVIA-PEDIDOS.
+           OPEN INPUT PEDIDO
+           MOVE LOW-VALUES TO XAV-PED
+           START PEDIDO KEY IS NOT LESS THAN XAV-PED
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL FS = "10"
+               READ PEDIDO NEXT RECORD
+                   AT END MOVE "10" TO FS
+                   NOT AT END
+                       IF NOT PED-CANCELADO
+                       AND DT-PEDIDO >= WS-DT-INICIO
+                       AND DT-PEDIDO <= WS-DT-FIM
+                           MOVE COD-VEND-PED  TO ORD-COD-VEND
+                           MOVE NUM-PEDIDO    TO ORD-NUM-PEDIDO
+                           MOVE VALOR-TOTAL-PED TO ORD-VALOR-PED
+                           RELEASE REG-ORDENADO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE PEDIDO.
+       1500-ENVIA-PEDIDOS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-EMITE-RELATORIO - CONSOME O ARQUIVO ORDENADO POR
+      * COD-VEND/NUM-PEDIDO E QUEBRA DE CONTROLE A CADA VENDEDOR.
+      *-----------------------------------------------------------------
+       2000-EMITE-RELATORIO.
+           OPEN INPUT VENDEDOR
+
+           PERFORM 2100-RETORNA-ORDENADO THRU 2100-RETORNA-ORDENADO-EXIT
+
+           PERFORM 2200-TRATA-REGISTRO THRU 2200-TRATA-REGISTRO-EXIT
+               UNTIL FIM-ORDENADO
+
+           IF NOT PRIMEIRA-LEITURA
+               PERFORM 2500-FECHA-VENDEDOR THRU 2500-FECHA-VENDEDOR-EXIT
+           END-IF
+
+           CLOSE VENDEDOR.
+       2000-EMITE-RELATORIO-EXIT.
+           EXIT.
+
+       2100-RETORNA-ORDENADO.
+           RETURN WORK-PED
+               AT END MOVE "S" TO WS-FIM-ORDENADO
+           END-RETURN.
+       2100-RETORNA-ORDENADO-EXIT.
+           EXIT.
+
+       2200-TRATA-REGISTRO.
+           IF PRIMEIRA-LEITURA
+               MOVE "N" TO WS-PRIMEIRA-LEITURA
+               MOVE ORD-COD-VEND TO WS-COD-VEND-ATUAL
+               PERFORM 2300-ABRE-VENDEDOR
+                   THRU 2300-ABRE-VENDEDOR-EXIT
+           ELSE
+               IF ORD-COD-VEND NOT = WS-COD-VEND-ATUAL
+                   PERFORM 2500-FECHA-VENDEDOR
+                       THRU 2500-FECHA-VENDEDOR-EXIT
+                   MOVE ORD-COD-VEND TO WS-COD-VEND-ATUAL
+                   PERFORM 2300-ABRE-VENDEDOR
+                       THRU 2300-ABRE-VENDEDOR-EXIT
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-QTD-PEDIDOS-VEND
+           ADD ORD-VALOR-PED TO WS-VALOR-VEND
+
+           MOVE SPACES       TO WS-LINHA-PEDIDO
+           MOVE ORD-NUM-PEDIDO TO LP-NUM-PED
+           MOVE ORD-VALOR-PED  TO LP-VALOR
+           MOVE WS-LINHA-PEDIDO TO REG-REL
+           WRITE REG-REL
+
+           PERFORM 2100-RETORNA-ORDENADO THRU 2100-RETORNA-ORDENADO-EXIT.
+       2200-TRATA-REGISTRO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2300-ABRE-VENDEDOR - EMITE A LINHA DE CABECALHO DO VENDEDOR NA
+      * MUDANCA DE COD-VEND E ZERA OS ACUMULADORES DO VENDEDOR ATUAL.
+      *-----------------------------------------------------------------
+       2300-ABRE-VENDEDOR.
+           MOVE ZEROS TO WS-QTD-PEDIDOS-VEND WS-VALOR-VEND
+                         WS-COMISSAO-VEND
+           ADD 1 TO WS-QTD-VENDEDORES
+
+           MOVE WS-COD-VEND-ATUAL TO XAV-VEND
+           READ VENDEDOR WITH IGNORE LOCK
+               INVALID KEY
+                   MOVE SPACES TO NOME-VEND
+                   MOVE ZEROS  TO TAXA-COMISSAO-VEND
+           END-READ
+
+           MOVE SPACES            TO WS-LINHA-VENDEDOR
+           MOVE WS-COD-VEND-ATUAL TO LV-COD-VEND
+           MOVE NOME-VEND         TO LV-NOME-VEND
+           MOVE TAXA-COMISSAO-VEND TO LV-TAXA
+           MOVE WS-LINHA-VENDEDOR TO REG-REL
+           WRITE REG-REL.
+       2300-ABRE-VENDEDOR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2500-FECHA-VENDEDOR - EMITE O RESUMO (TOTAL VENDIDO E COMISSAO)
+      * DO VENDEDOR ATUAL QUANDO A QUEBRA DE CONTROLE MUDA.
+      *-----------------------------------------------------------------
+       2500-FECHA-VENDEDOR.
+           COMPUTE WS-COMISSAO-VEND ROUNDED =
+                   WS-VALOR-VEND * TAXA-COMISSAO-VEND / 100
+
+           ADD WS-COMISSAO-VEND TO WS-TOTAL-COMISSOES
+
+           MOVE SPACES           TO WS-LINHA-RESUMO-VEND
+           MOVE WS-VALOR-VEND    TO LR-TOTAL-VEND
+           MOVE WS-COMISSAO-VEND TO LR-COMISSAO
+           MOVE WS-LINHA-RESUMO-VEND TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES           TO REG-REL
+           WRITE REG-REL.
+       2500-FECHA-VENDEDOR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE E FECHA O RELATORIO
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           MOVE WS-QTD-VENDEDORES     TO RD-QTD-VEND
+           MOVE WS-LINHA-RODAPE       TO REG-REL
+           WRITE REG-REL
+           MOVE WS-TOTAL-COMISSOES    TO RD-TOTAL-COMISSOES
+           MOVE WS-LINHA-RODAPE-2     TO REG-REL
+           WRITE REG-REL
+
+           CLOSE REL-COMV.
+       3000-FINALIZA-EXIT.
+           EXIT.
