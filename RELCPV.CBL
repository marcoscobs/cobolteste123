@@ -0,0 +1,252 @@
+      *-----------------------------------------------------------------
+      * RELCPV - RELATORIO DE CLIENTES POR VENDEDOR
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELCPV.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - LISTA OS CLIENTES DE CADA
+      *                   VENDEDOR, A PARTIR DO NOVO CAMPO COD-VEND
+      *                   EM CLIENTE.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+           COPY "VENDEDOR.SEL".
+
+           SELECT WORK-CLI ASSIGN TO "WORKCLI"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REL-CPV ASSIGN TO "RELCPV.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTE.FD".
+           COPY "VENDEDOR.FD".
+
+       SD  WORK-CLI.
+       01  REG-ORDENADO.
+           05  ORD-COD-VEND            PIC 9(03).
+           05  ORD-COD-CLI             PIC 9(07).
+           05  ORD-CNPJ                PIC 9(14).
+           05  ORD-RAZAO               PIC X(60).
+
+       FD  REL-CPV
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-QTD-CLIENTES-VEND        PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-VENDEDORES           PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-SEM-VENDEDOR         PIC 9(05)    VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-PRIMEIRA-LEITURA     PIC X(01)    VALUE "S".
+               88  PRIMEIRA-LEITURA                 VALUE "S".
+           05  WS-FIM-ORDENADO         PIC X(01)    VALUE "N".
+               88  FIM-ORDENADO                     VALUE "S".
+
+       01  WS-COD-VEND-ATUAL           PIC 9(03)    VALUE ZEROS.
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(36)
+               VALUE "RELATORIO DE CLIENTES POR VENDEDOR".
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-LINHA-VENDEDOR.
+           05  FILLER                  PIC X(10) VALUE "VENDEDOR: ".
+           05  LV-COD-VEND             PIC Z(02)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  LV-NOME-VEND            PIC X(40).
+           05  FILLER                  PIC X(06) VALUE "CPF: ".
+           05  LV-CPF-VEND             PIC Z(10)9.
+
+       01  WS-LINHA-CLIENTE.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  LC-COD-CLI              PIC Z(06)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  LC-CNPJ                 PIC Z(13)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  LC-RAZAO                PIC X(60).
+
+       01  WS-LINHA-RODAPE.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL DE VENDEDORES ....: ".
+           05  RD-QTD-VEND             PIC Z(04)9.
+           05  FILLER                  PIC X(26)
+               VALUE "   TOTAL SEM VENDEDOR ..: ".
+           05  RD-QTD-SEM              PIC Z(04)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN OUTPUT REL-CPV
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+
+           SORT WORK-CLI
+               ON ASCENDING KEY ORD-COD-VEND
+               ON ASCENDING KEY ORD-COD-CLI
+               INPUT PROCEDURE  1000-ENVIA-CLIENTES
+               OUTPUT PROCEDURE 2000-EMITE-RELATORIO
+
+           PERFORM 3000-FINALIZA THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-ENVIA-CLIENTES - LE CLIENTE POR COMPLETO E ENVIA CADA
+      * REGISTRO PARA O SORT, JA NO LAYOUT DE TRABALHO.
+      *-----------------------------------------------------------------
+       1000-ENVIA-CLIENTES.
+           OPEN INPUT CLIENTE
+           MOVE LOW-VALUES TO CNPJ-CLI
+           START CLIENTE KEY IS NOT LESS THAN CNPJ-CLI
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL FS = "10"
+               READ CLIENTE NEXT RECORD
+                   AT END MOVE "10" TO FS
+                   NOT AT END
+                       MOVE COD-VEND IN REG-CLI TO ORD-COD-VEND
+                       MOVE COD-CLI   TO ORD-COD-CLI
+                       MOVE CNPJ-CLI  TO ORD-CNPJ
+                       MOVE RAZAO-CLI TO ORD-RAZAO
+                       RELEASE REG-ORDENADO
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENTE.
+       1000-ENVIA-CLIENTES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-EMITE-RELATORIO - CONSOME O ARQUIVO ORDENADO POR
+      * COD-VEND/COD-CLI E QUEBRA DE CONTROLE A CADA VENDEDOR.
+      *-----------------------------------------------------------------
+       2000-EMITE-RELATORIO.
+           OPEN INPUT VENDEDOR
+
+           PERFORM 2100-RETORNA-ORDENADO THRU 2100-RETORNA-ORDENADO-EXIT
+
+           PERFORM 2200-TRATA-REGISTRO THRU 2200-TRATA-REGISTRO-EXIT
+               UNTIL FIM-ORDENADO
+
+           CLOSE VENDEDOR.
+       2000-EMITE-RELATORIO-EXIT.
+           EXIT.
+
+       2100-RETORNA-ORDENADO.
+           RETURN WORK-CLI
+               AT END MOVE "S" TO WS-FIM-ORDENADO
+           END-RETURN.
+       2100-RETORNA-ORDENADO-EXIT.
+           EXIT.
+
+       2200-TRATA-REGISTRO.
+           IF PRIMEIRA-LEITURA
+           OR ORD-COD-VEND NOT = WS-COD-VEND-ATUAL
+               MOVE "N" TO WS-PRIMEIRA-LEITURA
+               MOVE ORD-COD-VEND TO WS-COD-VEND-ATUAL
+               PERFORM 2300-QUEBRA-VENDEDOR
+                   THRU 2300-QUEBRA-VENDEDOR-EXIT
+           END-IF
+
+           ADD 1 TO WS-QTD-CLIENTES-VEND
+           MOVE SPACES        TO WS-LINHA-CLIENTE
+           MOVE ORD-COD-CLI   TO LC-COD-CLI
+           MOVE ORD-CNPJ      TO LC-CNPJ
+           MOVE ORD-RAZAO     TO LC-RAZAO
+           MOVE WS-LINHA-CLIENTE TO REG-REL
+           WRITE REG-REL
+
+           PERFORM 2100-RETORNA-ORDENADO THRU 2100-RETORNA-ORDENADO-EXIT.
+       2200-TRATA-REGISTRO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2300-QUEBRA-VENDEDOR - EMITE A LINHA DE CABECALHO DO VENDEDOR
+      * (OU DO GRUPO "SEM VENDEDOR") NA MUDANCA DE COD-VEND.
+      *-----------------------------------------------------------------
+       2300-QUEBRA-VENDEDOR.
+           MOVE SPACES TO REG-REL
+           WRITE REG-REL
+
+           IF WS-COD-VEND-ATUAL = ZEROS
+               ADD 1 TO WS-QTD-SEM-VENDEDOR
+               MOVE SPACES TO REG-REL
+               STRING "CLIENTES SEM VENDEDOR ASSOCIADO"
+                   DELIMITED BY SIZE INTO REG-REL
+               WRITE REG-REL
+           ELSE
+               ADD 1 TO WS-QTD-VENDEDORES
+               MOVE WS-COD-VEND-ATUAL TO XAV-VEND
+               READ VENDEDOR WITH IGNORE LOCK
+                   INVALID KEY
+                       MOVE SPACES TO NOME-VEND
+                       MOVE ZEROS  TO CPF-VEND
+               END-READ
+
+               MOVE SPACES          TO WS-LINHA-VENDEDOR
+               MOVE WS-COD-VEND-ATUAL TO LV-COD-VEND
+               MOVE NOME-VEND        TO LV-NOME-VEND
+               MOVE CPF-VEND         TO LV-CPF-VEND
+               MOVE WS-LINHA-VENDEDOR TO REG-REL
+               WRITE REG-REL
+           END-IF.
+       2300-QUEBRA-VENDEDOR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE E FECHA O RELATORIO
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           MOVE SPACES             TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-VENDEDORES     TO RD-QTD-VEND
+           MOVE WS-QTD-SEM-VENDEDOR   TO RD-QTD-SEM
+           MOVE WS-LINHA-RODAPE       TO REG-REL
+           WRITE REG-REL
+
+           CLOSE REL-CPV.
+       3000-FINALIZA-EXIT.
+           EXIT.
