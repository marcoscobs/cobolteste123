@@ -0,0 +1,226 @@
+      *-----------------------------------------------------------------
+      * RELCVC - RELATORIO DE CRUZAMENTO CLIENTE X VENDEDOR
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELCVC.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - CRUZA CNPJ-CLI X CPF-VEND
+      *                   E LISTA OS DOCUMENTOS QUE APARECEM NOS DOIS
+      *                   CADASTROS.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+           COPY "VENDEDOR.SEL".
+
+           SELECT REL-CVC ASSIGN TO "RELCVC.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTE.FD".
+           COPY "VENDEDOR.FD".
+
+       FD  REL-CVC
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * CHAVES E CONTADORES DE CONTROLE
+      *-----------------------------------------------------------------
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-VEND                     PIC 99       VALUE ZEROS.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-DOC-COMUM                PIC 9(14)    VALUE ZEROS.
+       77  WS-QTD-CLIENTES             PIC 9(07)    VALUE ZEROS.
+       77  WS-QTD-VENDEDORES           PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-COINCIDENCIAS        PIC 9(05)    VALUE ZEROS.
+       77  WS-LINHA-DETALHE            PIC X(132)   VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-FIM-CLIENTE          PIC X(01)    VALUE "N".
+               88  FIM-CLIENTE                      VALUE "S".
+           05  WS-FIM-VENDEDOR         PIC X(01)    VALUE "N".
+               88  FIM-VENDEDOR                     VALUE "S".
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(40)
+               VALUE "RELATORIO DE CRUZAMENTO CLIENTE/VENDEDOR".
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-CABECALHO-2.
+           05  FILLER                  PIC X(14) VALUE "DOCUMENTO".
+           05  FILLER                  PIC X(10) VALUE "COD-CLI".
+           05  FILLER                  PIC X(40) VALUE "RAZAO SOCIAL".
+           05  FILLER                  PIC X(10) VALUE "COD-VEND".
+           05  FILLER                  PIC X(40) VALUE "NOME VENDEDOR".
+
+       01  WS-LINHA-DADOS.
+           05  LD-DOC                  PIC Z(13)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  LD-COD-CLI              PIC Z(06)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  LD-RAZAO                PIC X(40).
+           05  LD-COD-VEND             PIC Z(02)9.
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  LD-NOME                 PIC X(40).
+
+       01  WS-LINHA-RODAPE.
+           05  FILLER                  PIC X(32)
+               VALUE "TOTAL DE COINCIDENCIAS ......: ".
+           05  RD-QTD                  PIC Z(04)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA      THRU 1000-INICIALIZA-EXIT
+           PERFORM 2000-PROCESSA        THRU 2000-PROCESSA-EXIT
+           PERFORM 3000-FINALIZA        THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZA - ABRE OS ARQUIVOS E EMITE O CABECALHO
+      *-----------------------------------------------------------------
+       1000-INICIALIZA.
+           OPEN INPUT  CLIENTE
+           OPEN INPUT  VENDEDOR
+           OPEN OUTPUT REL-CVC
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+           MOVE WS-CABECALHO-2  TO REG-REL
+           WRITE REG-REL
+           MOVE ALL "-"         TO REG-REL
+           WRITE REG-REL.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESSA - PERCORRE CLIENTE POR CNPJ CRESCENTE E, PARA
+      * CADA UM, VERIFICA SE O MESMO NUMERO EXISTE COMO CPF-VEND.
+      *-----------------------------------------------------------------
+       2000-PROCESSA.
+           MOVE LOW-VALUES TO CNPJ-CLI
+           START CLIENTE KEY IS NOT LESS THAN CNPJ-CLI
+               INVALID KEY MOVE "S" TO WS-FIM-CLIENTE
+           END-START
+
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT
+
+           PERFORM 2200-TRATA-CLIENTE THRU 2200-TRATA-CLIENTE-EXIT
+               UNTIL FIM-CLIENTE.
+       2000-PROCESSA-EXIT.
+           EXIT.
+
+       2100-LER-CLIENTE.
+           IF NOT FIM-CLIENTE
+               READ CLIENTE NEXT RECORD
+                   AT END MOVE "S" TO WS-FIM-CLIENTE
+               END-READ
+           END-IF.
+       2100-LER-CLIENTE-EXIT.
+           EXIT.
+
+       2200-TRATA-CLIENTE.
+           ADD 1 TO WS-QTD-CLIENTES
+           MOVE CNPJ-CLI TO WS-DOC-COMUM
+
+           PERFORM 2300-PROCURA-VENDEDOR THRU 2300-PROCURA-VENDEDOR-EXIT
+
+           IF FS-VEND EQUAL ZEROS
+               PERFORM 2400-GRAVA-DETALHE THRU 2400-GRAVA-DETALHE-EXIT
+           END-IF
+
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT.
+       2200-TRATA-CLIENTE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2300-PROCURA-VENDEDOR - BUSCA EXATA EM VENDEDOR PELO MESMO
+      * NUMERO DE DOCUMENTO ENCONTRADO EM CLIENTE (CNPJ-CLI = CPF-VEND).
+      *-----------------------------------------------------------------
+       2300-PROCURA-VENDEDOR.
+           MOVE WS-DOC-COMUM TO CPF-VEND
+           START VENDEDOR KEY IS EQUAL CPF-VEND
+               INVALID KEY MOVE 99 TO FS-VEND
+               NOT INVALID KEY
+                   READ VENDEDOR NEXT RECORD
+                       INVALID KEY MOVE 99 TO FS-VEND
+                       NOT INVALID KEY MOVE ZEROS TO FS-VEND
+                   END-READ
+           END-START.
+       2300-PROCURA-VENDEDOR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2400-GRAVA-DETALHE - EMITE UMA LINHA DO RELATORIO PARA CADA
+      * DOCUMENTO ENCONTRADO NOS DOIS CADASTROS.
+      *-----------------------------------------------------------------
+       2400-GRAVA-DETALHE.
+           ADD 1 TO WS-QTD-COINCIDENCIAS
+
+           MOVE SPACES       TO WS-LINHA-DADOS
+           MOVE WS-DOC-COMUM TO LD-DOC
+           MOVE COD-CLI      TO LD-COD-CLI
+           MOVE RAZAO-CLI    TO LD-RAZAO
+           MOVE COD-VEND IN REG-VEND TO LD-COD-VEND
+           MOVE NOME-VEND    TO LD-NOME
+
+           MOVE WS-LINHA-DADOS TO REG-REL
+           WRITE REG-REL.
+       2400-GRAVA-DETALHE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE E FECHA OS ARQUIVOS
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           MOVE SPACES            TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-COINCIDENCIAS TO RD-QTD
+           MOVE WS-LINHA-RODAPE    TO REG-REL
+           WRITE REG-REL
+
+           CLOSE CLIENTE
+           CLOSE VENDEDOR
+           CLOSE REL-CVC.
+       3000-FINALIZA-EXIT.
+           EXIT.
