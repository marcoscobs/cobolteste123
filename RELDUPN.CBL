@@ -0,0 +1,318 @@
+      *-----------------------------------------------------------------
+      * RELDUPN - RELATORIO DE POSSIVEIS NOMES DUPLICADOS (CLIENTE)
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELDUPN.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - AGRUPA CLIENTES CUJA RAZAO
+      *                   SOCIAL, DEPOIS DE NORMALIZADA (MAIUSCULA, SEM
+      *                   PONTUACAO) E REDUZIDA AOS 25 PRIMEIROS
+      *                   CARACTERES, COINCIDE, PARA ACHAR CADASTROS
+      *                   REPETIDOS QUE NAO TEM O MESMO CNPJ (SENAO
+      *                   JA CAIRIAM NA CONFERENCIA DE CNPJ DUPLICADO
+      *                   QUE O CADASTRO DE CLIENTES (CADCLI) FAZ NA
+      *                   HORA DE INCLUIR/ALTERAR UM REGISTRO).
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+
+           SELECT WORK-CLI ASSIGN TO "WORKDUPN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REL-DUPN ASSIGN TO "RELDUPN.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTE.FD".
+
+       SD  WORK-CLI.
+       01  REG-ORDENADO.
+           05  ORD-NOME-CHAVE          PIC X(25).
+           05  ORD-COD-CLI             PIC 9(07).
+           05  ORD-CNPJ                PIC 9(14).
+           05  ORD-RAZAO               PIC X(60).
+
+       FD  REL-DUPN
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-QTD-CLIENTES             PIC 9(07)    VALUE ZEROS.
+       77  WS-QTD-GRUPOS-DUPLIC        PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-CLI-EM-GRUPOS        PIC 9(07)    VALUE ZEROS.
+       77  WS-QTD-ESTOURO-GRUPO        PIC 9(05)    VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-PRIMEIRA-LEITURA     PIC X(01)    VALUE "S".
+               88  PRIMEIRA-LEITURA                 VALUE "S".
+           05  WS-FIM-ORDENADO         PIC X(01)    VALUE "N".
+               88  FIM-ORDENADO                     VALUE "S".
+
+       77  WS-CHAVE-ATUAL              PIC X(25)    VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Campos usados para normalizar a razao social antes de reduzi-la
+      * a chave de comparacao (maiuscula, sem pontuacao, 25 posicoes).
+      *-----------------------------------------------------------------
+       77  WS-NOME-NORM                PIC X(60)    VALUE SPACES.
+       77  WS-NOME-TRIM                PIC X(60)    VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Grupo de clientes acumulado entre duas quebras de chave --
+      * so sai no relatorio quando o grupo fecha com mais de 1 membro.
+      *-----------------------------------------------------------------
+       01  WS-TAB-GRUPO.
+           05  WS-ITEM-GRUPO OCCURS 50 TIMES INDEXED BY TG-IDX.
+               10  TG-COD-CLI          PIC 9(07).
+               10  TG-CNPJ              PIC 9(14).
+               10  TG-RAZAO             PIC X(60).
+       77  WS-QTD-TAB-GRUPO            PIC 99       VALUE ZEROS.
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(40)
+               VALUE "POSSIVEIS CLIENTES COM NOME DUPLICADO".
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-LINHA-GRUPO.
+           05  FILLER                  PIC X(10) VALUE "GRUPO ... ".
+           05  LG-NUM-GRUPO            PIC Z(04)9.
+
+       01  WS-LINHA-CLIENTE.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  LC-COD-CLI              PIC Z(06)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  LC-CNPJ                 PIC Z(13)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  LC-RAZAO                PIC X(60).
+
+       01  WS-LINHA-RODAPE-1.
+           05  FILLER                  PIC X(32)
+               VALUE "CLIENTES VERIFICADOS .........: ".
+           05  RD-QTD-CLI              PIC Z(06)9.
+       01  WS-LINHA-RODAPE-2.
+           05  FILLER                  PIC X(33)
+               VALUE "GRUPOS DE NOME DUPLICADO ......: ".
+           05  RD-QTD-GRUPOS           PIC Z(04)9.
+       01  WS-LINHA-RODAPE-3.
+           05  FILLER                  PIC X(33)
+               VALUE "CLIENTES DENTRO DESSES GRUPOS .: ".
+           05  RD-QTD-CLI-GRUPOS       PIC Z(06)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN OUTPUT REL-DUPN
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+
+           SORT WORK-CLI
+               ON ASCENDING KEY ORD-NOME-CHAVE
+               ON ASCENDING KEY ORD-COD-CLI
+               INPUT PROCEDURE  1000-ENVIA-CLIENTES
+               OUTPUT PROCEDURE 2000-EMITE-RELATORIO
+
+           PERFORM 3000-FINALIZA THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-ENVIA-CLIENTES - LE CLIENTE POR COMPLETO, REDUZ A RAZAO
+      * SOCIAL A UMA CHAVE DE COMPARACAO E ENVIA PARA O SORT.
+      *-----------------------------------------------------------------
+       1000-ENVIA-CLIENTES.
+           OPEN INPUT CLIENTE
+           MOVE LOW-VALUES TO XAV-CLI
+           START CLIENTE KEY IS NOT LESS THAN XAV-CLI
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL FS = "10"
+               READ CLIENTE NEXT RECORD
+                   AT END MOVE "10" TO FS
+                   NOT AT END
+                       PERFORM 1100-REDUZ-NOME
+                           THRU 1100-REDUZ-NOME-EXIT
+                       MOVE COD-CLI   TO ORD-COD-CLI
+                       MOVE CNPJ-CLI  TO ORD-CNPJ
+                       MOVE RAZAO-CLI TO ORD-RAZAO
+                       RELEASE REG-ORDENADO
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENTE.
+       1000-ENVIA-CLIENTES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1100-REDUZ-NOME - PASSA A RAZAO SOCIAL PARA MAIUSCULA, TROCA
+      * A PONTUACAO MAIS COMUM POR ESPACO E GUARDA OS 25 PRIMEIROS
+      * CARACTERES DO QUE SOBRAR COMO CHAVE DE COMPARACAO.
+      *-----------------------------------------------------------------
+       1100-REDUZ-NOME.
+           MOVE FUNCTION UPPER-CASE(RAZAO-CLI) TO WS-NOME-NORM
+
+           INSPECT WS-NOME-NORM REPLACING
+               ALL "."  BY SPACE
+               ALL ","  BY SPACE
+               ALL "-"  BY SPACE
+               ALL "/"  BY SPACE
+
+           MOVE FUNCTION TRIM(WS-NOME-NORM) TO WS-NOME-TRIM
+           MOVE WS-NOME-TRIM (1:25)         TO ORD-NOME-CHAVE.
+       1100-REDUZ-NOME-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-EMITE-RELATORIO - CONSOME O ARQUIVO ORDENADO POR CHAVE DE
+      * NOME E ACUMULA CADA GRUPO; SO IMPRIME O GRUPO QUANDO ELE FECHA
+      * COM MAIS DE UM CLIENTE.
+      *-----------------------------------------------------------------
+       2000-EMITE-RELATORIO.
+           PERFORM 2100-RETORNA-ORDENADO THRU 2100-RETORNA-ORDENADO-EXIT
+
+           PERFORM 2200-TRATA-REGISTRO THRU 2200-TRATA-REGISTRO-EXIT
+               UNTIL FIM-ORDENADO
+
+           PERFORM 2300-FINALIZA-GRUPO THRU 2300-FINALIZA-GRUPO-EXIT.
+       2000-EMITE-RELATORIO-EXIT.
+           EXIT.
+
+       2100-RETORNA-ORDENADO.
+           RETURN WORK-CLI
+               AT END MOVE "S" TO WS-FIM-ORDENADO
+           END-RETURN.
+       2100-RETORNA-ORDENADO-EXIT.
+           EXIT.
+
+       2200-TRATA-REGISTRO.
+           ADD 1 TO WS-QTD-CLIENTES
+
+           IF PRIMEIRA-LEITURA
+           OR ORD-NOME-CHAVE NOT = WS-CHAVE-ATUAL
+               PERFORM 2300-FINALIZA-GRUPO THRU 2300-FINALIZA-GRUPO-EXIT
+               MOVE "N"            TO WS-PRIMEIRA-LEITURA
+               MOVE ORD-NOME-CHAVE TO WS-CHAVE-ATUAL
+               MOVE ZEROS          TO WS-QTD-TAB-GRUPO
+           END-IF
+
+           ADD 1 TO WS-QTD-TAB-GRUPO
+           IF WS-QTD-TAB-GRUPO <= 50
+               MOVE ORD-COD-CLI TO TG-COD-CLI (WS-QTD-TAB-GRUPO)
+               MOVE ORD-CNPJ    TO TG-CNPJ    (WS-QTD-TAB-GRUPO)
+               MOVE ORD-RAZAO   TO TG-RAZAO   (WS-QTD-TAB-GRUPO)
+           ELSE
+               ADD 1 TO WS-QTD-ESTOURO-GRUPO
+           END-IF
+
+           PERFORM 2100-RETORNA-ORDENADO
+               THRU 2100-RETORNA-ORDENADO-EXIT.
+       2200-TRATA-REGISTRO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2300-FINALIZA-GRUPO - FECHA O GRUPO ACUMULADO; SE TIVER MAIS DE
+      * UM CLIENTE, EMITE TODOS OS MEMBROS NO RELATORIO.
+      *-----------------------------------------------------------------
+       2300-FINALIZA-GRUPO.
+           IF WS-QTD-TAB-GRUPO > 1
+               ADD 1 TO WS-QTD-GRUPOS-DUPLIC
+               ADD WS-QTD-TAB-GRUPO TO WS-QTD-CLI-EM-GRUPOS
+
+               MOVE SPACES         TO WS-LINHA-GRUPO
+               MOVE WS-QTD-GRUPOS-DUPLIC TO LG-NUM-GRUPO
+               MOVE WS-LINHA-GRUPO TO REG-REL
+               WRITE REG-REL
+
+               PERFORM 2400-EMITE-MEMBRO THRU 2400-EMITE-MEMBRO-EXIT
+                   VARYING TG-IDX FROM 1 BY 1
+                   UNTIL TG-IDX > WS-QTD-TAB-GRUPO
+
+               MOVE SPACES TO REG-REL
+               WRITE REG-REL
+           END-IF
+
+           MOVE ZEROS TO WS-QTD-TAB-GRUPO.
+       2300-FINALIZA-GRUPO-EXIT.
+           EXIT.
+
+       2400-EMITE-MEMBRO.
+           MOVE SPACES              TO WS-LINHA-CLIENTE
+           MOVE TG-COD-CLI (TG-IDX) TO LC-COD-CLI
+           MOVE TG-CNPJ    (TG-IDX) TO LC-CNPJ
+           MOVE TG-RAZAO   (TG-IDX) TO LC-RAZAO
+           MOVE WS-LINHA-CLIENTE     TO REG-REL
+           WRITE REG-REL.
+       2400-EMITE-MEMBRO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE E FECHA O RELATORIO
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           MOVE SPACES                TO REG-REL
+           WRITE REG-REL
+
+           MOVE WS-QTD-CLIENTES        TO RD-QTD-CLI
+           MOVE WS-LINHA-RODAPE-1      TO REG-REL
+           WRITE REG-REL
+
+           MOVE WS-QTD-GRUPOS-DUPLIC   TO RD-QTD-GRUPOS
+           MOVE WS-LINHA-RODAPE-2      TO REG-REL
+           WRITE REG-REL
+
+           MOVE WS-QTD-CLI-EM-GRUPOS   TO RD-QTD-CLI-GRUPOS
+           MOVE WS-LINHA-RODAPE-3      TO REG-REL
+           WRITE REG-REL
+
+           IF WS-QTD-ESTOURO-GRUPO > ZEROS
+               MOVE SPACES TO REG-REL
+               STRING "ATENCAO: "
+                   WS-QTD-ESTOURO-GRUPO DELIMITED BY SIZE
+                   " CLIENTE(S) NAO LISTADO(S) POR ESTOURO DE GRUPO"
+                   DELIMITED BY SIZE INTO REG-REL
+               WRITE REG-REL
+           END-IF
+
+           CLOSE REL-DUPN.
+       3000-FINALIZA-EXIT.
+           EXIT.
