@@ -0,0 +1,229 @@
+      *-----------------------------------------------------------------
+      * RELESTB - RELATORIO DE ALERTA DE ESTOQUE BAIXO
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELESTB.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - LISTA OS PRODUTOS ATIVOS
+      *                   CUJA QTD-ESTOQUE ESTA EM OU ABAIXO DO LIMITE
+      *                   INFORMADO PELO OPERADOR.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "PRODUTO.SEL".
+           COPY "ESTOQUE.SEL".
+
+           SELECT REL-ESTB ASSIGN TO "RELESTB.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "PRODUTO.FD".
+           COPY "ESTOQUE.FD".
+
+       FD  REL-ESTB
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * CHAVES E CONTADORES DE CONTROLE
+      *-----------------------------------------------------------------
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-QTD-PRODUTOS             PIC 9(07)    VALUE ZEROS.
+       77  WS-QTD-ALERTAS              PIC 9(07)    VALUE ZEROS.
+       77  WS-LIMITE-ESTOQUE           PIC 9(07)V999 VALUE ZEROS.
+       77  WS-LIMITE-TEXT              PIC X(11)    VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-FIM-PRODUTO          PIC X(01)    VALUE "N".
+               88  FIM-PRODUTO                      VALUE "S".
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(32)
+               VALUE "RELATORIO DE ALERTA DE ESTOQUE".
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE "LIMITE: ".
+           05  HDR-LIMITE              PIC Z(06)9.
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-CABECALHO-2.
+           05  FILLER                  PIC X(10) VALUE "PRODUTO".
+           05  FILLER                  PIC X(42) VALUE "DESCRICAO".
+           05  FILLER                  PIC X(16) VALUE "QTD ESTOQUE".
+
+       01  WS-LINHA-DADOS.
+           05  LD-COD-PRODUTO          PIC Z(04)9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  LD-DESCR-PRODUTO        PIC X(42).
+           05  LD-QTD-ESTOQUE          PIC Z(04)9,999.
+
+       01  WS-LINHA-RODAPE-1.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL DE PRODUTOS LIDOS.: ".
+           05  RD-QTD-PROD             PIC Z(06)9.
+
+       01  WS-LINHA-RODAPE-2.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL EM ALERTA ........: ".
+           05  RD-QTD-ALERTA           PIC Z(06)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA      THRU 1000-INICIALIZA-EXIT
+           PERFORM 2000-PROCESSA        THRU 2000-PROCESSA-EXIT
+           PERFORM 3000-FINALIZA        THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZA - PERGUNTA O LIMITE DE ESTOQUE, ABRE OS
+      * ARQUIVOS E EMITE O CABECALHO.
+      *-----------------------------------------------------------------
+       1000-INICIALIZA.
+           DISPLAY "LIMITE DE ESTOQUE PARA ALERTA (ENTER P/ 10):"
+           ACCEPT WS-LIMITE-TEXT FROM CONSOLE
+
+           IF WS-LIMITE-TEXT = SPACES
+               MOVE 10 TO WS-LIMITE-ESTOQUE
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-LIMITE-TEXT) TO WS-LIMITE-ESTOQUE
+           END-IF
+
+           OPEN INPUT  PRODUTO
+           OPEN INPUT  ESTOQUE
+           OPEN OUTPUT REL-ESTB
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
+           MOVE WS-LIMITE-ESTOQUE TO HDR-LIMITE
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+           MOVE WS-CABECALHO-2  TO REG-REL
+           WRITE REG-REL
+           MOVE ALL "-"         TO REG-REL
+           WRITE REG-REL.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESSA - PERCORRE PRODUTO POR COD-PRODUTO CRESCENTE E,
+      * PARA CADA UM ATIVO, CONFERE A QTD-ESTOQUE CORRESPONDENTE.
+      *-----------------------------------------------------------------
+       2000-PROCESSA.
+           MOVE LOW-VALUES TO XAV-PRODUTO
+           START PRODUTO KEY IS NOT LESS THAN XAV-PRODUTO
+               INVALID KEY MOVE "S" TO WS-FIM-PRODUTO
+           END-START
+
+           PERFORM 2100-LER-PRODUTO THRU 2100-LER-PRODUTO-EXIT
+
+           PERFORM 2200-TRATA-PRODUTO THRU 2200-TRATA-PRODUTO-EXIT
+               UNTIL FIM-PRODUTO.
+       2000-PROCESSA-EXIT.
+           EXIT.
+
+       2100-LER-PRODUTO.
+           IF NOT FIM-PRODUTO
+               READ PRODUTO NEXT RECORD
+                   AT END MOVE "S" TO WS-FIM-PRODUTO
+               END-READ
+           END-IF.
+       2100-LER-PRODUTO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2200-TRATA-PRODUTO - PRODUTO SEM REGISTRO EM ESTOQUE NAO TEM
+      * CONTROLE DE ESTOQUE E NAO ENTRA NO RELATORIO, MESMA REGRA DE
+      * CLASSIFICA-LINHA-ITEM NO CADPED.
+      *-----------------------------------------------------------------
+       2200-TRATA-PRODUTO.
+           IF PRODUTO-ATIVO
+               ADD 1 TO WS-QTD-PRODUTOS
+
+               MOVE COD-PRODUTO IN REG-PRODUTO TO XAV-ESTOQUE
+               READ ESTOQUE WITH IGNORE LOCK
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       IF QTD-ESTOQUE NOT > WS-LIMITE-ESTOQUE
+                           PERFORM 2300-GRAVA-DETALHE
+                               THRU 2300-GRAVA-DETALHE-EXIT
+                       END-IF
+               END-READ
+           END-IF
+
+           PERFORM 2100-LER-PRODUTO THRU 2100-LER-PRODUTO-EXIT.
+       2200-TRATA-PRODUTO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2300-GRAVA-DETALHE - EMITE UMA LINHA DO RELATORIO PARA CADA
+      * PRODUTO EM ALERTA DE ESTOQUE BAIXO.
+      *-----------------------------------------------------------------
+       2300-GRAVA-DETALHE.
+           ADD 1 TO WS-QTD-ALERTAS
+
+           MOVE SPACES            TO WS-LINHA-DADOS
+           MOVE COD-PRODUTO IN REG-PRODUTO TO LD-COD-PRODUTO
+           MOVE DESCR-PRODUTO     TO LD-DESCR-PRODUTO
+           MOVE QTD-ESTOQUE       TO LD-QTD-ESTOQUE
+
+           MOVE WS-LINHA-DADOS TO REG-REL
+           WRITE REG-REL.
+       2300-GRAVA-DETALHE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE E FECHA OS ARQUIVOS
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           MOVE SPACES              TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-PRODUTOS     TO RD-QTD-PROD
+           MOVE WS-LINHA-RODAPE-1   TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-ALERTAS      TO RD-QTD-ALERTA
+           MOVE WS-LINHA-RODAPE-2   TO REG-REL
+           WRITE REG-REL
+
+           CLOSE PRODUTO
+           CLOSE ESTOQUE
+           CLOSE REL-ESTB.
+       3000-FINALIZA-EXIT.
+           EXIT.
