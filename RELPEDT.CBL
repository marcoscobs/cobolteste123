@@ -0,0 +1,252 @@
+      *-----------------------------------------------------------------
+      * RELPEDT - RELATORIO DE PEDIDOS COM TOTAL DIVERGENTE DOS ITENS
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELPEDT.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - CONFERE VALOR-TOTAL-PED
+      *                   CONTRA A SOMA DE QTD-ITEM-PED * PRECO-UNIT-
+      *                   ITEM EM ITEM-PED, MESMA CONFERENCIA QUE
+      *                   VALIDA-TOTAL-PED FAZ NO GRAVAR DO CADPED.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "PEDIDO.SEL".
+           COPY "ITEM-PED.SEL".
+
+           SELECT REL-PEDT ASSIGN TO "RELPEDT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "PEDIDO.FD".
+           COPY "ITEM-PED.FD".
+
+       FD  REL-PEDT
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * CHAVES E CONTADORES DE CONTROLE
+      *-----------------------------------------------------------------
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-ITEM                     PIC XX       VALUE SPACES.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-SOMA-ITENS               PIC S9(09)V99 VALUE ZEROS.
+       77  WS-QTD-ITENS                PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-PEDIDOS               PIC 9(07)    VALUE ZEROS.
+       77  WS-QTD-DIVERGENTES           PIC 9(07)    VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-FIM-PEDIDO           PIC X(01)    VALUE "N".
+               88  FIM-PEDIDO                       VALUE "S".
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(42)
+               VALUE "RELATORIO DE PEDIDOS COM TOTAL DIVERGENTE".
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-CABECALHO-2.
+           05  FILLER                  PIC X(12) VALUE "PEDIDO".
+           05  FILLER                  PIC X(10) VALUE "ITENS".
+           05  FILLER                  PIC X(18) VALUE "TOTAL CABEC.".
+           05  FILLER                  PIC X(18) VALUE "SOMA DOS ITENS".
+           05  FILLER                  PIC X(16) VALUE "DIFERENCA".
+
+       01  WS-LINHA-DADOS.
+           05  LD-NUM-PED              PIC Z(06)9.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  LD-QTD-ITENS            PIC Z(04)9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  LD-TOTAL-CAB            PIC Z(07)9,99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  LD-SOMA-ITENS           PIC Z(07)9,99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  LD-DIFERENCA            PIC -Z(07)9,99.
+
+       01  WS-LINHA-RODAPE-1.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL DE PEDIDOS LIDOS .: ".
+           05  RD-QTD-PED               PIC Z(06)9.
+
+       01  WS-LINHA-RODAPE-2.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL DIVERGENTES ......: ".
+           05  RD-QTD-DIV               PIC Z(06)9.
+
+       77  WS-DIFERENCA-PED            PIC S9(09)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA      THRU 1000-INICIALIZA-EXIT
+           PERFORM 2000-PROCESSA        THRU 2000-PROCESSA-EXIT
+           PERFORM 3000-FINALIZA        THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZA - ABRE OS ARQUIVOS E EMITE O CABECALHO
+      *-----------------------------------------------------------------
+       1000-INICIALIZA.
+           OPEN INPUT  PEDIDO
+           OPEN INPUT  ITEM-PED
+           OPEN OUTPUT REL-PEDT
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+           MOVE WS-CABECALHO-2  TO REG-REL
+           WRITE REG-REL
+           MOVE ALL "-"         TO REG-REL
+           WRITE REG-REL.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESSA - PERCORRE PEDIDO POR NUM-PEDIDO CRESCENTE E, PARA
+      * CADA UM, SOMA AS LINHAS DE ITEM-PED E COMPARA COM O TOTAL DO
+      * CABECALHO.
+      *-----------------------------------------------------------------
+       2000-PROCESSA.
+           MOVE LOW-VALUES TO XAV-PED
+           START PEDIDO KEY IS NOT LESS THAN XAV-PED
+               INVALID KEY MOVE "S" TO WS-FIM-PEDIDO
+           END-START
+
+           PERFORM 2100-LER-PEDIDO THRU 2100-LER-PEDIDO-EXIT
+
+           PERFORM 2200-TRATA-PEDIDO THRU 2200-TRATA-PEDIDO-EXIT
+               UNTIL FIM-PEDIDO.
+       2000-PROCESSA-EXIT.
+           EXIT.
+
+       2100-LER-PEDIDO.
+           IF NOT FIM-PEDIDO
+               READ PEDIDO NEXT RECORD
+                   AT END MOVE "S" TO WS-FIM-PEDIDO
+               END-READ
+           END-IF.
+       2100-LER-PEDIDO-EXIT.
+           EXIT.
+
+       2200-TRATA-PEDIDO.
+           ADD 1 TO WS-QTD-PEDIDOS
+
+           PERFORM 2300-SOMA-ITENS THRU 2300-SOMA-ITENS-EXIT
+
+           IF WS-QTD-ITENS > 0
+           AND WS-SOMA-ITENS NOT = VALOR-TOTAL-PED
+               PERFORM 2400-GRAVA-DETALHE THRU 2400-GRAVA-DETALHE-EXIT
+           END-IF
+
+           PERFORM 2100-LER-PEDIDO THRU 2100-LER-PEDIDO-EXIT.
+       2200-TRATA-PEDIDO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2300-SOMA-ITENS - ACUMULA QTD-ITEM-PED * PRECO-UNIT-ITEM PARA
+      * TODAS AS LINHAS DE ITEM-PED DO PEDIDO ATUAL (CHAVE COMPOSTA
+      * NUM-PEDIDO-ITEM + SEQ-ITEM-PED, MESMA TECNICA DE
+      * VALIDA-TOTAL-PED NO CADPED).
+      *-----------------------------------------------------------------
+       2300-SOMA-ITENS.
+           MOVE ZEROS TO WS-SOMA-ITENS WS-QTD-ITENS
+
+           MOVE NUM-PEDIDO TO NUM-PEDIDO-ITEM
+           MOVE ZEROS      TO SEQ-ITEM-PED
+           START ITEM-PED KEY IS NOT LESS THAN XAV-ITEM-PED
+               INVALID KEY MOVE 99 TO FS-ITEM
+               NOT INVALID KEY MOVE ZEROS TO FS-ITEM
+           END-START
+
+           PERFORM UNTIL FS-ITEM NOT = ZEROS
+               READ ITEM-PED NEXT RECORD
+                   AT END MOVE 99 TO FS-ITEM
+                   NOT AT END
+                       IF NUM-PEDIDO-ITEM = NUM-PEDIDO
+                           ADD 1 TO WS-QTD-ITENS
+                           COMPUTE WS-SOMA-ITENS = WS-SOMA-ITENS +
+                                   QTD-ITEM-PED * PRECO-UNIT-ITEM
+                       ELSE
+                           MOVE 99 TO FS-ITEM
+                       END-IF
+               END-READ
+           END-PERFORM.
+       2300-SOMA-ITENS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2400-GRAVA-DETALHE - EMITE UMA LINHA DO RELATORIO PARA CADA
+      * PEDIDO CUJO TOTAL NAO BATE COM A SOMA DOS ITENS.
+      *-----------------------------------------------------------------
+       2400-GRAVA-DETALHE.
+           ADD 1 TO WS-QTD-DIVERGENTES
+           COMPUTE WS-DIFERENCA-PED = VALOR-TOTAL-PED - WS-SOMA-ITENS
+
+           MOVE SPACES          TO WS-LINHA-DADOS
+           MOVE NUM-PEDIDO      TO LD-NUM-PED
+           MOVE WS-QTD-ITENS    TO LD-QTD-ITENS
+           MOVE VALOR-TOTAL-PED TO LD-TOTAL-CAB
+           MOVE WS-SOMA-ITENS   TO LD-SOMA-ITENS
+           MOVE WS-DIFERENCA-PED TO LD-DIFERENCA
+
+           MOVE WS-LINHA-DADOS TO REG-REL
+           WRITE REG-REL.
+       2400-GRAVA-DETALHE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE E FECHA OS ARQUIVOS
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           MOVE SPACES              TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-PEDIDOS      TO RD-QTD-PED
+           MOVE WS-LINHA-RODAPE-1   TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-DIVERGENTES  TO RD-QTD-DIV
+           MOVE WS-LINHA-RODAPE-2   TO REG-REL
+           WRITE REG-REL
+
+           CLOSE PEDIDO
+           CLOSE ITEM-PED
+           CLOSE REL-PEDT.
+       3000-FINALIZA-EXIT.
+           EXIT.
