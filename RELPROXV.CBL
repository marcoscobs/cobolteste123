@@ -0,0 +1,312 @@
+      *-----------------------------------------------------------------
+      * RELPROXV - RELATORIO DE VENDEDOR MAIS PROXIMO POR GEOCODIGO
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELPROXV.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - PARA CADA CLIENTE ATIVO COM
+      *                   GEOCODIGO, COMPARA O VENDEDOR JA VINCULADO
+      *                   (COD-VEND) COM O VENDEDOR GEOGRAFICAMENTE MAIS
+      *                   PROXIMO E SUGERE REALOCACAO QUANDO FOREM
+      *                   DIFERENTES. MESMA TECNICA DE DISTANCIA DE
+      *                   RELROTA (QUADRADO DA DISTANCIA EM LAT/LONG).
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+           COPY "VENDEDOR.SEL".
+
+           SELECT REL-PROXV ASSIGN TO "RELPROXV.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTE.FD".
+           COPY "VENDEDOR.FD".
+
+       FD  REL-PROXV
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-QTD-CLI-AVALIADOS        PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-CLI-SEM-GEOCODE      PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-SUGESTOES            PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-SEM-VENDEDOR-PERTO   PIC 9(05)    VALUE ZEROS.
+
+      * Tabela de vendedores ativos com geocodigo, carregada uma unica
+      * vez no inicio (mesma ideia de tabela fixa em memoria de
+      * RELROTA, so que aqui com os vendedores em vez dos clientes).
+       01  WS-TAB-VEND.
+           05  TV-ITEM OCCURS 200 TIMES INDEXED BY TV-IDX.
+               10  TV-COD-VEND         PIC 9(03).
+               10  TV-NOME-VEND        PIC X(60).
+               10  TV-LAT              PIC S9(03)V9(08).
+               10  TV-LONG             PIC S9(03)V9(08).
+
+       77  WS-QTD-TAB-VEND             PIC 9(03)    VALUE ZEROS.
+       77  WS-QTD-ESTOURO-VEND         PIC 9(03)    VALUE ZEROS.
+       77  WS-IDX-MAIS-PROXIMO         PIC 9(03)    VALUE ZEROS.
+       77  WS-DIST-LAT                 PIC S9(03)V9(08) VALUE ZEROS.
+       77  WS-DIST-LONG                PIC S9(03)V9(08) VALUE ZEROS.
+       77  WS-DIST2                    PIC S9(07)V9(08) VALUE ZEROS.
+       77  WS-DIST2-MENOR              PIC S9(07)V9(08) VALUE ZEROS.
+       77  WS-DISTANCIA                PIC 9(05)V999    VALUE ZEROS.
+       77  WS-COD-VEND-PROXIMO         PIC 9(03)    VALUE ZEROS.
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(38)
+               VALUE "VENDEDOR MAIS PROXIMO POR GEOCODIGO".
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-CABECALHO-2.
+           05  FILLER                  PIC X(08) VALUE "CLIENTE".
+           05  FILLER                  PIC X(24) VALUE "RAZAO SOCIAL".
+           05  FILLER                  PIC X(10) VALUE "VEND ATUAL".
+           05  FILLER                  PIC X(10) VALUE "VEND PROX.".
+           05  FILLER                  PIC X(12) VALUE "DISTANCIA".
+           05  FILLER                  PIC X(10) VALUE "SITUACAO".
+
+       01  WS-LINHA-DADOS.
+           05  LD-COD-CLI              PIC Z(06)9.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  LD-RAZAO                PIC X(30).
+           05  LD-VEND-ATUAL           PIC Z(02)9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  LD-VEND-PROXIMO         PIC Z(02)9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  LD-DISTANCIA            PIC Z(04)9,999.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LD-SITUACAO             PIC X(10).
+
+       01  WS-LINHA-RODAPE-1.
+           05  FILLER                  PIC X(26)
+               VALUE "CLIENTES AVALIADOS ....: ".
+           05  RD-QTD-AVALIADOS        PIC Z(04)9.
+
+       01  WS-LINHA-RODAPE-2.
+           05  FILLER                  PIC X(26)
+               VALUE "SUGESTOES DE TROCA .....: ".
+           05  RD-QTD-SUGESTOES        PIC Z(04)9.
+
+       01  WS-LINHA-RODAPE-3.
+           05  FILLER                  PIC X(26)
+               VALUE "SEM GEOCODE ............: ".
+           05  RD-QTD-SEM-GEOCODE      PIC Z(04)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA     THRU 1000-INICIALIZA-EXIT
+           PERFORM 2000-PROCESSA       THRU 2000-PROCESSA-EXIT
+           PERFORM 3000-FINALIZA       THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZA - ABRE OS ARQUIVOS, CARREGA A TABELA DE
+      * VENDEDORES ATIVOS COM GEOCODIGO E EMITE O CABECALHO.
+      *-----------------------------------------------------------------
+       1000-INICIALIZA.
+           OPEN OUTPUT REL-PROXV
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES           TO REG-REL
+           WRITE REG-REL
+           MOVE WS-CABECALHO-2   TO REG-REL
+           WRITE REG-REL
+           MOVE ALL "-"          TO REG-REL
+           WRITE REG-REL
+
+           PERFORM 1100-CARREGA-VENDEDORES
+               THRU 1100-CARREGA-VENDEDORES-EXIT.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+       1100-CARREGA-VENDEDORES.
+           OPEN INPUT VENDEDOR
+           MOVE LOW-VALUES TO XAV-VEND
+           START VENDEDOR KEY IS NOT LESS THAN XAV-VEND
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL FS = "10"
+               READ VENDEDOR NEXT RECORD
+                   AT END MOVE "10" TO FS
+                   NOT AT END
+                       IF VEND-ATIVO
+                       AND NOT (LAT-VEND = ZEROS AND LONG-VEND = ZEROS)
+                           IF WS-QTD-TAB-VEND < 200
+                               ADD 1 TO WS-QTD-TAB-VEND
+                               MOVE COD-VEND IN REG-VEND TO
+                                   TV-COD-VEND  (WS-QTD-TAB-VEND)
+                               MOVE NOME-VEND TO
+                                   TV-NOME-VEND (WS-QTD-TAB-VEND)
+                               MOVE LAT-VEND  TO
+                                   TV-LAT       (WS-QTD-TAB-VEND)
+                               MOVE LONG-VEND TO
+                                   TV-LONG      (WS-QTD-TAB-VEND)
+                           ELSE
+                               ADD 1 TO WS-QTD-ESTOURO-VEND
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE VENDEDOR.
+       1100-CARREGA-VENDEDORES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESSA - VARRE CLIENTE POR COD-CLI CRESCENTE E AVALIA
+      * CADA CLIENTE ATIVO COM GEOCODIGO.
+      *-----------------------------------------------------------------
+       2000-PROCESSA.
+           OPEN INPUT CLIENTE
+           MOVE LOW-VALUES TO XAV-CLI
+           START CLIENTE KEY IS NOT LESS THAN XAV-CLI
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL FS = "10"
+               READ CLIENTE NEXT RECORD
+                   AT END MOVE "10" TO FS
+                   NOT AT END
+                       PERFORM 2100-TRATA-CLIENTE
+                           THRU 2100-TRATA-CLIENTE-EXIT
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENTE.
+       2000-PROCESSA-EXIT.
+           EXIT.
+
+       2100-TRATA-CLIENTE.
+           IF NOT CLI-ATIVO
+               EXIT PARAGRAPH
+           END-IF
+
+           IF LAT-CLI = ZEROS AND LONG-CLI = ZEROS
+               ADD 1 TO WS-QTD-CLI-SEM-GEOCODE
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-QTD-CLI-AVALIADOS
+
+           PERFORM 2200-BUSCA-MAIS-PROXIMO
+               THRU 2200-BUSCA-MAIS-PROXIMO-EXIT
+
+           MOVE SPACES         TO WS-LINHA-DADOS
+           MOVE COD-CLI        TO LD-COD-CLI
+           MOVE RAZAO-CLI      TO LD-RAZAO
+           MOVE COD-VEND IN REG-CLI TO LD-VEND-ATUAL
+
+           IF WS-IDX-MAIS-PROXIMO = ZEROS
+               ADD 1 TO WS-QTD-SEM-VENDEDOR-PERTO
+               MOVE ZEROS       TO LD-VEND-PROXIMO
+               MOVE ZEROS       TO LD-DISTANCIA
+               MOVE "SEM VEND." TO LD-SITUACAO
+           ELSE
+               MOVE TV-COD-VEND (WS-IDX-MAIS-PROXIMO)
+                                TO WS-COD-VEND-PROXIMO
+               MOVE WS-COD-VEND-PROXIMO TO LD-VEND-PROXIMO
+               MOVE WS-DISTANCIA        TO LD-DISTANCIA
+               IF WS-COD-VEND-PROXIMO = COD-VEND IN REG-CLI
+                   MOVE "OK"        TO LD-SITUACAO
+               ELSE
+                   ADD 1 TO WS-QTD-SUGESTOES
+                   MOVE "REALOCAR"  TO LD-SITUACAO
+               END-IF
+           END-IF
+
+           MOVE WS-LINHA-DADOS TO REG-REL
+           WRITE REG-REL.
+       2100-TRATA-CLIENTE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2200-BUSCA-MAIS-PROXIMO - VARRE A TABELA DE VENDEDORES E ACHA O
+      * DE MENOR DISTANCIA AO QUADRADO PARA O CLIENTE ATUAL.
+      *-----------------------------------------------------------------
+       2200-BUSCA-MAIS-PROXIMO.
+           MOVE ZEROS      TO WS-IDX-MAIS-PROXIMO
+           MOVE 999999999  TO WS-DIST2-MENOR
+
+           PERFORM 2300-AVALIA-VENDEDOR THRU 2300-AVALIA-VENDEDOR-EXIT
+               VARYING TV-IDX FROM 1 BY 1
+               UNTIL TV-IDX > WS-QTD-TAB-VEND
+
+           IF WS-IDX-MAIS-PROXIMO NOT = ZEROS
+               COMPUTE WS-DISTANCIA = FUNCTION SQRT(WS-DIST2-MENOR)
+           END-IF.
+       2200-BUSCA-MAIS-PROXIMO-EXIT.
+           EXIT.
+
+       2300-AVALIA-VENDEDOR.
+           COMPUTE WS-DIST-LAT  = TV-LAT  (TV-IDX) - LAT-CLI
+           COMPUTE WS-DIST-LONG = TV-LONG (TV-IDX) - LONG-CLI
+           COMPUTE WS-DIST2 = WS-DIST-LAT  * WS-DIST-LAT
+                             + WS-DIST-LONG * WS-DIST-LONG
+
+           IF WS-DIST2 < WS-DIST2-MENOR
+               MOVE WS-DIST2 TO WS-DIST2-MENOR
+               MOVE TV-IDX   TO WS-IDX-MAIS-PROXIMO
+           END-IF.
+       2300-AVALIA-VENDEDOR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE E FECHA O RELATORIO
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           MOVE SPACES                 TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-CLI-AVALIADOS   TO RD-QTD-AVALIADOS
+           MOVE WS-LINHA-RODAPE-1      TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-SUGESTOES       TO RD-QTD-SUGESTOES
+           MOVE WS-LINHA-RODAPE-2      TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-CLI-SEM-GEOCODE TO RD-QTD-SEM-GEOCODE
+           MOVE WS-LINHA-RODAPE-3      TO REG-REL
+           WRITE REG-REL
+
+           CLOSE REL-PROXV.
+       3000-FINALIZA-EXIT.
+           EXIT.
