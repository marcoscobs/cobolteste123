@@ -0,0 +1,293 @@
+      *-----------------------------------------------------------------
+      * RELRECB - RELATORIO DE CONTAS A RECEBER EM ABERTO POR IDADE
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELRECB.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - LISTA OS TITULOS EM ABERTO
+      *                   DE RECEBIMENTO E CLASSIFICA CADA UM NUMA
+      *                   FAIXA DE ATRASO (A VENCER, 1-30, 31-60,
+      *                   61-90, MAIS DE 90 DIAS) A PARTIR DA DATA DE
+      *                   VENCIMENTO CONTRA A DATA DE HOJE.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "RECEBIMENTO.SEL".
+           COPY "CLIENTE.SEL".
+
+           SELECT REL-RECB ASSIGN TO "RELRECB.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "RECEBIMENTO.FD".
+           COPY "CLIENTE.FD".
+
+       FD  REL-RECB
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * CHAVES E CONTADORES DE CONTROLE
+      *-----------------------------------------------------------------
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-CLI                      PIC XX       VALUE SPACES.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-QTD-TITULOS              PIC 9(07)    VALUE ZEROS.
+       77  WS-DIAS-ATRASO              PIC S9(07)   VALUE ZEROS.
+       77  WS-INTEIRO-HOJE             PIC 9(07)    VALUE ZEROS.
+       77  WS-INTEIRO-VENC             PIC 9(07)    VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-FIM-RECEB            PIC X(01)    VALUE "N".
+               88  FIM-RECEB                        VALUE "S".
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+       77  WS-HOJE-NUM                 PIC 9(08)    VALUE ZEROS.
+
+       01  WS-TOTAIS-FAIXA.
+           05  WS-TOT-A-VENCER         PIC S9(09)V99 VALUE ZEROS.
+           05  WS-TOT-1-30             PIC S9(09)V99 VALUE ZEROS.
+           05  WS-TOT-31-60            PIC S9(09)V99 VALUE ZEROS.
+           05  WS-TOT-61-90            PIC S9(09)V99 VALUE ZEROS.
+           05  WS-TOT-MAIS-90          PIC S9(09)V99 VALUE ZEROS.
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(38)
+               VALUE "RELATORIO DE CONTAS A RECEBER".
+           05  FILLER                  PIC X(12) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-CABECALHO-2.
+           05  FILLER                  PIC X(09) VALUE "PEDIDO".
+           05  FILLER                  PIC X(09) VALUE "NOTA F.".
+           05  FILLER                  PIC X(30) VALUE "CLIENTE".
+           05  FILLER                  PIC X(12) VALUE "VENCIMENTO".
+           05  FILLER                  PIC X(14) VALUE "VALOR".
+           05  FILLER                  PIC X(10) VALUE "ATRASO".
+           05  FILLER                  PIC X(12) VALUE "FAIXA".
+
+       01  WS-LINHA-DADOS.
+           05  LD-NUM-PED              PIC Z(06)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LD-NUM-NOTA             PIC Z(06)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LD-NOME-CLI             PIC X(28).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LD-VENCTO               PIC 99/99/9999.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  LD-VALOR                PIC Z(07)9,99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  LD-ATRASO               PIC -Z(05)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LD-FAIXA                PIC X(12).
+
+       01  WS-LINHA-RODAPE-0.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL DE TITULOS ABERTOS: ".
+           05  RD-QTD-TIT              PIC Z(06)9.
+
+       01  WS-LINHA-RODAPE-1.
+           05  FILLER                  PIC X(26)
+               VALUE "A VENCER ...............: ".
+           05  RD-TOT-A-VENCER         PIC Z(07)9,99.
+
+       01  WS-LINHA-RODAPE-2.
+           05  FILLER                  PIC X(26)
+               VALUE "ATRASO DE  1 A 30 DIAS..: ".
+           05  RD-TOT-1-30             PIC Z(07)9,99.
+
+       01  WS-LINHA-RODAPE-3.
+           05  FILLER                  PIC X(26)
+               VALUE "ATRASO DE 31 A 60 DIAS..: ".
+           05  RD-TOT-31-60            PIC Z(07)9,99.
+
+       01  WS-LINHA-RODAPE-4.
+           05  FILLER                  PIC X(26)
+               VALUE "ATRASO DE 61 A 90 DIAS..: ".
+           05  RD-TOT-61-90            PIC Z(07)9,99.
+
+       01  WS-LINHA-RODAPE-5.
+           05  FILLER                  PIC X(26)
+               VALUE "ATRASO DE MAIS DE 90 ...: ".
+           05  RD-TOT-MAIS-90          PIC Z(07)9,99.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA      THRU 1000-INICIALIZA-EXIT
+           PERFORM 2000-PROCESSA        THRU 2000-PROCESSA-EXIT
+           PERFORM 3000-FINALIZA        THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZA - ABRE OS ARQUIVOS E EMITE O CABECALHO
+      *-----------------------------------------------------------------
+       1000-INICIALIZA.
+           OPEN INPUT  RECEBIMENTO
+           OPEN INPUT  CLIENTE
+           OPEN OUTPUT REL-RECB
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-ANO-HOJE  TO WS-HOJE-NUM (1:4)
+           MOVE WS-MES-HOJE  TO WS-HOJE-NUM (5:2)
+           MOVE WS-DIA-HOJE  TO WS-HOJE-NUM (7:2)
+           MOVE FUNCTION INTEGER-OF-DATE(WS-HOJE-NUM) TO WS-INTEIRO-HOJE
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+           MOVE WS-CABECALHO-2  TO REG-REL
+           WRITE REG-REL
+           MOVE ALL "-"         TO REG-REL
+           WRITE REG-REL.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESSA - PERCORRE RECEBIMENTO POR NUM-PEDIDO-RECEB
+      * CRESCENTE E, PARA CADA TITULO AINDA EM ABERTO, CLASSIFICA A
+      * IDADE DO ATRASO E EMITE UMA LINHA.
+      *-----------------------------------------------------------------
+       2000-PROCESSA.
+           MOVE LOW-VALUES TO XAV-RECEB
+           START RECEBIMENTO KEY IS NOT LESS THAN XAV-RECEB
+               INVALID KEY MOVE "S" TO WS-FIM-RECEB
+           END-START
+
+           PERFORM 2100-LER-RECEB THRU 2100-LER-RECEB-EXIT
+
+           PERFORM 2200-TRATA-RECEB THRU 2200-TRATA-RECEB-EXIT
+               UNTIL FIM-RECEB.
+       2000-PROCESSA-EXIT.
+           EXIT.
+
+       2100-LER-RECEB.
+           IF NOT FIM-RECEB
+               READ RECEBIMENTO NEXT RECORD
+                   AT END MOVE "S" TO WS-FIM-RECEB
+               END-READ
+           END-IF.
+       2100-LER-RECEB-EXIT.
+           EXIT.
+
+       2200-TRATA-RECEB.
+           IF RECEB-ABERTO
+               PERFORM 2300-GRAVA-DETALHE THRU 2300-GRAVA-DETALHE-EXIT
+           END-IF
+
+           PERFORM 2100-LER-RECEB THRU 2100-LER-RECEB-EXIT.
+       2200-TRATA-RECEB-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2300-GRAVA-DETALHE - BUSCA O NOME DO CLIENTE, CALCULA O ATRASO
+      * EM DIAS E EMITE A LINHA NA FAIXA CORRESPONDENTE.
+      *-----------------------------------------------------------------
+       2300-GRAVA-DETALHE.
+           ADD 1 TO WS-QTD-TITULOS
+
+           MOVE COD-CLI-RECEB TO XAV-CLI
+           READ CLIENTE WITH IGNORE LOCK
+               INVALID KEY MOVE "CLIENTE NAO ENCONTRADO" TO RAZAO-CLI
+           END-READ
+
+           MOVE FUNCTION INTEGER-OF-DATE(DT-VENCIMENTO-RECEB)
+               TO WS-INTEIRO-VENC
+           COMPUTE WS-DIAS-ATRASO = WS-INTEIRO-HOJE - WS-INTEIRO-VENC
+
+           MOVE SPACES            TO WS-LINHA-DADOS
+           MOVE NUM-PEDIDO-RECEB  TO LD-NUM-PED
+           MOVE NUM-NOTA-FISCAL-RECEB TO LD-NUM-NOTA
+           MOVE FUNCTION TRIM(RAZAO-CLI) TO LD-NOME-CLI
+           MOVE DT-VENCIMENTO-RECEB TO LD-VENCTO
+           MOVE VALOR-RECEB       TO LD-VALOR
+           MOVE WS-DIAS-ATRASO    TO LD-ATRASO
+
+           EVALUATE TRUE
+               WHEN WS-DIAS-ATRASO <= 0
+                   MOVE "A VENCER"    TO LD-FAIXA
+                   ADD VALOR-RECEB TO WS-TOT-A-VENCER
+               WHEN WS-DIAS-ATRASO <= 30
+                   MOVE "1-30 DIAS"   TO LD-FAIXA
+                   ADD VALOR-RECEB TO WS-TOT-1-30
+               WHEN WS-DIAS-ATRASO <= 60
+                   MOVE "31-60 DIAS"  TO LD-FAIXA
+                   ADD VALOR-RECEB TO WS-TOT-31-60
+               WHEN WS-DIAS-ATRASO <= 90
+                   MOVE "61-90 DIAS"  TO LD-FAIXA
+                   ADD VALOR-RECEB TO WS-TOT-61-90
+               WHEN OTHER
+                   MOVE "MAIS DE 90"  TO LD-FAIXA
+                   ADD VALOR-RECEB TO WS-TOT-MAIS-90
+           END-EVALUATE
+
+           MOVE WS-LINHA-DADOS TO REG-REL
+           WRITE REG-REL.
+       2300-GRAVA-DETALHE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE COM OS TOTAIS POR FAIXA E FECHA
+      * OS ARQUIVOS.
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           MOVE SPACES              TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-TITULOS      TO RD-QTD-TIT
+           MOVE WS-LINHA-RODAPE-0   TO REG-REL
+           WRITE REG-REL
+           MOVE WS-TOT-A-VENCER     TO RD-TOT-A-VENCER
+           MOVE WS-LINHA-RODAPE-1   TO REG-REL
+           WRITE REG-REL
+           MOVE WS-TOT-1-30         TO RD-TOT-1-30
+           MOVE WS-LINHA-RODAPE-2   TO REG-REL
+           WRITE REG-REL
+           MOVE WS-TOT-31-60        TO RD-TOT-31-60
+           MOVE WS-LINHA-RODAPE-3   TO REG-REL
+           WRITE REG-REL
+           MOVE WS-TOT-61-90        TO RD-TOT-61-90
+           MOVE WS-LINHA-RODAPE-4   TO REG-REL
+           WRITE REG-REL
+           MOVE WS-TOT-MAIS-90      TO RD-TOT-MAIS-90
+           MOVE WS-LINHA-RODAPE-5   TO REG-REL
+           WRITE REG-REL
+
+           CLOSE RECEBIMENTO
+           CLOSE CLIENTE
+           CLOSE REL-RECB.
+       3000-FINALIZA-EXIT.
+           EXIT.
