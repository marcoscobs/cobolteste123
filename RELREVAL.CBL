@@ -0,0 +1,315 @@
+      *-----------------------------------------------------------------
+      * RELREVAL - VARREDURA DE REVALIDACAO DE CNPJ/CPF
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELREVAL.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - PERCORRE CLIENTE E VENDEDOR
+      *                   POR COMPLETO, REAPLICANDO O DIGITO VERIFICADOR
+      *                   DA EDCNPJ (CNPJ/CPF) EM CADA REGISTRO E
+      *                   LISTANDO OS QUE NAO BATEM MAIS (CADASTRADOS
+      *                   ANTES DA VALIDACAO EXISTIR, OU CORROMPIDOS).
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       CLASS-CONTROL.
+           EDCNPJ IS CLASS "edcnpj".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+           COPY "VENDEDOR.SEL".
+
+           SELECT REL-REVAL ASSIGN TO "RELREVAL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTE.FD".
+           COPY "VENDEDOR.FD".
+
+       FD  REL-REVAL
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * CHAVES E CONTADORES DE CONTROLE
+      *-----------------------------------------------------------------
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-QTD-CLIENTES             PIC 9(07)    VALUE ZEROS.
+       77  WS-QTD-CLI-INVALIDOS        PIC 9(07)    VALUE ZEROS.
+       77  WS-QTD-VENDEDORES           PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-VEND-INVALIDOS       PIC 9(05)    VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-FIM-CLIENTE          PIC X(01)    VALUE "N".
+               88  FIM-CLIENTE                      VALUE "S".
+           05  WS-FIM-VENDEDOR         PIC X(01)    VALUE "N".
+               88  FIM-VENDEDOR                     VALUE "S".
+
+       01  OBJ-CNPJ                    OBJECT REFERENCE.
+       77  WS-CGC-VALIDA               PIC X(14)    VALUE SPACES.
+       77  WS-CPF-VALIDA               PIC 9(11)    VALUE ZEROS.
+       77  WS-MSG-ERRO                 PIC X(76)    VALUE SPACES.
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(40)
+               VALUE "REVALIDACAO DE CNPJ/CPF (CLIENTE/VENDEDOR)".
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-CABECALHO-2.
+           05  FILLER                  PIC X(10) VALUE "ORIGEM".
+           05  FILLER                  PIC X(10) VALUE "CODIGO".
+           05  FILLER                  PIC X(16) VALUE "DOCUMENTO".
+           05  FILLER              PIC X(40) VALUE "NOME/RAZAO SOCIAL".
+           05  FILLER                  PIC X(10) VALUE "SITUACAO".
+
+       01  WS-LINHA-DADOS.
+           05  LD-ORIGEM               PIC X(10).
+           05  LD-CODIGO               PIC Z(06)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  LD-DOC                  PIC X(14).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LD-NOME                 PIC X(40).
+           05  LD-SITUACAO             PIC X(10).
+
+       01  WS-LINHA-RODAPE-1.
+           05  FILLER                  PIC X(32)
+               VALUE "CLIENTES VERIFICADOS .........: ".
+           05  RD-QTD-CLI              PIC Z(06)9.
+       01  WS-LINHA-RODAPE-2.
+           05  FILLER                  PIC X(32)
+               VALUE "CLIENTES COM CNPJ INVALIDO ...: ".
+           05  RD-QTD-CLI-INV          PIC Z(06)9.
+       01  WS-LINHA-RODAPE-3.
+           05  FILLER                  PIC X(32)
+               VALUE "VENDEDORES VERIFICADOS .......: ".
+           05  RD-QTD-VEND             PIC Z(04)9.
+       01  WS-LINHA-RODAPE-4.
+           05  FILLER                  PIC X(32)
+               VALUE "VENDEDORES COM CPF INVALIDO ..: ".
+           05  RD-QTD-VEND-INV         PIC Z(04)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-EXIT
+           PERFORM 2000-PROCESSA-CLIENTES
+               THRU 2000-PROCESSA-CLIENTES-EXIT
+           PERFORM 2500-PROCESSA-VENDEDORES
+               THRU 2500-PROCESSA-VENDEDORES-EXIT
+           PERFORM 3000-FINALIZA   THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZA - ABRE OS ARQUIVOS E EMITE O CABECALHO
+      *-----------------------------------------------------------------
+       1000-INICIALIZA.
+           OPEN INPUT  CLIENTE
+           OPEN INPUT  VENDEDOR
+           OPEN OUTPUT REL-REVAL
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+           MOVE WS-CABECALHO-2  TO REG-REL
+           WRITE REG-REL
+           MOVE ALL "-"         TO REG-REL
+           WRITE REG-REL.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESSA-CLIENTES - PERCORRE TODO O CADASTRO DE CLIENTES,
+      * ATIVOS E INATIVOS, REAPLICANDO O DIGITO VERIFICADOR DO CNPJ.
+      *-----------------------------------------------------------------
+       2000-PROCESSA-CLIENTES.
+           MOVE LOW-VALUES TO XAV-CLI
+           START CLIENTE KEY IS NOT LESS THAN XAV-CLI
+               INVALID KEY MOVE "S" TO WS-FIM-CLIENTE
+           END-START
+
+           PERFORM 2100-LER-CLIENTE   THRU 2100-LER-CLIENTE-EXIT
+
+           PERFORM 2200-TRATA-CLIENTE THRU 2200-TRATA-CLIENTE-EXIT
+               UNTIL FIM-CLIENTE.
+       2000-PROCESSA-CLIENTES-EXIT.
+           EXIT.
+
+       2100-LER-CLIENTE.
+           IF NOT FIM-CLIENTE
+               READ CLIENTE NEXT RECORD
+                   AT END MOVE "S" TO WS-FIM-CLIENTE
+               END-READ
+           END-IF.
+       2100-LER-CLIENTE-EXIT.
+           EXIT.
+
+       2200-TRATA-CLIENTE.
+           ADD 1 TO WS-QTD-CLIENTES
+           MOVE CNPJ-CLI TO WS-CGC-VALIDA
+
+           invoke EDCNPJ "new" RETURNING OBJ-CNPJ
+           invoke OBJ-CNPJ "CNPJ" USING WS-CGC-VALIDA
+           INVOKE OBJ-CNPJ "GET-MSG-RET" RETURNING WS-MSG-ERRO
+
+           IF WS-MSG-ERRO NOT = SPACE
+               ADD 1 TO WS-QTD-CLI-INVALIDOS
+               PERFORM 2300-GRAVA-DETALHE-CLI
+                   THRU 2300-GRAVA-DETALHE-CLI-EXIT
+           END-IF
+
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT.
+       2200-TRATA-CLIENTE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2300-GRAVA-DETALHE-CLI - EMITE UMA LINHA PARA UM CLIENTE CUJO
+      * CNPJ NAO BATE MAIS COM O DIGITO VERIFICADOR ATUAL.
+      *-----------------------------------------------------------------
+       2300-GRAVA-DETALHE-CLI.
+           MOVE SPACES       TO WS-LINHA-DADOS
+           MOVE "CLIENTE"    TO LD-ORIGEM
+           MOVE COD-CLI      TO LD-CODIGO
+           MOVE CNPJ-CLI     TO LD-DOC
+           MOVE RAZAO-CLI    TO LD-NOME
+           IF CLI-ATIVO
+               MOVE "ATIVO"     TO LD-SITUACAO
+           ELSE
+               MOVE "INATIVO"   TO LD-SITUACAO
+           END-IF
+
+           MOVE WS-LINHA-DADOS TO REG-REL
+           WRITE REG-REL.
+       2300-GRAVA-DETALHE-CLI-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2500-PROCESSA-VENDEDORES - PERCORRE TODO O CADASTRO DE
+      * VENDEDORES, ATIVOS E INATIVOS, REAPLICANDO O DIGITO
+      * VERIFICADOR DO CPF.
+      *-----------------------------------------------------------------
+       2500-PROCESSA-VENDEDORES.
+           MOVE LOW-VALUES TO XAV-VEND
+           START VENDEDOR KEY IS NOT LESS THAN XAV-VEND
+               INVALID KEY MOVE "S" TO WS-FIM-VENDEDOR
+           END-START
+
+           PERFORM 2600-LER-VENDEDOR   THRU 2600-LER-VENDEDOR-EXIT
+
+           PERFORM 2700-TRATA-VENDEDOR THRU 2700-TRATA-VENDEDOR-EXIT
+               UNTIL FIM-VENDEDOR.
+       2500-PROCESSA-VENDEDORES-EXIT.
+           EXIT.
+
+       2600-LER-VENDEDOR.
+           IF NOT FIM-VENDEDOR
+               READ VENDEDOR NEXT RECORD
+                   AT END MOVE "S" TO WS-FIM-VENDEDOR
+               END-READ
+           END-IF.
+       2600-LER-VENDEDOR-EXIT.
+           EXIT.
+
+       2700-TRATA-VENDEDOR.
+           ADD 1 TO WS-QTD-VENDEDORES
+           MOVE CPF-VEND TO WS-CPF-VALIDA
+
+           invoke EDCNPJ "new" RETURNING OBJ-CNPJ
+           invoke OBJ-CNPJ "CPF" USING WS-CPF-VALIDA
+           INVOKE OBJ-CNPJ "GET-MSG-RET" RETURNING WS-MSG-ERRO
+
+           IF WS-MSG-ERRO NOT = SPACE
+               ADD 1 TO WS-QTD-VEND-INVALIDOS
+               PERFORM 2800-GRAVA-DETALHE-VEND
+                   THRU 2800-GRAVA-DETALHE-VEND-EXIT
+           END-IF
+
+           PERFORM 2600-LER-VENDEDOR THRU 2600-LER-VENDEDOR-EXIT.
+       2700-TRATA-VENDEDOR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2800-GRAVA-DETALHE-VEND - EMITE UMA LINHA PARA UM VENDEDOR CUJO
+      * CPF NAO BATE MAIS COM O DIGITO VERIFICADOR ATUAL.
+      *-----------------------------------------------------------------
+       2800-GRAVA-DETALHE-VEND.
+           MOVE SPACES       TO WS-LINHA-DADOS
+           MOVE "VENDEDOR"   TO LD-ORIGEM
+           MOVE COD-VEND OF REG-VEND TO LD-CODIGO
+           MOVE CPF-VEND     TO LD-DOC
+           MOVE NOME-VEND    TO LD-NOME
+           IF VEND-ATIVO
+               MOVE "ATIVO"     TO LD-SITUACAO
+           ELSE
+               MOVE "INATIVO"   TO LD-SITUACAO
+           END-IF
+
+           MOVE WS-LINHA-DADOS TO REG-REL
+           WRITE REG-REL.
+       2800-GRAVA-DETALHE-VEND-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE E FECHA OS ARQUIVOS
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           MOVE SPACES              TO REG-REL
+           WRITE REG-REL
+
+           MOVE WS-QTD-CLIENTES      TO RD-QTD-CLI
+           MOVE WS-LINHA-RODAPE-1    TO REG-REL
+           WRITE REG-REL
+
+           MOVE WS-QTD-CLI-INVALIDOS TO RD-QTD-CLI-INV
+           MOVE WS-LINHA-RODAPE-2    TO REG-REL
+           WRITE REG-REL
+
+           MOVE WS-QTD-VENDEDORES    TO RD-QTD-VEND
+           MOVE WS-LINHA-RODAPE-3    TO REG-REL
+           WRITE REG-REL
+
+           MOVE WS-QTD-VEND-INVALIDOS TO RD-QTD-VEND-INV
+           MOVE WS-LINHA-RODAPE-4    TO REG-REL
+           WRITE REG-REL
+
+           CLOSE CLIENTE
+           CLOSE VENDEDOR
+           CLOSE REL-REVAL.
+       3000-FINALIZA-EXIT.
+           EXIT.
