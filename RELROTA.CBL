@@ -0,0 +1,368 @@
+      *-----------------------------------------------------------------
+      * RELROTA - EXPORTACAO DE ROTEIRO DE VISITAS POR VENDEDOR
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELROTA.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - PARA CADA VENDEDOR, MONTA UM
+      *                   ROTEIRO DE VISITA PELOS SEUS CLIENTES (CAMPO
+      *                   COD-VEND EM CLIENTE, MESMO VINCULO DE RELCPV)
+      *                   PELA TECNICA DO VIZINHO MAIS PROXIMO A PARTIR
+      *                   DA COORDENADA DO VENDEDOR, E EXPORTA O
+      *                   RESULTADO EM CSV (MESMO ESPIRITO DE
+      *                   EXPORTAR-CSV EM CADCLI/CADVEND).
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+           COPY "VENDEDOR.SEL".
+
+           SELECT WORK-CLI ASSIGN TO "WORKCLI"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ROTA-CSV ASSIGN TO "ROTAVEND.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+
+           SELECT REL-ROTA ASSIGN TO "RELROTA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTE.FD".
+           COPY "VENDEDOR.FD".
+
+       SD  WORK-CLI.
+       01  REG-ORDENADO.
+           05  ORD-COD-VEND            PIC 9(03).
+           05  ORD-COD-CLI             PIC 9(07).
+           05  ORD-RAZAO               PIC X(60).
+           05  ORD-LAT                 PIC S9(03)V9(08).
+           05  ORD-LONG                PIC S9(03)V9(08).
+
+       FD  ROTA-CSV
+           LABEL RECORD STANDARD.
+       01  REG-CSV                     PIC X(200).
+
+       FD  REL-ROTA
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-CSV                      PIC XX       VALUE SPACES.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-QTD-VENDEDORES           PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-ROTAS                PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-SEM-GEOCODE          PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-ESTOURO-TAB          PIC 9(05)    VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-PRIMEIRA-LEITURA     PIC X(01)    VALUE "S".
+               88  PRIMEIRA-LEITURA                 VALUE "S".
+           05  WS-FIM-ORDENADO         PIC X(01)    VALUE "N".
+               88  FIM-ORDENADO                     VALUE "S".
+
+       01  WS-COD-VEND-ATUAL           PIC 9(03)    VALUE ZEROS.
+
+      * Tabela com os clientes do vendedor atual, para a busca do
+      * vizinho mais proximo (mesma ideia de tabela fixa em memoria de
+      * WS-PILHA-COD-CLI em CADCLI/CADVEND, so que maior porque aqui e
+      * por vendedor, nao uma pilha de paginacao).
+       01  WS-TAB-ROTA.
+           05  TR-ITEM OCCURS 200 TIMES INDEXED BY TR-IDX.
+               10  TR-COD-CLI          PIC 9(07).
+               10  TR-RAZAO            PIC X(60).
+               10  TR-LAT              PIC S9(03)V9(08).
+               10  TR-LONG             PIC S9(03)V9(08).
+               10  TR-VISITADO         PIC X(01) VALUE "N".
+                   88  TR-JA-VISITADO               VALUE "S".
+
+       77  WS-QTD-TAB                  PIC 9(03)    VALUE ZEROS.
+       77  WS-QTD-VISITADOS            PIC 9(03)    VALUE ZEROS.
+       77  WS-IDX-MAIS-PROXIMO         PIC 9(03)    VALUE ZEROS.
+       77  WS-ORDEM-ROTA               PIC 9(03)    VALUE ZEROS.
+       77  WS-LAT-ATUAL                PIC S9(03)V9(08) VALUE ZEROS.
+       77  WS-LONG-ATUAL               PIC S9(03)V9(08) VALUE ZEROS.
+       77  WS-DIST-LAT                 PIC S9(03)V9(08) VALUE ZEROS.
+       77  WS-DIST-LONG                PIC S9(03)V9(08) VALUE ZEROS.
+       77  WS-DIST2                    PIC S9(07)V9(08) VALUE ZEROS.
+       77  WS-DIST2-MENOR              PIC S9(07)V9(08) VALUE ZEROS.
+       77  WS-DISTANCIA                PIC 9(05)V999    VALUE ZEROS.
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(38)
+               VALUE "EXPORTACAO DE ROTEIRO DE VISITAS".
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-LINHA-RODAPE-1.
+           05  FILLER                  PIC X(26)
+               VALUE "VENDEDORES COM ROTEIRO .: ".
+           05  RD-QTD-ROTAS            PIC Z(04)9.
+
+       01  WS-LINHA-RODAPE-2.
+           05  FILLER                  PIC X(26)
+               VALUE "CLIENTES SEM GEOCODE ...: ".
+           05  RD-QTD-SEM-GEOCODE      PIC Z(04)9.
+
+       01  WS-LINHA-RODAPE-3.
+           05  FILLER                  PIC X(26)
+               VALUE "IGNORADOS (TABELA CHEIA): ".
+           05  RD-QTD-ESTOURO          PIC Z(04)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN OUTPUT REL-ROTA
+           OPEN OUTPUT ROTA-CSV
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+
+           STRING "COD_VEND;NOME_VEND;ORDEM;COD_CLI;RAZAO_CLI;"
+                  "LATITUDE;LONGITUDE;DISTANCIA_ANTERIOR"
+                  DELIMITED BY SIZE INTO REG-CSV
+           WRITE REG-CSV
+
+           SORT WORK-CLI
+               ON ASCENDING KEY ORD-COD-VEND
+               ON ASCENDING KEY ORD-COD-CLI
+               INPUT PROCEDURE  1000-ENVIA-CLIENTES
+               OUTPUT PROCEDURE 2000-MONTA-ROTEIROS
+
+           PERFORM 3000-FINALIZA THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-ENVIA-CLIENTES - LE CLIENTE ATIVO VINCULADO A UM VENDEDOR
+      * E ENVIA PARA O SORT; CLIENTE SEM VENDEDOR NAO TEM COMO ENTRAR
+      * EM UM ROTEIRO E E IGNORADO AQUI.
+      *-----------------------------------------------------------------
+       1000-ENVIA-CLIENTES.
+           OPEN INPUT CLIENTE
+           MOVE LOW-VALUES TO CNPJ-CLI
+           START CLIENTE KEY IS NOT LESS THAN CNPJ-CLI
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL FS = "10"
+               READ CLIENTE NEXT RECORD
+                   AT END MOVE "10" TO FS
+                   NOT AT END
+                       IF CLI-ATIVO AND COD-VEND IN REG-CLI NOT = ZEROS
+                           MOVE COD-VEND IN REG-CLI TO ORD-COD-VEND
+                           MOVE COD-CLI   TO ORD-COD-CLI
+                           MOVE RAZAO-CLI TO ORD-RAZAO
+                           MOVE LAT-CLI   TO ORD-LAT
+                           MOVE LONG-CLI  TO ORD-LONG
+                           RELEASE REG-ORDENADO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENTE.
+       1000-ENVIA-CLIENTES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-MONTA-ROTEIROS - CONSOME O ARQUIVO ORDENADO POR
+      * COD-VEND/COD-CLI, ACUMULA OS CLIENTES DE CADA VENDEDOR NA
+      * TABELA EM MEMORIA E, NA QUEBRA, CALCULA O ROTEIRO.
+      *-----------------------------------------------------------------
+       2000-MONTA-ROTEIROS.
+           OPEN INPUT VENDEDOR
+
+           PERFORM 2100-RETORNA-ORDENADO THRU 2100-RETORNA-ORDENADO-EXIT
+
+           PERFORM 2200-TRATA-REGISTRO THRU 2200-TRATA-REGISTRO-EXIT
+               UNTIL FIM-ORDENADO
+
+           IF NOT PRIMEIRA-LEITURA
+               PERFORM 2400-CALCULA-ROTA THRU 2400-CALCULA-ROTA-EXIT
+           END-IF
+
+           CLOSE VENDEDOR.
+       2000-MONTA-ROTEIROS-EXIT.
+           EXIT.
+
+       2100-RETORNA-ORDENADO.
+           RETURN WORK-CLI
+               AT END MOVE "S" TO WS-FIM-ORDENADO
+           END-RETURN.
+       2100-RETORNA-ORDENADO-EXIT.
+           EXIT.
+
+       2200-TRATA-REGISTRO.
+           IF PRIMEIRA-LEITURA
+           OR ORD-COD-VEND NOT = WS-COD-VEND-ATUAL
+               IF NOT PRIMEIRA-LEITURA
+                   PERFORM 2400-CALCULA-ROTA THRU 2400-CALCULA-ROTA-EXIT
+               END-IF
+               MOVE "N" TO WS-PRIMEIRA-LEITURA
+               MOVE ORD-COD-VEND TO WS-COD-VEND-ATUAL
+               MOVE ZEROS        TO WS-QTD-TAB
+           END-IF
+
+           IF ORD-LAT = ZEROS AND ORD-LONG = ZEROS
+               ADD 1 TO WS-QTD-SEM-GEOCODE
+           ELSE
+               IF WS-QTD-TAB < 200
+                   ADD 1 TO WS-QTD-TAB
+                   MOVE ORD-COD-CLI TO TR-COD-CLI (WS-QTD-TAB)
+                   MOVE ORD-RAZAO   TO TR-RAZAO   (WS-QTD-TAB)
+                   MOVE ORD-LAT     TO TR-LAT      (WS-QTD-TAB)
+                   MOVE ORD-LONG    TO TR-LONG     (WS-QTD-TAB)
+                   MOVE "N"         TO TR-VISITADO (WS-QTD-TAB)
+               ELSE
+                   ADD 1 TO WS-QTD-ESTOURO-TAB
+               END-IF
+           END-IF
+
+           PERFORM 2100-RETORNA-ORDENADO THRU 2100-RETORNA-ORDENADO-EXIT.
+       2200-TRATA-REGISTRO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2400-CALCULA-ROTA - PARA O VENDEDOR ACABADO DE FECHAR, MONTA O
+      * ROTEIRO PELA TECNICA DO VIZINHO MAIS PROXIMO (A CADA PASSO,
+      * ESCOLHE O CLIENTE AINDA NAO VISITADO MAIS PROXIMO DA POSICAO
+      * ATUAL, COMECANDO NA COORDENADA DO PROPRIO VENDEDOR) E GRAVA
+      * UMA LINHA NO CSV PARA CADA PARADA DO ROTEIRO.
+      *-----------------------------------------------------------------
+       2400-CALCULA-ROTA.
+           IF WS-QTD-TAB = ZEROS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-COD-VEND-ATUAL TO XAV-VEND
+           READ VENDEDOR WITH IGNORE LOCK
+               INVALID KEY
+                   MOVE SPACES TO NOME-VEND
+                   MOVE ZEROS  TO LAT-VEND LONG-VEND
+           END-READ
+
+           ADD 1 TO WS-QTD-VENDEDORES
+           ADD 1 TO WS-QTD-ROTAS
+           MOVE ZEROS TO WS-QTD-VISITADOS WS-ORDEM-ROTA
+           MOVE LAT-VEND  TO WS-LAT-ATUAL
+           MOVE LONG-VEND TO WS-LONG-ATUAL
+
+           PERFORM 2500-PROXIMA-PARADA THRU 2500-PROXIMA-PARADA-EXIT
+               UNTIL WS-QTD-VISITADOS = WS-QTD-TAB.
+       2400-CALCULA-ROTA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2500-PROXIMA-PARADA - VARRE A TABELA PROCURANDO O CLIENTE NAO
+      * VISITADO MAIS PROXIMO DA POSICAO ATUAL (DISTANCIA AO QUADRADO,
+      * SEM RAIZ, POIS SO INTERESSA QUEM E O MENOR), GRAVA A PARADA E
+      * AVANCA A POSICAO ATUAL PARA A COORDENADA DELE.
+      *-----------------------------------------------------------------
+       2500-PROXIMA-PARADA.
+           MOVE ZEROS TO WS-IDX-MAIS-PROXIMO
+           MOVE 999999999 TO WS-DIST2-MENOR
+
+           PERFORM 2600-AVALIA-CANDIDATO THRU 2600-AVALIA-CANDIDATO-EXIT
+               VARYING TR-IDX FROM 1 BY 1
+               UNTIL TR-IDX > WS-QTD-TAB
+
+           IF WS-IDX-MAIS-PROXIMO = ZEROS
+               MOVE WS-QTD-TAB TO WS-QTD-VISITADOS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "S" TO TR-VISITADO (WS-IDX-MAIS-PROXIMO)
+           ADD 1 TO WS-QTD-VISITADOS
+           ADD 1 TO WS-ORDEM-ROTA
+
+           COMPUTE WS-DISTANCIA =
+               FUNCTION SQRT(WS-DIST2-MENOR)
+
+           MOVE SPACES TO REG-CSV
+           STRING WS-COD-VEND-ATUAL ";"
+                  FUNCTION TRIM(NOME-VEND) ";"
+                  WS-ORDEM-ROTA ";"
+                  TR-COD-CLI (WS-IDX-MAIS-PROXIMO) ";"
+                  FUNCTION TRIM(TR-RAZAO (WS-IDX-MAIS-PROXIMO)) ";"
+                  TR-LAT  (WS-IDX-MAIS-PROXIMO) ";"
+                  TR-LONG (WS-IDX-MAIS-PROXIMO) ";"
+                  WS-DISTANCIA
+               DELIMITED BY SIZE INTO REG-CSV
+           WRITE REG-CSV
+
+           MOVE TR-LAT  (WS-IDX-MAIS-PROXIMO) TO WS-LAT-ATUAL
+           MOVE TR-LONG (WS-IDX-MAIS-PROXIMO) TO WS-LONG-ATUAL.
+       2500-PROXIMA-PARADA-EXIT.
+           EXIT.
+
+       2600-AVALIA-CANDIDATO.
+           IF NOT TR-JA-VISITADO (TR-IDX)
+               COMPUTE WS-DIST-LAT  = TR-LAT  (TR-IDX) - WS-LAT-ATUAL
+               COMPUTE WS-DIST-LONG = TR-LONG (TR-IDX) - WS-LONG-ATUAL
+               COMPUTE WS-DIST2 = WS-DIST-LAT  * WS-DIST-LAT
+                                + WS-DIST-LONG * WS-DIST-LONG
+
+               IF WS-DIST2 < WS-DIST2-MENOR
+                   MOVE WS-DIST2 TO WS-DIST2-MENOR
+                   MOVE TR-IDX   TO WS-IDX-MAIS-PROXIMO
+               END-IF
+           END-IF.
+       2600-AVALIA-CANDIDATO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE E FECHA OS ARQUIVOS
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           MOVE SPACES               TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-ROTAS          TO RD-QTD-ROTAS
+           MOVE WS-LINHA-RODAPE-1     TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-SEM-GEOCODE    TO RD-QTD-SEM-GEOCODE
+           MOVE WS-LINHA-RODAPE-2     TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-ESTOURO-TAB    TO RD-QTD-ESTOURO
+           MOVE WS-LINHA-RODAPE-3     TO REG-REL
+           WRITE REG-REL
+
+           CLOSE REL-ROTA
+           CLOSE ROTA-CSV.
+       3000-FINALIZA-EXIT.
+           EXIT.
