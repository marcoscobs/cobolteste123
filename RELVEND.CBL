@@ -0,0 +1,178 @@
+      *-----------------------------------------------------------------
+      * RELVEND - RELATORIO/LISTAGEM COMPLETA DE VENDEDORES
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RELVEND.
+       AUTHOR.        EQUIPE DE DESENVOLVIMENTO.
+       INSTALLATION.  DEPARTAMENTO DE INFORMATICA.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       INIC  DESCRICAO
+      * 09/08/2026 DEV   PROGRAMA CRIADO - LISTAGEM COMPLETA DO ARQUIVO
+      *                   VENDEDOR (CODIGO, CPF, NOME, LAT/LONG), NO
+      *                   MESMO MOLDE DO RELCLI, PARA USO DO PESSOAL DE
+      *                   FOLHA DE PAGAMENTO E GERENCIA REGIONAL.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "VENDEDOR.SEL".
+
+           SELECT REL-VEND ASSIGN TO "RELVEND.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "VENDEDOR.FD".
+
+       FD  REL-VEND
+           LABEL RECORD STANDARD.
+       01  REG-REL                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77  FS                          PIC XX       VALUE SPACES.
+       77  FS-REL                      PIC XX       VALUE SPACES.
+       77  WS-QTD-VENDEDORES           PIC 9(05)    VALUE ZEROS.
+       77  WS-QTD-INATIVOS             PIC 9(05)    VALUE ZEROS.
+
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE             PIC 9(04).
+           05  WS-MES-HOJE             PIC 9(02).
+           05  WS-DIA-HOJE             PIC 9(02).
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(31)
+               VALUE "RELATORIO GERAL DE VENDEDORES".
+           05  FILLER                  PIC X(13) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  HDR-DIA                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-MES                 PIC 99.
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HDR-ANO                 PIC 9999.
+
+       01  WS-CABECALHO-2.
+           05  FILLER                  PIC X(08) VALUE "CODIGO ".
+           05  FILLER                  PIC X(13) VALUE "CPF          ".
+           05  FILLER                  PIC X(42)
+               VALUE "NOME                                      ".
+           05  FILLER                  PIC X(12) VALUE "LATITUDE    ".
+           05  FILLER                  PIC X(12) VALUE "LONGITUDE   ".
+
+       01  WS-LINHA-VENDEDOR.
+           05  LV-COD-VEND             PIC Z(02)9.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  LV-CPF                  PIC Z(10)9.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  LV-NOME                 PIC X(42).
+           05  LV-LAT                  PIC -ZZ9,99999999.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  LV-LONG                 PIC -ZZZ9,99999999.
+
+       01  WS-LINHA-RODAPE.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL DE VENDEDORES ..: ".
+           05  RD-QTD-VEND             PIC Z(04)9.
+           05  FILLER                  PIC X(26)
+               VALUE "   TOTAL INATIVOS ....: ".
+           05  RD-QTD-INAT             PIC Z(04)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-EXIT
+           PERFORM 2000-PROCESSA-VENDEDORES
+               THRU 2000-PROCESSA-VENDEDORES-EXIT
+               UNTIL FS = "10"
+           PERFORM 3000-FINALIZA THRU 3000-FINALIZA-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZA - ABRE OS ARQUIVOS E EMITE O CABECALHO.
+      *-----------------------------------------------------------------
+       1000-INICIALIZA.
+           OPEN OUTPUT REL-VEND
+           OPEN INPUT VENDEDOR
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DIA-HOJE  TO HDR-DIA
+           MOVE WS-MES-HOJE  TO HDR-MES
+           MOVE WS-ANO-HOJE  TO HDR-ANO
+
+           MOVE WS-CABECALHO-1  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+           MOVE WS-CABECALHO-2  TO REG-REL
+           WRITE REG-REL
+           MOVE SPACES          TO REG-REL
+           WRITE REG-REL
+
+           MOVE LOW-VALUES TO XAV-VEND
+           START VENDEDOR KEY IS NOT LESS THAN XAV-VEND
+               INVALID KEY MOVE "10" TO FS
+           END-START
+
+           IF FS NOT = "10"
+               READ VENDEDOR NEXT RECORD
+                   AT END MOVE "10" TO FS
+               END-READ
+           END-IF.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESSA-VENDEDORES - EMITE UMA LINHA POR VENDEDOR, ATIVO
+      * OU INATIVO (O REGISTRO EXCLUIDO CONTINUA NO RELATORIO, MARCADO
+      * NO TOTAL DE INATIVOS, PARA QUE A LISTAGEM REFLITA O ARQUIVO
+      * TODO).
+      *-----------------------------------------------------------------
+       2000-PROCESSA-VENDEDORES.
+           ADD 1 TO WS-QTD-VENDEDORES
+           IF VEND-INATIVO
+               ADD 1 TO WS-QTD-INATIVOS
+           END-IF
+
+           MOVE SPACES          TO WS-LINHA-VENDEDOR
+           MOVE COD-VEND        TO LV-COD-VEND
+           MOVE CPF-VEND        TO LV-CPF
+           MOVE NOME-VEND       TO LV-NOME
+           MOVE LAT-VEND        TO LV-LAT
+           MOVE LONG-VEND       TO LV-LONG
+           MOVE WS-LINHA-VENDEDOR TO REG-REL
+           WRITE REG-REL
+
+           READ VENDEDOR NEXT RECORD
+               AT END MOVE "10" TO FS
+           END-READ.
+       2000-PROCESSA-VENDEDORES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-FINALIZA - EMITE O RODAPE E FECHA OS ARQUIVOS.
+      *-----------------------------------------------------------------
+       3000-FINALIZA.
+           MOVE SPACES             TO REG-REL
+           WRITE REG-REL
+           MOVE WS-QTD-VENDEDORES   TO RD-QTD-VEND
+           MOVE WS-QTD-INATIVOS     TO RD-QTD-INAT
+           MOVE WS-LINHA-RODAPE     TO REG-REL
+           WRITE REG-REL
+
+           CLOSE VENDEDOR
+           CLOSE REL-VEND.
+       3000-FINALIZA-EXIT.
+           EXIT.
