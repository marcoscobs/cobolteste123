@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    VENDEDOR.FD  -  Layout do arquivo mestre de vendedores.
+      ******************************************************************
+       FD  VENDEDOR
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "VENDEDOR.DAT".
+
+       01  REG-VEND.
+           05  CHAVE-VEND.
+               10  COD-VEND         PIC 9(03).
+           05  XAV-VEND REDEFINES CHAVE-VEND
+                                    PIC 9(03).
+           05  CPF-VEND             PIC 9(11).
+           05  NOME-VEND            PIC X(60).
+           05  LAT-VEND             PIC S9(03)V9(08).
+           05  LONG-VEND            PIC S9(03)V9(08).
+           05  SIT-VEND              PIC X(01) VALUE "A".
+               88  VEND-ATIVO                   VALUE "A".
+               88  VEND-INATIVO                 VALUE "I".
+           05  DT-EXCLUSAO-VEND      PIC 9(08).
+           05  TAXA-COMISSAO-VEND    PIC 9(02)V99.
