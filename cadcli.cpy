@@ -38,3 +38,5 @@
        03  PB6                             PIC 9(8) COMP-X VALUE 29.
        03  PB-GRAVA-CFG                    PIC 9(8) COMP-X VALUE 30.
        03  CB-GNORA-CAB                    PIC 9(8) COMP-X VALUE 31.
+       03  PB-EXPORTAR                     PIC 9(8) COMP-X VALUE 32.
+       03  PB-HISTORICO                    PIC 9(8) COMP-X VALUE 33.
